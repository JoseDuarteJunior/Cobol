@@ -4,23 +4,42 @@
       * Purpose:COBOL PARA MICROCOMPUTADORES EXERCICIO:2 PAG:47
       * Tectonics: cobc
       * Objetivo: CALCULAR A MEDIA ARITMETICA DAS NOTAS DE UM ALUNO
+      * Alteracoes:
+      * 04/12/2020 - GRAVACAO DA MEDIA DE CADA ALUNO NO ARQUIVO MEDIAS,
+      *              COM A SITUACAO (APROVADO/REPROVADO) CALCULADA.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXER2.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-MEDIAS ASSIGN TO "MEDIAS"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS FS-MED.
        DATA DIVISION.
        FILE SECTION.
+       FD  ARQ-MEDIAS
+           LABEL RECORD IS OMITTED.
+       01  REG-MEDIAS.
+           02 MED-NOME       PIC X(20).
+           02 FILLER         PIC X(01) VALUE SPACE.
+           02 MED-MEDIA      PIC ZZ,ZZ.
+           02 FILLER         PIC X(01) VALUE SPACE.
+           02 MED-SITUACAO   PIC X(10).
        WORKING-STORAGE SECTION.
+       77  ALUNO-NOME   PIC X(20) VALUE SPACES.
        77  NOTA1        PIC 9(02) VALUE ZEROS.
        77  NOTA2        PIC 9(02) VALUE ZEROS.
        77  NOTA3        PIC 9(02) VALUE ZEROS.
        77  NOTA4        PIC 9(02) VALUE ZEROS.
        77  MEDIA        PIC 9(04) VALUE ZEROS.
        77  MEDIA-FINAL  PIC ZZ,ZZ VALUE ZEROS.
+       77  SITUACAO     PIC X(10) VALUE SPACES.
+       77  FS-MED       PIC X(02) VALUE SPACES.
        77  OK           PIC X(01) VALUE SPACES.
-       
+
        SCREEN SECTION.
        01  LIMPA-TELA.
            02 BLANK SCREEN.
@@ -33,10 +52,12 @@
            02 LINE 07 COLUMN 20 VALUE "3. NOTA:_______".
            02 LINE 08 COLUMN 20 VALUE "4. NOTA:_______".
            02 LINE 10 COLUMN 20 VALUE "MEDIA FINAL __".
+           02 LINE 11 COLUMN 20 VALUE "SITUACAO______________".
        PROCEDURE DIVISION.
        INICIO.
            DISPLAY LIMPA-TELA.
            DISPLAY TELA-BASE.
+           ACCEPT ALUNO-NOME AT 0335.
            ACCEPT NOTA1 AT 0529.
            ACCEPT NOTA2 AT 0629.
            ACCEPT NOTA3 AT 0729.
@@ -44,7 +65,27 @@
            COMPUTE MEDIA = (NOTA1 + NOTA2 + NOTA3 + NOTA4)/4.
            MOVE MEDIA TO MEDIA-FINAL.
            DISPLAY MEDIA-FINAL AT 1032.
+       CLASSIFICA-SITUACAO.
+           IF MEDIA >= 60
+               MOVE "APROVADO" TO SITUACAO
+           ELSE
+               MOVE "REPROVADO" TO SITUACAO
+           END-IF.
+           DISPLAY SITUACAO AT 1129.
+       GRAVA-MEDIA.
+           OPEN EXTEND ARQ-MEDIAS.
+           IF FS-MED NOT = "00" AND NOT = "05"
+               CLOSE ARQ-MEDIAS
+               OPEN OUTPUT ARQ-MEDIAS
+               CLOSE ARQ-MEDIAS
+               OPEN EXTEND ARQ-MEDIAS
+           END-IF.
+           MOVE ALUNO-NOME  TO MED-NOME.
+           MOVE MEDIA-FINAL TO MED-MEDIA.
+           MOVE SITUACAO    TO MED-SITUACAO.
+           WRITE REG-MEDIAS.
+           CLOSE ARQ-MEDIAS.
+       FIM.
            ACCEPT OK AT 2020.
-            STOP RUN.
+           STOP RUN.
        END PROGRAM EXER2.
-

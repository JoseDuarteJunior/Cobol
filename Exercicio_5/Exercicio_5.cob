@@ -15,12 +15,39 @@
        WORKING-STORAGE SECTION.
        77  CONFIRMA    PIC X(01)      VALUE SPACES.
        77  LACOS       PIC 9(01)      VALUE ZEROS.
-       77  RESULTADO   PIC 9(03)      VALUE ZEROS.
-       77  BISSEXTO    PIC 9(02)      VALUE ZEROS.
-       77  DIAS-DATA-1 PIC 9(20)      VALUE ZEROS.
-       77  DIAS-DATA-2 PIC 9(07)      VALUE ZEROS.
-       77  MEDIA-MES   PIC 9(04)V99   VALUE 30,41.
+       77  WS-STATUS-DT   PIC 9(02)   VALUE ZEROS.
+       77  WS-BISSEXTO-DT PIC X(01)   VALUE SPACES.
+       77  DIAS-DATA-1 PIC 9(08)      VALUE ZEROS.
+       77  DIAS-DATA-2 PIC 9(08)      VALUE ZEROS.
        77  DIFERENCA   PIC 9(06)      VALUE ZEROS.
+       77  WS-DIA-CALC    PIC 9(02)   VALUE ZEROS.
+       77  WS-MES-CALC    PIC 9(02)   VALUE ZEROS.
+       77  WS-ANO-CALC    PIC 9(04)   VALUE ZEROS.
+       77  WS-DIAS-ABS-CALC PIC 9(08) VALUE ZEROS.
+       77  ANO-ANT-CALC  PIC 9(04)    VALUE ZEROS.
+       77  QTD-4-CALC    PIC 9(04)    VALUE ZEROS.
+       77  QTD-100-CALC  PIC 9(04)    VALUE ZEROS.
+       77  QTD-400-CALC  PIC 9(04)    VALUE ZEROS.
+       77  RESTO-CALC    PIC 9(04)    VALUE ZEROS.
+       77  REM-4-CALC    PIC 9(02)    VALUE ZEROS.
+       77  REM-100-CALC  PIC 9(02)    VALUE ZEROS.
+       77  REM-400-CALC  PIC 9(03)    VALUE ZEROS.
+       77  BISSEXTO-CALC PIC X(01)    VALUE SPACES.
+       01  DIAS-ACUM-VALORES.
+           02 FILLER PIC 9(03) VALUE 000.
+           02 FILLER PIC 9(03) VALUE 031.
+           02 FILLER PIC 9(03) VALUE 059.
+           02 FILLER PIC 9(03) VALUE 090.
+           02 FILLER PIC 9(03) VALUE 120.
+           02 FILLER PIC 9(03) VALUE 151.
+           02 FILLER PIC 9(03) VALUE 181.
+           02 FILLER PIC 9(03) VALUE 212.
+           02 FILLER PIC 9(03) VALUE 243.
+           02 FILLER PIC 9(03) VALUE 273.
+           02 FILLER PIC 9(03) VALUE 304.
+           02 FILLER PIC 9(03) VALUE 334.
+       01  TABELA-DIAS-ACUM REDEFINES DIAS-ACUM-VALORES.
+           02 DIAS-ACUM-MES PIC 9(03) OCCURS 12 TIMES.
        01  DATA-SISTEMA.
            02   ANO    PIC 9(02) VALUE ZEROS.
            02   MES    PIC 9(02) VALUE ZEROS.
@@ -85,44 +112,35 @@
                DISPLAY DIA-C AT 0927 '/' MES-C '/' ANO-C
            END-IF.
        CONSISTENCIA-A.
-           IF DIA-C <=0 OR >31
+           CALL "DTVALID" USING DIA-C MES-C ANO-C WS-STATUS-DT
+                   WS-BISSEXTO-DT.
+           IF WS-STATUS-DT = 01
                DISPLAY MSG-ERRO-DIA
                ACCEPT CONFIRMA AT 1050
-               GO TO INICIO.
+               GO TO INICIO
+           END-IF.
        CONSISTENCIA-B.
-           IF MES-C <=0 OR > 12
+           IF WS-STATUS-DT = 02
                DISPLAY MSG-ERRO-MES
                ACCEPT CONFIRMA AT 1050
-               GO TO INICIO.
+               GO TO INICIO
+           END-IF.
        CONSISTENCIA-C.
-           IF DIA-C = 31
-               IF MES-C = 1 OR 3 OR 5 OR 7 OR 8 OR 10 OR 12
-                   GO TO NEXT SENTENCE
-               ELSE
-                   DISPLAY MSG-ERRO-MES-2
-                   ACCEPT CONFIRMA AT 1050
-                   GO TO INICIO
-               END-IF
-           ELSE
-               GO TO NEXT SENTENCE
+           IF WS-STATUS-DT = 03
+               DISPLAY MSG-ERRO-MES-2
+               ACCEPT CONFIRMA AT 1050
+               GO TO INICIO
            END-IF.
        CONSISTENCIA-D.
-           IF MES-C = 2
-               IF DIA-C > 29
-                   DISPLAY MSG-ERRO-DIA-2
-                   ACCEPT CONFIRMA AT 1050
-                   GO TO INICIO
-               ELSE
-               IF DIA-C = 29
-                   GO TO VERIFICA-BISSEXTO
-               END-IF
-           ELSE
-               GO TO FINALIZA
+           IF WS-STATUS-DT = 04 OR WS-STATUS-DT = 05
+               DISPLAY MSG-ERRO-DIA-2
+               ACCEPT CONFIRMA AT 1050
+               GO TO INICIO
            END-IF.
        VERIFICA-BISSEXTO.
-           DIVIDE ANO-C BY 4 GIVING RESULTADO REMAINDER BISSEXTO.
-           IF BISSEXTO = 0
-            DISPLAY "ESTE ANO E' BISSEXTO" AT 0738.
+           IF MES-C = 2 AND DIA-C = 29 AND WS-BISSEXTO-DT = 'S'
+               DISPLAY "ESTE ANO E' BISSEXTO" AT 0738
+           END-IF.
        FINALIZA.
            IF LACOS = 1
                DISPLAY "DATA CONSISTENTE, DIGITE A PROXIMA DATA"
@@ -138,16 +156,18 @@
                GO TO CALCULO-DE-DATAS
            END-IF.
        CALCULO-DE-DATAS.
-           COMPUTE DIAS-DATA-1 = ANO-1 * 365.
-           COMPUTE DIAS-DATA-2 = ANO-C * 365.
-           COMPUTE DIAS-DATA-1 ROUNDED = 
-           DIAS-DATA-1 + ((MES-1 - 1)*MEDIA-MES).
-           COMPUTE DIAS-DATA-2 ROUNDED = 
-           DIAS-DATA-2 + ((MES-C - 1) *MEDIA-MES).
-           COMPUTE DIAS-DATA-1 = DIAS-DATA-1 + DIA-1.
-           COMPUTE DIAS-DATA-2 = DIAS-DATA-2 + DIA-C.
+           MOVE DIA-1 TO WS-DIA-CALC.
+           MOVE MES-1 TO WS-MES-CALC.
+           MOVE ANO-1 TO WS-ANO-CALC.
+           PERFORM CONVERTE-PARA-DIAS.
+           MOVE WS-DIAS-ABS-CALC TO DIAS-DATA-1.
+           MOVE DIA-C TO WS-DIA-CALC.
+           MOVE MES-C TO WS-MES-CALC.
+           MOVE ANO-C TO WS-ANO-CALC.
+           PERFORM CONVERTE-PARA-DIAS.
+           MOVE WS-DIAS-ABS-CALC TO DIAS-DATA-2.
            COMPUTE DIFERENCA = DIAS-DATA-1 - DIAS-DATA-2.
-           DISPLAY "DIFERENCA EM DIAS DAS DATAS:                       " 
+           DISPLAY "DIFERENCA EM DIAS DAS DATAS:                       "
            AT 1112.
            DISPLAY DIFERENCA AT 1141.
            ACCEPT CONFIRMA AT 1149.
@@ -159,4 +179,30 @@
                MOVE 1 TO LACOS
                GO TO INICIO.
            STOP RUN.
+       CONVERTE-PARA-DIAS.
+           COMPUTE ANO-ANT-CALC = WS-ANO-CALC - 1.
+           DIVIDE ANO-ANT-CALC BY 4   GIVING QTD-4-CALC
+                   REMAINDER RESTO-CALC.
+           DIVIDE ANO-ANT-CALC BY 100 GIVING QTD-100-CALC
+                   REMAINDER RESTO-CALC.
+           DIVIDE ANO-ANT-CALC BY 400 GIVING QTD-400-CALC
+                   REMAINDER RESTO-CALC.
+           DIVIDE WS-ANO-CALC BY 4   GIVING RESTO-CALC
+                   REMAINDER REM-4-CALC.
+           DIVIDE WS-ANO-CALC BY 100 GIVING RESTO-CALC
+                   REMAINDER REM-100-CALC.
+           DIVIDE WS-ANO-CALC BY 400 GIVING RESTO-CALC
+                   REMAINDER REM-400-CALC.
+           IF (REM-4-CALC = 0 AND REM-100-CALC NOT = 0)
+                   OR REM-400-CALC = 0
+               MOVE 'S' TO BISSEXTO-CALC
+           ELSE
+               MOVE 'N' TO BISSEXTO-CALC
+           END-IF.
+           COMPUTE WS-DIAS-ABS-CALC = (WS-ANO-CALC - 1) * 365
+                   + QTD-4-CALC - QTD-100-CALC + QTD-400-CALC
+                   + DIAS-ACUM-MES (WS-MES-CALC) + WS-DIA-CALC.
+           IF WS-MES-CALC > 2 AND BISSEXTO-CALC = 'S'
+               ADD 1 TO WS-DIAS-ABS-CALC
+           END-IF.
        END PROGRAM EXER4.

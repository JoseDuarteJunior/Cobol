@@ -17,6 +17,10 @@
                   ACCESS MODE IS SEQUENTIAL
                   FILE STATUS IS WS-STATUS.
            SELECT RELATO ASSIGN TO PRINTER.
+           SELECT HISTEST ASSIGN TO DISK
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-STATUS-HIST.
        DATA DIVISION.
        FILE SECTION.
        FD  ARQMAT LABEL RECORD STANDARD
@@ -30,6 +34,16 @@
        FD RELATO LABEL RECORD OMITTED
        LINAGE 58 TOP 2 BOTTOM 6.
        01  REG-RELATO PIC X(132).
+       FD  HISTEST LABEL RECORD STANDARD
+       VALUE OF FILE-ID IS "HISTEST".
+       01  REG-HISTEST.
+           02  HIST-DATA.
+               03 HIST-ANO           PIC 9(02) VALUE ZEROS.
+               03 HIST-MES           PIC 9(02) VALUE ZEROS.
+               03 HIST-DIA           PIC 9(02) VALUE ZEROS.
+           02  HIST-QTDE-PRODUTO     PIC 9(07)    VALUE ZEROS.
+           02  HIST-PRECO-MEDIO      PIC 9(06)V99 VALUE ZEROS.
+           02  HIST-PRECO-TOTAL      PIC 9(07)V99 VALUE ZEROS.
        WORKING-STORAGE SECTION. 
        77  WS-STATUS              PIC 9(02)     VALUE ZEROS.
        77  CONFIRMA               PIC X(01)     VALUE SPACES.
@@ -38,6 +52,18 @@
        77  PRECO-MEDIO            PIC 9(06)V99  VALUE ZEROS.
        77  PRECO-TOTAL            PIC 9(07)V99  VALUE ZEROS.
        77  TOTAL-REGISTROS        PIC 9(03)     VALUE ZEROS.
+       77  WS-PONTO-RESSUPRIMENTO PIC 9(07)     VALUE 0000010.
+       77  QTD-ITENS-BAIXO        PIC 9(03)     VALUE ZEROS.
+       77  WS-MODO-EXEC           PIC X(04)     VALUE SPACES.
+       77  WS-CKP-CONTADOR        PIC 9(05)     VALUE ZEROS.
+       77  WS-CKP-PAGINA          PIC 9(03)     VALUE ZEROS.
+       77  WS-CKP-ACHOU           PIC X(01)     VALUE "N".
+       77  WS-STATUS-HIST         PIC X(02)     VALUE SPACES.
+       01  TABELA-BAIXO-ESTOQUE.
+           02 ITEM-BAIXO OCCURS 500 TIMES INDEXED BY IDX-BAIXO.
+               03 COD-BAIXO   PIC 9(05) VALUE ZEROS.
+               03 NOME-BAIXO  PIC X(15) VALUE SPACES.
+               03 QTDE-BAIXO  PIC 9(07) VALUE ZEROS.
        01  DATA-SISTEMA.
            02 ANO           PIC 9(02) VALUE ZEROS.
            02 MES           PIC 9(02) VALUE ZEROS.
@@ -88,6 +114,29 @@
            02 PRECO-UNIT-DET    PIC 9(05)V99 VALUE ZEROS.
            02 FILLER            PIC X(09)    VALUE SPACES.
            02 PRECO-TOT-DET     PIC 9(06)V99 VALUE ZEROS.
+       01  CAB04.
+           02 FILLER  PIC X(04) VALUE SPACES.
+           02 FILLER  PIC X(38)
+           VALUE "ITENS ABAIXO DO PONTO DE RESSUPRIMENTO".
+       01  CAB05.
+           02 FILLER  PIC X(04) VALUE SPACES.
+           02 FILLER  PIC X(08) VALUE "CODIGO".
+           02 FILLER  PIC X(15) VALUE "NOME".
+           02 FILLER  PIC X(14) VALUE "QTDE ESTOQUE".
+           02 FILLER  PIC X(14) VALUE "PONTO RESSUPR.".
+       01  DETALHE-BAIXO.
+           02 FILLER            PIC X(04)    VALUE SPACES.
+           02 CODIGO-BAIXO-DET  PIC 9(05)    VALUE ZEROS.
+           02 FILLER            PIC X(03)    VALUE SPACES.
+           02 NOME-BAIXO-DET    PIC X(15)    VALUE SPACES.
+           02 FILLER            PIC X(01)    VALUE SPACES.
+           02 QTDE-BAIXO-DET    PIC 9(07)    VALUE ZEROS.
+           02 FILLER            PIC X(07)    VALUE SPACES.
+           02 PONTO-BAIXO-DET   PIC 9(07)    VALUE ZEROS.
+       01  MSG-SEM-BAIXO.
+           02 FILLER  PIC X(04) VALUE SPACES.
+           02 FILLER  PIC X(44)
+           VALUE "NENHUM ITEM ABAIXO DO PONTO DE RESSUPRIMENTO".
        SCREEN SECTION.
        01  TELA.
            02 BLANK SCREEN.
@@ -95,25 +144,47 @@
            REVERSE-VIDEO BLINK.
        PROCEDURE DIVISION.
        INICIO.
+           ACCEPT WS-MODO-EXEC FROM ENVIRONMENT "MODO_EXEC".
            OPEN INPUT ARQMAT.
            IF WS-STATUS NOT = "00"
                IF WS-STATUS NOT = "30"
                    DISPLAY "ARQUIVO NAO SE ENCONTRA NO DISCO" AT 2020
+                   CALL "LOGERRO" USING "EXER9" "ABERTURA ARQMAT"
+                           WS-STATUS
                    STOP RUN
                 ELSE
                 DISPLAY "ARQUIVO DANIFICADO" AT 2020
                 DISPLAY "CODIGO STATUS = " WS-STATUS AT 2120
+                CALL "LOGERRO" USING "EXER9" "ABERTURA ARQMAT" WS-STATUS
                 STOP RUN
            ELSE
                NEXT SENTENCE
            END-IF.
            OPEN OUTPUT RELATO.
            ACCEPT DATA-SISTEMA FROM DATE.
-           ACCEPT CONFIRMA AT 3130.
+           IF WS-MODO-EXEC NOT = "LOTE"
+               ACCEPT CONFIRMA AT 3130
+               DISPLAY TELA
+           END-IF.
            MOVE DIA TO DIA-CAB01.
            MOVE MES TO MES-CAB01.
            MOVE ANO TO ANO-CAB01.
-           DISPLAY TELA.
+           CALL "CKPLER" USING "EXER9" WS-CKP-CONTADOR WS-CKP-PAGINA
+                   WS-CKP-ACHOU.
+           IF WS-CKP-ACHOU = "S"
+               IF WS-MODO-EXEC = "LOTE"
+                   MOVE "S" TO CONFIRMA
+               ELSE
+                   DISPLAY "RELATORIO ANTERIOR FOI INTERROMPIDO" AT 2020
+                   DISPLAY "RETOMAR DO PONTO DE PARADA ? S-SIM" AT 2120
+                   ACCEPT CONFIRMA AT 2160
+               END-IF
+               IF CONFIRMA = "S" OR "s"
+                   MOVE WS-CKP-PAGINA TO CT-PAG
+               ELSE
+                   MOVE ZEROS TO WS-CKP-CONTADOR
+               END-IF
+           END-IF.
        CABECALHO.
            MOVE SPACES TO REG-RELATO.
            ADD 1 TO CT-PAG.
@@ -132,15 +203,54 @@
            COMPUTE PRECO-TOTAL =
            PRECO-TOTAL + FD-PRECO-TOT.
            ADD 1 TO TOTAL-REGISTROS.
-           WRITE REG-RELATO FROM DETALHE BEFORE ADVANCING 2 LINES
-           AT EOP PERFORM CABECALHO.
+           IF FD-QTDE-ESTOQUE < WS-PONTO-RESSUPRIMENTO
+               IF QTD-ITENS-BAIXO < 500
+                   ADD 1 TO QTD-ITENS-BAIXO
+                   MOVE FD-CODIGO   TO COD-BAIXO(QTD-ITENS-BAIXO)
+                   MOVE FD-NOME     TO NOME-BAIXO(QTD-ITENS-BAIXO)
+                   MOVE FD-QTDE-ESTOQUE TO QTDE-BAIXO(QTD-ITENS-BAIXO)
+               END-IF
+           END-IF.
+           IF TOTAL-REGISTROS > WS-CKP-CONTADOR
+               WRITE REG-RELATO FROM DETALHE BEFORE ADVANCING 2 LINES
+                   AT EOP PERFORM CABECALHO
+               MOVE TOTAL-REGISTROS TO WS-CKP-CONTADOR
+               MOVE CT-PAG          TO WS-CKP-PAGINA
+               CALL "CKPSALVA" USING "EXER9" WS-CKP-CONTADOR
+                       WS-CKP-PAGINA
+           END-IF.
            GO TO LER.
        CABECALHO-FINAL.
            ADD 1 TO CT-PAG.
            MOVE CT-PAG TO PAG-CAB01.
            WRITE REG-RELATO FROM CAB01 BEFORE ADVANCING 3 LINES.
            WRITE REG-RELATO FROM CAB03 BEFORE ADVANCING 2 LINES.
-           WRITE REG-RELATO FROM ULTIMA-PAGINA.  
+           WRITE REG-RELATO FROM ULTIMA-PAGINA.
+       SECAO-RESSUPRIMENTO.
+           MOVE SPACES TO REG-RELATO.
+           WRITE REG-RELATO BEFORE PAGE.
+           PERFORM CABECALHO-BAIXO.
+           IF QTD-ITENS-BAIXO = 0
+               WRITE REG-RELATO FROM MSG-SEM-BAIXO
+           ELSE
+               PERFORM VARYING IDX-BAIXO FROM 1 BY 1
+                       UNTIL IDX-BAIXO > QTD-ITENS-BAIXO
+                   MOVE COD-BAIXO(IDX-BAIXO)  TO CODIGO-BAIXO-DET
+                   MOVE NOME-BAIXO(IDX-BAIXO) TO NOME-BAIXO-DET
+                   MOVE QTDE-BAIXO(IDX-BAIXO) TO QTDE-BAIXO-DET
+                   MOVE WS-PONTO-RESSUPRIMENTO TO PONTO-BAIXO-DET
+                   WRITE REG-RELATO FROM DETALHE-BAIXO
+                       BEFORE ADVANCING 2 LINES
+                       AT EOP PERFORM CABECALHO-BAIXO
+               END-PERFORM
+           END-IF.
+       CABECALHO-BAIXO.
+           MOVE SPACES TO REG-RELATO.
+           ADD 1 TO CT-PAG.
+           MOVE CT-PAG TO PAG-CAB01.
+           WRITE REG-RELATO FROM CAB01 BEFORE ADVANCING 3 LINES.
+           WRITE REG-RELATO FROM CAB04 BEFORE ADVANCING 2 LINES.
+           WRITE REG-RELATO FROM CAB05 BEFORE ADVANCING 2 LINES.
        FIM.
            MOVE QUANTIDADE-PRODUTO TO QTDE-PRODUTO.
            MOVE PRECO-TOTAL TO PRECO-TOTAL-M.
@@ -148,8 +258,24 @@
            MOVE PRECO-MEDIO TO PRECO-MEDIO-M.
            MOVE SPACES TO REG-RELATO.
            WRITE REG-RELATO BEFORE PAGE.
-           PERFORM CABECALHO-FINAL. 
+           PERFORM CABECALHO-FINAL.
+           PERFORM SECAO-RESSUPRIMENTO.
+           PERFORM GRAVA-HISTORICO.
+           CALL "CKPLIMPA" USING "EXER9".
            CLOSE RELATO ARQMAT.
            STOP RUN.
+       GRAVA-HISTORICO.
+           OPEN EXTEND HISTEST.
+           IF WS-STATUS-HIST = "35"
+               OPEN OUTPUT HISTEST
+           END-IF.
+           MOVE ANO TO HIST-ANO.
+           MOVE MES TO HIST-MES.
+           MOVE DIA TO HIST-DIA.
+           MOVE QUANTIDADE-PRODUTO TO HIST-QTDE-PRODUTO.
+           MOVE PRECO-MEDIO TO HIST-PRECO-MEDIO.
+           MOVE PRECO-TOTAL TO HIST-PRECO-TOTAL.
+           WRITE REG-HISTEST.
+           CLOSE HISTEST.
            END PROGRAM EXER9.
 

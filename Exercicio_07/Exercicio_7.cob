@@ -16,6 +16,11 @@
                   ORGANIZATION IS SEQUENTIAL
                   ACCESS MODE IS SEQUENTIAL
                   FILE STATUS IS WS-STATUS.
+           SELECT CRIA01 ASSIGN TO DISK
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-STATUS.
+           SELECT RELATO ASSIGN TO PRINTER.
        DATA DIVISION.
        FILE SECTION.
        FD  CRIA02
@@ -27,6 +32,18 @@
            02 FD-QUANTIDADE-ESTOQUE  PIC 9(04)       VALUE ZEROS.
            02 FD-CUSTO-UNITARIO      PIC 9(05)V99    VALUE ZEROS.
            02 FD-CUSTO-TOTAL         PIC 9(06)V99    VALUE ZEROS.
+       FD  CRIA01
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CRIA01".
+       01  REG-CRIA01.
+           02 C1-CODIGO-PRODUTO      PIC 9(04)       VALUE ZEROS.
+           02 C1-NOME-PRODUTO        PIC X(30)       VALUE SPACES.
+           02 C1-QUANTIDADE-ESTOQUE  PIC 9(04)       VALUE ZEROS.
+           02 C1-CUSTO-UNITARIO      PIC 9(05)V99    VALUE ZEROS.
+           02 C1-CUSTO-TOTAL         PIC 9(06)V99    VALUE ZEROS.
+       FD  RELATO LABEL RECORD OMITTED
+           LINAGE 58 TOP 2 BOTTOM 6.
+       01  REG-RELATO PIC X(132).
        WORKING-STORAGE SECTION.
        01  DATA-SISTEMA.
            02 DIA  PIC 9(02) VALUE ZEROS.
@@ -46,6 +63,68 @@
        77  CONFIRMA    PIC X(01) VALUE SPACES.
        77  WS-STATUS   PIC X(02) VALUE SPACES.
        77  WS-LIMPA    PIC X(50) VALUE SPACES.
+       77  FONTE-RELATORIO    PIC X(01) VALUE SPACES.
+       77  DESTINO-RELATORIO  PIC X(01) VALUE SPACES.
+       77  CT-PAG             PIC 9(02) VALUE ZEROS.
+       77  TOP-QTD            PIC 9(01) VALUE ZEROS.
+       77  TOP-PASSE          PIC 9(01) VALUE ZEROS.
+       01  CAB01-REL.
+           02 FILLER    PIC X(04)    VALUE SPACES.
+           02 FILLER    PIC X(06)    VALUE "DATA:".
+           02 DATA-CAB01-REL.
+               03 DIA-CAB01-REL   PIC 99/ VALUE ZEROS.
+               03 MES-CAB01-REL   PIC 99/ VALUE ZEROS.
+               03 ANO-CAB01-REL   PIC 99  VALUE ZEROS.
+           02 FILLER    PIC X(07)     VALUE SPACES.
+           02 FILLER    PIC X(24)
+           VALUE "CONTROLE DE ALMOXARIFADO".
+           02 FILLER     PIC X(05)   VALUE SPACES.
+           02 FILLER     PIC X(04)   VALUE "PAG.".
+           02 PAG-CAB01-REL  PIC ZZ9 VALUE ZEROS.
+       01  CAB02-REL.
+           02 FILLER  PIC X(04) VALUE SPACES.
+           02 FILLER  PIC X(08) VALUE "CODIGO".
+           02 FILLER  PIC X(31) VALUE "NOME".
+           02 FILLER  PIC X(11) VALUE "ESTOQUE".
+           02 FILLER  PIC X(14) VALUE "V.UNITARIO".
+           02 FILLER  PIC X(11) VALUE "V.TOTAL".
+       01  DETALHE-REL.
+           02 FILLER             PIC X(04)       VALUE SPACES.
+           02 CODIGO-DET-REL     PIC ZZZ9        VALUE ZEROS.
+           02 FILLER             PIC X(03)       VALUE SPACES.
+           02 NOME-DET-REL       PIC X(30)       VALUE SPACES.
+           02 FILLER             PIC X(01)       VALUE SPACES.
+           02 QTDE-DET-REL       PIC Z.ZZ9       VALUE ZEROS.
+           02 FILLER             PIC X(04)       VALUE SPACES.
+           02 CUSTO-UNIT-DET-REL PIC ZZ.ZZ9,99   VALUE ZEROS.
+           02 FILLER             PIC X(03)       VALUE SPACES.
+           02 CUSTO-TOT-DET-REL  PIC ZZZ.ZZ9,99  VALUE ZEROS.
+       01  CAB03-REL.
+           02 FILLER  PIC X(04) VALUE SPACES.
+           02 FILLER  PIC X(11) VALUE "25% CUSTO:".
+           02 TOTAL-25-REL      PIC ZZZ.ZZ9,99  VALUE ZEROS.
+           02 FILLER  PIC X(05) VALUE SPACES.
+           02 FILLER  PIC X(13) VALUE "MAIOR CUSTO:".
+           02 MAIOR-CUSTO-REL   PIC ZZZ.ZZ9,99  VALUE ZEROS.
+       01  CAB04-REL.
+           02 FILLER  PIC X(04) VALUE SPACES.
+           02 FILLER  PIC X(26) VALUE "ITENS DE MAIOR CUSTO TOTAL".
+       01  DETALHE-TOP-REL.
+           02 FILLER             PIC X(04)       VALUE SPACES.
+           02 CODIGO-TOP-REL     PIC ZZZ9        VALUE ZEROS.
+           02 FILLER             PIC X(03)       VALUE SPACES.
+           02 NOME-TOP-REL       PIC X(30)       VALUE SPACES.
+           02 FILLER             PIC X(04)       VALUE SPACES.
+           02 CUSTO-TOT-TOP-REL  PIC ZZZ.ZZ9,99  VALUE ZEROS.
+       01  TOP-CUSTOS.
+           02 TOP-ITEM OCCURS 5 TIMES INDEXED BY TOP-IDX.
+               03 TOP-CODIGO      PIC 9(04)    VALUE ZEROS.
+               03 TOP-NOME        PIC X(30)    VALUE SPACES.
+               03 TOP-CUSTO-TOTAL PIC 9(06)V99 VALUE ZEROS.
+       01  TOP-ITEM-TEMP.
+           02 TOP-CODIGO-TEMP      PIC 9(04)    VALUE ZEROS.
+           02 TOP-NOME-TEMP        PIC X(30)    VALUE SPACES.
+           02 TOP-CUSTO-TOTAL-TEMP PIC 9(06)V99 VALUE ZEROS.
        SCREEN SECTION.
        01  LIMPA-TELA.
            02 BLANK SCREEN.
@@ -81,13 +160,27 @@
        PROCEDURE DIVISION.
        INICIO.
            DISPLAY LIMPA-TELA.
-           OPEN INPUT CRIA02.
+           DISPLAY "1-CRIA01 (ALMOXARIFADO)  2-CRIA02 (MATERIAL)"
+                   AT 0102.
+           ACCEPT FONTE-RELATORIO AT 0147.
+           IF FONTE-RELATORIO = '1'
+               OPEN INPUT CRIA01
+           ELSE
+               MOVE '2' TO FONTE-RELATORIO
+               OPEN INPUT CRIA02
+           END-IF.
            IF WS-STATUS = "00"
                NEXT SENTENCE
            ELSE
                DISPLAY "Erro de abertura" AT 2029
                STOP RUN.
+           DISPLAY "T-TELA  I-IMPRESSORA" AT 0202.
+           ACCEPT DESTINO-RELATORIO AT 0222.
            ACCEPT DATA-SISTEMA FROM DATE.
+           IF DESTINO-RELATORIO = 'I' OR DESTINO-RELATORIO = 'i'
+               OPEN OUTPUT RELATO
+               GO TO CABECALHO-REL
+           END-IF.
        LIMPA-DADOS.
            DISPLAY WS-LIMPA AT 0502.
            DISPLAY WS-LIMPA AT 0702.
@@ -101,7 +194,11 @@
            DISPLAY TELA-BASE.
            DISPLAY DIA AT 0107'/' MES '/' ANO.
        ABERTURA.
-           READ CRIA02 INTO REG-CRIA02 AT END GO TO FECHAMENTO.
+           IF FONTE-RELATORIO = '1'
+               READ CRIA01 INTO REG-CRIA02 AT END GO TO FECHAMENTO
+           ELSE
+               READ CRIA02 INTO REG-CRIA02 AT END GO TO FECHAMENTO
+           END-IF.
            MOVE FD-CODIGO-PRODUTO TO M-CODIGO-PRODUTO.
            MOVE FD-QUANTIDADE-ESTOQUE TO M-QUANTIDADE-ESTOQUE.
            MOVE FD-CUSTO-UNITARIO TO M-CUSTO-UNITARIO.
@@ -145,6 +242,90 @@
            DISPLAY "MAIOR CUSTO TOTAL FOI DE:" AT 1912 CUSTO-TOTAL-25-M.
            ACCEPT CONFIRMA AT 1948.
        FIM.
-           CLOSE CRIA02.
+           IF FONTE-RELATORIO = '1'
+               CLOSE CRIA01
+           ELSE
+               CLOSE CRIA02
+           END-IF.
            STOP RUN.
+       CABECALHO-REL.
+           MOVE SPACES TO REG-RELATO.
+           ADD 1 TO CT-PAG.
+           MOVE DIA TO DIA-CAB01-REL.
+           MOVE MES TO MES-CAB01-REL.
+           MOVE ANO TO ANO-CAB01-REL.
+           MOVE CT-PAG TO PAG-CAB01-REL.
+           WRITE REG-RELATO FROM CAB01-REL BEFORE ADVANCING 3 LINES.
+           WRITE REG-RELATO FROM CAB02-REL BEFORE ADVANCING 2 LINES.
+       LER-REL.
+           IF FONTE-RELATORIO = '1'
+               READ CRIA01 INTO REG-CRIA02 AT END GO TO FECHAMENTO-REL
+           ELSE
+               READ CRIA02 INTO REG-CRIA02 AT END GO TO FECHAMENTO-REL
+           END-IF.
+           IF FD-CUSTO-TOTAL > MAIOR-CUSTO-TOTAL
+               MOVE FD-CUSTO-TOTAL TO MAIOR-CUSTO-TOTAL
+           END-IF.
+           COMPUTE CUSTO-TOTAL-25 = CUSTO-TOTAL-25 + FD-CUSTO-TOTAL.
+           PERFORM ATUALIZA-TOP-CUSTOS.
+           MOVE FD-CODIGO-PRODUTO     TO CODIGO-DET-REL.
+           MOVE FD-NOME-PRODUTO       TO NOME-DET-REL.
+           MOVE FD-QUANTIDADE-ESTOQUE TO QTDE-DET-REL.
+           MOVE FD-CUSTO-UNITARIO     TO CUSTO-UNIT-DET-REL.
+           MOVE FD-CUSTO-TOTAL        TO CUSTO-TOT-DET-REL.
+           WRITE REG-RELATO FROM DETALHE-REL BEFORE ADVANCING 2 LINES
+               AT EOP PERFORM CABECALHO-REL.
+           GO TO LER-REL.
+       FECHAMENTO-REL.
+           COMPUTE CUSTO-TOTAL-25 = (CUSTO-TOTAL-25 * 0,25).
+           MOVE SPACES TO REG-RELATO.
+           WRITE REG-RELATO BEFORE PAGE.
+           ADD 1 TO CT-PAG.
+           MOVE CT-PAG TO PAG-CAB01-REL.
+           WRITE REG-RELATO FROM CAB01-REL BEFORE ADVANCING 3 LINES.
+           MOVE CUSTO-TOTAL-25    TO TOTAL-25-REL.
+           MOVE MAIOR-CUSTO-TOTAL TO MAIOR-CUSTO-REL.
+           WRITE REG-RELATO FROM CAB03-REL BEFORE ADVANCING 3 LINES.
+           WRITE REG-RELATO FROM CAB04-REL BEFORE ADVANCING 2 LINES.
+           PERFORM VARYING TOP-IDX FROM 1 BY 1 UNTIL TOP-IDX > TOP-QTD
+               MOVE TOP-CODIGO(TOP-IDX)      TO CODIGO-TOP-REL
+               MOVE TOP-NOME(TOP-IDX)        TO NOME-TOP-REL
+               MOVE TOP-CUSTO-TOTAL(TOP-IDX) TO CUSTO-TOT-TOP-REL
+               WRITE REG-RELATO FROM DETALHE-TOP-REL
+                   BEFORE ADVANCING 2 LINES
+           END-PERFORM.
+           IF FONTE-RELATORIO = '1'
+               CLOSE CRIA01
+           ELSE
+               CLOSE CRIA02
+           END-IF.
+           CLOSE RELATO.
+           STOP RUN.
+       ATUALIZA-TOP-CUSTOS.
+           IF TOP-QTD < 5
+               ADD 1 TO TOP-QTD
+               MOVE FD-CODIGO-PRODUTO TO TOP-CODIGO(TOP-QTD)
+               MOVE FD-NOME-PRODUTO   TO TOP-NOME(TOP-QTD)
+               MOVE FD-CUSTO-TOTAL    TO TOP-CUSTO-TOTAL(TOP-QTD)
+           ELSE
+               IF FD-CUSTO-TOTAL > TOP-CUSTO-TOTAL(5)
+                   MOVE FD-CODIGO-PRODUTO TO TOP-CODIGO(5)
+                   MOVE FD-NOME-PRODUTO   TO TOP-NOME(5)
+                   MOVE FD-CUSTO-TOTAL    TO TOP-CUSTO-TOTAL(5)
+               END-IF
+           END-IF.
+           PERFORM ORDENA-TOP-CUSTOS.
+       ORDENA-TOP-CUSTOS.
+           PERFORM VARYING TOP-PASSE FROM 1 BY 1
+                   UNTIL TOP-PASSE > TOP-QTD
+               PERFORM VARYING TOP-IDX FROM 1 BY 1
+                       UNTIL TOP-IDX > TOP-QTD - 1
+                   IF TOP-CUSTO-TOTAL(TOP-IDX) <
+                      TOP-CUSTO-TOTAL(TOP-IDX + 1)
+                       MOVE TOP-ITEM(TOP-IDX) TO TOP-ITEM-TEMP
+                       MOVE TOP-ITEM(TOP-IDX + 1) TO TOP-ITEM(TOP-IDX)
+                       MOVE TOP-ITEM-TEMP TO TOP-ITEM(TOP-IDX + 1)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
        END PROGRAM EXER7.

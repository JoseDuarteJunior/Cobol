@@ -18,6 +18,8 @@
                   ACCESS MODE IS SEQUENTIAL
                   FILE STATUS IS WS-STATUS.
            SELECT RELATO ASSIGN TO PRINTER.
+           SELECT ARQCSV ASSIGN TO "BRASCAR.CSV"
+                  ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  ARQCAR LABEL RECORD STANDARD
@@ -29,20 +31,41 @@
            02  FD-ANO           PIC 9(04)    VALUE ZEROS.
            02  FD-CHAPA         PIC X(06)    VALUE SPACES.
            02  FD-MODELO        PIC X(10)    VALUE SPACES.
+           02  FD-STATUS        PIC X(01)    VALUE "D".
        FD RELATO LABEL RECORD OMITTED
        LINAGE 52 TOP 6 BOTTOM 8.
        01  REG-RELATO PIC X(132).
+       FD  ARQCSV LABEL RECORD OMITTED.
+       01  REG-CSV PIC X(80).
        WORKING-STORAGE SECTION.
        77  WS-STATUS              PIC 9(02)     VALUE ZEROS.
        77  CONFIRMA               PIC X(01)     VALUE SPACES.
        77  CT-PAG                 PIC 9(02)     VALUE ZEROS.
-       77  QT-82                  PIC 9(04)     VALUE ZEROS.
-       77  QT-83                  PIC 9(04)     VALUE ZEROS.
-       77  QT-84                  PIC 9(04)     VALUE ZEROS.
-       77  QT-85                  PIC 9(04)     VALUE ZEROS.
-       77  QT-86                  PIC 9(04)     VALUE ZEROS.
-       77  QT-87                  PIC 9(04)     VALUE ZEROS.
-       77  QT-88                  PIC 9(04)     VALUE ZEROS.
+       77  WS-DECADA              PIC 9(04)     VALUE ZEROS.
+       77  WS-DECADA-FIM          PIC 9(04)     VALUE ZEROS.
+       77  QTD-FAIXAS-USADAS      PIC 9(02)     VALUE ZEROS.
+       77  WS-EOF                 PIC X(01)     VALUE "N".
+       77  WS-ACHOU                PIC X(01)     VALUE "N".
+       77  WS-CHAPA-BUSCA          PIC X(06)     VALUE SPACES.
+       77  WS-SECAO-ATUAL          PIC X(20)     VALUE SPACES.
+       77  WS-MODO-EXEC            PIC X(04)     VALUE SPACES.
+       77  WS-DETALHES-IMPRESSOS   PIC 9(05)     VALUE ZEROS.
+       77  WS-CKP-CONTADOR         PIC 9(05)     VALUE ZEROS.
+       77  WS-CKP-PAGINA           PIC 9(03)     VALUE ZEROS.
+       77  WS-CKP-ACHOU            PIC X(01)     VALUE "N".
+       77  WS-CSV-RESUME           PIC X(01)     VALUE "N".
+       01  TABELA-FAIXAS-ANO.
+           02 FAIXA-ANO OCCURS 9 TIMES INDEXED BY IDX-FAIXA.
+               03 FAIXA-DECADA    PIC 9(04)     VALUE ZEROS.
+               03 FAIXA-QTD       PIC 9(04)     VALUE ZEROS.
+       01  TABELA-STATUS-INIC.
+           02 FILLER PIC X(21) VALUE "DVEICULOS DISPONIVEIS".
+           02 FILLER PIC X(21) VALUE "RVEICULOS RESERVADOS ".
+           02 FILLER PIC X(21) VALUE "VVEICULOS VENDIDOS   ".
+       01  TABELA-STATUS REDEFINES TABELA-STATUS-INIC.
+           02 STATUS-SECAO OCCURS 3 TIMES INDEXED BY IDX-STATUS-SECAO.
+               03 STATUS-COD      PIC X(01).
+               03 STATUS-TITULO   PIC X(20).
        01  DATA-SISTEMA.
            02 ANO           PIC 9(02) VALUE ZEROS.
            02 MES           PIC 9(02) VALUE ZEROS.
@@ -68,6 +91,7 @@
            02 FILLER  PIC X(14) VALUE "COR".
            02 FILLER  PIC X(17) VALUE "ANO".
            02 FILLER  PIC X(11) VALUE "MODELO".
+           02 FILLER  PIC X(08) VALUE "PLACA".
        01  DETALHE.
            02 FILLER            PIC X(04)    VALUE SPACES.
            02 CODIGO-DET        PIC 9(03)    VALUE ZEROS.
@@ -78,41 +102,26 @@
            02 ANO-DET           PIC 9(04)    VALUE ZEROS.
            02 FILLER            PIC X(13)    VALUE SPACES.
            02 MODELO-DET        PIC X(10)    VALUE SPACES.
+           02 FILLER            PIC X(02)    VALUE SPACES.
+           02 CHAPA-DET         PIC X(06)    VALUE SPACES.
+       01  CAB-SECAO.
+           02 FILLER             PIC X(14) VALUE SPACES.
+           02 SECAO-TITULO-CAB   PIC X(20) VALUE SPACES.
        01  CAB03.
            02 FILLER  PIC X(14) VALUE SPACES.
            02 FILLER  PIC X(28) VALUE "RESUMO DE EXISTENCIA POR ANO".
        01  CAB04.
            02 FILLER  PIC X(04) VALUE SPACES.
-           02 FILLER  PIC X(06) VALUE "-1982-".
-           02 FILLER  PIC X(04) VALUE SPACES.
-           02 FILLER  PIC X(06) VALUE "-1983-".
-           02 FILLER  PIC X(04) VALUE SPACES.
-           02 FILLER  PIC X(06) VALUE "-1984-".
-           02 FILLER  PIC X(04) VALUE SPACES.
-           02 FILLER  PIC X(06) VALUE "-1985-".
-           02 FILLER  PIC X(04) VALUE SPACES.
-           02 FILLER  PIC X(06) VALUE "-1986-".
-           02 FILLER  PIC X(04) VALUE SPACES.
-           02 FILLER  PIC X(06) VALUE "-1987-".
-           02 FILLER  PIC X(04) VALUE SPACES.
-           02 FILLER  PIC X(06) VALUE "-1988-".
-           02 FILLER  PIC X(04) VALUE SPACES.
+           02 COL-FAIXA OCCURS 9 TIMES.
+               03 FILLER     PIC X(03) VALUE SPACES.
+               03 COL-LABEL  PIC X(09) VALUE SPACES.
+               03 FILLER     PIC X(02) VALUE SPACES.
        01  ULTIMA-PAGINA.
            02 FILLER                 PIC X(04)        VALUE SPACES.
-           02 QTD-82                 PIC Z.ZZ9        VALUE ZEROS.
-           02 FILLER                 PIC X(05)        VALUE SPACES.
-           02 QTD-83                 PIC Z.ZZ9        VALUE ZEROS.
-           02 FILLER                 PIC X(05)        VALUE SPACES.
-           02 QTD-84                 PIC Z.ZZ9        VALUE ZEROS.
-           02 FILLER                 PIC X(05)        VALUE SPACES.
-           02 QTD-85                 PIC Z.ZZ9        VALUE ZEROS.
-           02 FILLER                 PIC X(05)        VALUE SPACES.
-           02 QTD-86                 PIC Z.ZZ9        VALUE ZEROS.
-           02 FILLER                 PIC X(05)        VALUE SPACES.
-           02 QTD-87                 PIC Z.ZZ9        VALUE ZEROS.
-           02 FILLER                 PIC X(05)        VALUE SPACES.
-           02 QTD-88                 PIC Z.ZZ9        VALUE ZEROS.
-           02 FILLER                 PIC X(06)        VALUE SPACES.
+           02 COL-QTD OCCURS 9 TIMES.
+               03 FILLER     PIC X(05) VALUE SPACES.
+               03 QTD-VAL    PIC Z.ZZ9 VALUE ZEROS.
+               03 FILLER     PIC X(04) VALUE SPACES.
        SCREEN SECTION.
        01  TELA.
            02 BLANK SCREEN.
@@ -120,81 +129,188 @@
            REVERSE-VIDEO BLINK.
        PROCEDURE DIVISION.
        INICIO.
+           ACCEPT WS-MODO-EXEC FROM ENVIRONMENT "MODO_EXEC".
            OPEN INPUT ARQCAR.
            IF WS-STATUS NOT = "00"
                IF WS-STATUS NOT = "30"
                    DISPLAY "ARQUIVO NAO SE ENCONTRA NO DISCO" AT 2020
+                   CALL "LOGERRO" USING "EXER10" "ABERTURA ARQCAR"
+                           WS-STATUS
                    STOP RUN
                 ELSE
                 DISPLAY "ARQUIVO DANIFICADO" AT 2020
                 DISPLAY "CODIGO STATUS = " WS-STATUS AT 2120
+                CALL "LOGERRO" USING "EXER10" "ABERTURA ARQCAR"
+                        WS-STATUS
                 STOP RUN
            ELSE
                NEXT SENTENCE
            END-IF.
+           IF WS-MODO-EXEC NOT = "LOTE"
+               DISPLAY
+                   "PLACA PARA CONSULTA (BRANCO=RELATORIO COMPLETO):"
+                   AT 1002
+               ACCEPT WS-CHAPA-BUSCA AT 1054
+               IF WS-CHAPA-BUSCA NOT = SPACES
+                   PERFORM BUSCA-PLACA
+                   CLOSE ARQCAR
+                   STOP RUN
+               END-IF
+           END-IF.
+           CLOSE ARQCAR.
            OPEN OUTPUT RELATO.
            ACCEPT DATA-SISTEMA FROM DATE.
-           ACCEPT CONFIRMA AT 3130.
+           IF WS-MODO-EXEC NOT = "LOTE"
+               ACCEPT CONFIRMA AT 3130
+               DISPLAY TELA
+           END-IF.
            MOVE DIA TO DIA-CAB01.
            MOVE MES TO MES-CAB01.
            MOVE ANO TO ANO-CAB01.
-           DISPLAY TELA.
+           CALL "CKPLER" USING "EXER10" WS-CKP-CONTADOR WS-CKP-PAGINA
+                   WS-CKP-ACHOU.
+           IF WS-CKP-ACHOU = "S"
+               IF WS-MODO-EXEC = "LOTE"
+                   MOVE "S" TO CONFIRMA
+               ELSE
+                   DISPLAY "RELATORIO ANTERIOR FOI INTERROMPIDO" AT 2020
+                   DISPLAY "RETOMAR DO PONTO DE PARADA ? S-SIM" AT 2120
+                   ACCEPT CONFIRMA AT 2160
+               END-IF
+               IF CONFIRMA = "S" OR "s"
+                   MOVE WS-CKP-PAGINA TO CT-PAG
+                   MOVE "S" TO WS-CSV-RESUME
+               ELSE
+                   MOVE ZEROS TO WS-CKP-CONTADOR
+               END-IF
+           END-IF.
+           IF WS-CSV-RESUME = "S"
+               OPEN EXTEND ARQCSV
+           ELSE
+               OPEN OUTPUT ARQCSV
+               PERFORM GRAVA-CABECALHO-CSV
+           END-IF.
+           PERFORM VARYING IDX-STATUS-SECAO FROM 1 BY 1
+               UNTIL IDX-STATUS-SECAO > 3
+               PERFORM SECAO-RELATORIO
+           END-PERFORM.
+           MOVE SPACES TO REG-RELATO.
+           WRITE REG-RELATO BEFORE PAGE.
+           PERFORM CABECALHO-FINAL.
+           CALL "CKPLIMPA" USING "EXER10".
+           CLOSE RELATO ARQCSV.
+           STOP RUN.
+       BUSCA-PLACA.
+           MOVE "N" TO WS-EOF.
+           MOVE "N" TO WS-ACHOU.
+           PERFORM UNTIL WS-EOF = "S"
+               READ ARQCAR AT END
+                   MOVE "S" TO WS-EOF
+               NOT AT END
+                   IF FD-CHAPA = WS-CHAPA-BUSCA
+                       MOVE "S" TO WS-ACHOU
+                       DISPLAY "CODIGO..: " FD-CODIGO  AT 1202
+                       DISPLAY "MARCA...: " FD-MARCA   AT 1302
+                       DISPLAY "COR.....: " FD-COR     AT 1402
+                       DISPLAY "ANO.....: " FD-ANO     AT 1502
+                       DISPLAY "MODELO..: " FD-MODELO  AT 1602
+                       DISPLAY "STATUS..: " FD-STATUS  AT 1702
+                       MOVE "S" TO WS-EOF
+                   END-IF
+               END-READ
+           END-PERFORM.
+           IF WS-ACHOU = "N"
+               DISPLAY "PLACA NAO ENCONTRADA" AT 1202
+           END-IF.
+           ACCEPT CONFIRMA AT 2020.
+       SECAO-RELATORIO.
+           MOVE STATUS-TITULO (IDX-STATUS-SECAO) TO WS-SECAO-ATUAL.
+           MOVE "N" TO WS-EOF.
+           OPEN INPUT ARQCAR.
+           PERFORM CABECALHO.
+           PERFORM LER UNTIL WS-EOF = "S".
+           CLOSE ARQCAR.
        CABECALHO.
            MOVE SPACES TO REG-RELATO.
            ADD 1 TO CT-PAG.
            MOVE CT-PAG TO PAG-CAB01.
            WRITE REG-RELATO FROM CAB01 BEFORE ADVANCING 3 LINES.
+           MOVE WS-SECAO-ATUAL TO SECAO-TITULO-CAB.
+           WRITE REG-RELATO FROM CAB-SECAO BEFORE ADVANCING 2 LINES.
            WRITE REG-RELATO FROM CAB02 BEFORE ADVANCING 2 LINES.
        LER.
-           READ ARQCAR AT END GO TO FIM.
-           MOVE FD-CODIGO TO CODIGO-DET.
-           MOVE FD-MARCA TO MARCA-DET.
-           MOVE FD-COR TO COR-DET.
-           MOVE FD-ANO TO ANO-DET.
-           MOVE FD-MODELO TO MODELO-DET.
-           IF FD-ANO <= 1982
-               ADD 1 TO QT-82
-           ELSE
-           IF FD-ANO = 1983
-               ADD 1 TO QT-83 
-           ELSE
-           IF FD-ANO = 1984
-               ADD 1 TO QT-84 
-           ELSE
-           IF FD-ANO = 1985
-               ADD 1 TO QT-85 
-           ELSE
-           IF FD-ANO = 1986
-               ADD 1 TO QT-86 
-           ELSE
-           IF FD-ANO = 1987
-               ADD 1 TO QT-87 
-           ELSE
-           IF FD-ANO >= 1988
-               ADD 1 TO QT-88
-           END-IF.
-           WRITE REG-RELATO FROM DETALHE BEFORE ADVANCING 2 LINES
-           AT EOP PERFORM CABECALHO.
-           GO TO LER.
+           READ ARQCAR AT END
+               MOVE "S" TO WS-EOF
+           NOT AT END
+               IF FD-STATUS = STATUS-COD (IDX-STATUS-SECAO)
+                   MOVE FD-CODIGO TO CODIGO-DET
+                   MOVE FD-MARCA TO MARCA-DET
+                   MOVE FD-COR TO COR-DET
+                   MOVE FD-ANO TO ANO-DET
+                   MOVE FD-MODELO TO MODELO-DET
+                   MOVE FD-CHAPA TO CHAPA-DET
+                   IF FD-STATUS = "D"
+                       COMPUTE WS-DECADA = (FD-ANO / 10) * 10
+                       PERFORM VARYING IDX-FAIXA FROM 1 BY 1
+                           UNTIL IDX-FAIXA > QTD-FAIXAS-USADAS
+                           OR FAIXA-DECADA (IDX-FAIXA) = WS-DECADA
+                       END-PERFORM
+                       IF IDX-FAIXA > QTD-FAIXAS-USADAS
+                           AND QTD-FAIXAS-USADAS < 9
+                           ADD 1 TO QTD-FAIXAS-USADAS
+                           SET IDX-FAIXA TO QTD-FAIXAS-USADAS
+                           MOVE WS-DECADA TO FAIXA-DECADA (IDX-FAIXA)
+                       END-IF
+                       IF IDX-FAIXA <= QTD-FAIXAS-USADAS
+                           ADD 1 TO FAIXA-QTD (IDX-FAIXA)
+                       END-IF
+                   END-IF
+                   ADD 1 TO WS-DETALHES-IMPRESSOS
+                   IF WS-DETALHES-IMPRESSOS > WS-CKP-CONTADOR
+                       WRITE REG-RELATO FROM DETALHE
+                           BEFORE ADVANCING 2 LINES
+                           AT EOP PERFORM CABECALHO
+                       PERFORM GRAVA-LINHA-CSV
+                       MOVE WS-DETALHES-IMPRESSOS TO WS-CKP-CONTADOR
+                       MOVE CT-PAG                TO WS-CKP-PAGINA
+                       CALL "CKPSALVA" USING "EXER10" WS-CKP-CONTADOR
+                               WS-CKP-PAGINA
+                   END-IF
+               END-IF
+           END-READ.
+       GRAVA-CABECALHO-CSV.
+           MOVE "CODIGO,MARCA,COR,ANO,CHAPA,MODELO,STATUS" TO REG-CSV.
+           WRITE REG-CSV.
+       GRAVA-LINHA-CSV.
+           STRING FD-CODIGO DELIMITED BY SIZE
+                  ","       DELIMITED BY SIZE
+                  FD-MARCA  DELIMITED BY SIZE
+                  ","       DELIMITED BY SIZE
+                  FD-COR    DELIMITED BY SIZE
+                  ","       DELIMITED BY SIZE
+                  FD-ANO    DELIMITED BY SIZE
+                  ","       DELIMITED BY SIZE
+                  FD-CHAPA  DELIMITED BY SIZE
+                  ","       DELIMITED BY SIZE
+                  FD-MODELO DELIMITED BY SIZE
+                  ","       DELIMITED BY SIZE
+                  FD-STATUS DELIMITED BY SIZE
+                  INTO REG-CSV.
+           WRITE REG-CSV.
        CABECALHO-FINAL.
            ADD 1 TO CT-PAG.
            MOVE CT-PAG TO PAG-CAB01.
-           MOVE QT-82 TO QTD-82.
-           MOVE QT-83 TO QTD-83.
-           MOVE QT-84 TO QTD-84.
-           MOVE QT-85 TO QTD-85.
-           MOVE QT-86 TO QTD-86.
-           MOVE QT-87 TO QTD-87.
-           MOVE QT-88 TO QTD-88.
-           
+           PERFORM VARYING IDX-FAIXA FROM 1 BY 1
+               UNTIL IDX-FAIXA > QTD-FAIXAS-USADAS
+               COMPUTE WS-DECADA-FIM = FAIXA-DECADA (IDX-FAIXA) + 9
+               STRING FAIXA-DECADA (IDX-FAIXA) DELIMITED BY SIZE
+                      "-"                      DELIMITED BY SIZE
+                      WS-DECADA-FIM (3:2)       DELIMITED BY SIZE
+                      INTO COL-LABEL (IDX-FAIXA)
+               MOVE FAIXA-QTD (IDX-FAIXA) TO QTD-VAL (IDX-FAIXA)
+           END-PERFORM.
            WRITE REG-RELATO FROM CAB01 BEFORE ADVANCING 3 LINES.
            WRITE REG-RELATO FROM CAB03 BEFORE ADVANCING 2 LINES.
            WRITE REG-RELATO FROM CAB04 BEFORE ADVANCING 2 LINES.
            WRITE REG-RELATO FROM ULTIMA-PAGINA.
-       FIM.
-           MOVE SPACES TO REG-RELATO.
-           WRITE REG-RELATO BEFORE PAGE.
-           PERFORM CABECALHO-FINAL.
-           CLOSE RELATO ARQCAR.
-           STOP RUN.
            END PROGRAM EXER10.

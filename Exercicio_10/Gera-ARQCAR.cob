@@ -16,6 +16,10 @@
                   ORGANIZATION IS SEQUENTIAL
                   ACCESS MODE IS SEQUENTIAL
                   FILE STATUS IS WS-STATUS.
+           SELECT ARQ-ENTRADA ASSIGN TO "CATCAR"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-STATUS-ENT.
        DATA DIVISION.
        FILE SECTION.
        FD  ARQCAR
@@ -28,9 +32,26 @@
            02 FD-ANO                 PIC 9(04)       VALUE ZEROS.
            02 FD-CHAPA               PIC X(06)       VALUE ZEROS.
            02 FD-MODELO              PIC X(10)       VALUE SPACES.
+           02 FD-STATUS              PIC X(01)       VALUE "D".
+       FD  ARQ-ENTRADA
+           LABEL RECORD IS STANDARD.
+       01  REG-ENTRADA.
+           02 ENT-CODIGO              PIC 9(03).
+           02 ENT-MARCA               PIC X(15).
+           02 ENT-COR                 PIC X(10).
+           02 ENT-ANO                 PIC 9(04).
+           02 ENT-CHAPA               PIC X(06).
+           02 ENT-MODELO              PIC X(10).
+           02 ENT-STATUS              PIC X(01).
        WORKING-STORAGE SECTION.
        77  CONFIRMA PIC X(01) VALUE SPACES.
        77  WS-STATUS PIC X(02) VALUE SPACES.
+       77  WS-STATUS-ENT PIC X(02) VALUE SPACES.
+       77  MODO-OPERACAO PIC X(01) VALUE SPACES.
+       77  QTD-CODIGOS PIC 9(03) VALUE ZEROS.
+       01  TABELA-CODIGOS.
+           02 COD-GRAVADO OCCURS 999 TIMES INDEXED BY IDX-COD
+               PIC 9(03).
        SCREEN SECTION.
        01  LIMPA-TELA.
            02 BLANK SCREEN.
@@ -43,27 +64,83 @@
            02 LINE 06 COLUMN 02 VALUE "ANO:".
            02 LINE 07 COLUMN 02 VALUE "CHAPA:".
            02 LINE 08 COLUMN 02 VALUE "MODELO:".
+           02 LINE 09 COLUMN 02 VALUE "STATUS (D-DISPONIVEL".
+           02 LINE 09 COLUMN 23 VALUE "R-RESERVADO V-VENDIDO):".
        PROCEDURE DIVISION.
        INICIO.
+           DISPLAY LIMPA-TELA.
+           DISPLAY "1-ENTRADA MANUAL  2-IMPORTACAO EM LOTE" AT 0102.
+           ACCEPT MODO-OPERACAO AT 0142.
            OPEN OUTPUT ARQCAR.
+           IF MODO-OPERACAO = "2"
+               GO TO IMPORTACAO-LOTE.
        GRAVA-DADOS.
            DISPLAY LIMPA-TELA.
            DISPLAY TELA-BASE.
            ACCEPT FD-CODIGO AT 0317.
+           PERFORM VARYING IDX-COD FROM 1 BY 1
+               UNTIL IDX-COD > QTD-CODIGOS
+               OR COD-GRAVADO (IDX-COD) = FD-CODIGO
+           END-PERFORM.
+           IF IDX-COD <= QTD-CODIGOS
+               DISPLAY "CODIGO JA CADASTRADO" AT 0902
+               ACCEPT CONFIRMA AT 0917
+               GO TO GRAVA-DADOS.
            ACCEPT FD-MARCA AT   0417.
            ACCEPT FD-COR AT 0517.
            ACCEPT FD-ANO AT 0617.
            ACCEPT FD-CHAPA AT 0717.
            ACCEPT FD-MODELO AT 0817.
-           ACCEPT CONFIRMA AT 0917.
+           ACCEPT FD-STATUS AT 0947.
+           ACCEPT CONFIRMA AT 1017.
            WRITE REG-ARQCAR.
-           DISPLAY "PARA DE INSERIR ? S-SIM" AT 0902.
-           ACCEPT CONFIRMA AT 0917.
+           ADD 1 TO QTD-CODIGOS.
+           SET IDX-COD TO QTD-CODIGOS.
+           MOVE FD-CODIGO TO COD-GRAVADO (IDX-COD).
+           DISPLAY "PARA DE INSERIR ? S-SIM" AT 1002.
+           ACCEPT CONFIRMA AT 1017.
            IF CONFIRMA = "S"
                CLOSE ARQCAR
-               DISPLAY "ARQUIVO GERADO E GRAVADO SAINDO" AT 1002
-               ACCEPT CONFIRMA AT 1017
+               DISPLAY "ARQUIVO GERADO E GRAVADO SAINDO" AT 1102
+               ACCEPT CONFIRMA AT 1117
                STOP RUN
            ELSE
                GO TO GRAVA-DADOS.
+       IMPORTACAO-LOTE.
+           OPEN INPUT ARQ-ENTRADA.
+           IF WS-STATUS-ENT NOT = "00"
+               DISPLAY "ARQUIVO DE IMPORTACAO NAO ENCONTRADO" AT 1002
+               CLOSE ARQCAR
+               STOP RUN.
+           PERFORM LER-IMPORTACAO UNTIL WS-STATUS-ENT = "10".
+           CLOSE ARQ-ENTRADA ARQCAR.
+           DISPLAY "IMPORTACAO CONCLUIDA" AT 1002.
+           ACCEPT CONFIRMA AT 1017.
+           STOP RUN.
+       LER-IMPORTACAO.
+           READ ARQ-ENTRADA
+               AT END
+                   MOVE "10" TO WS-STATUS-ENT
+               NOT AT END
+                   PERFORM VARYING IDX-COD FROM 1 BY 1
+                       UNTIL IDX-COD > QTD-CODIGOS
+                       OR COD-GRAVADO (IDX-COD) = ENT-CODIGO
+                   END-PERFORM
+                   IF IDX-COD <= QTD-CODIGOS
+                       DISPLAY "CODIGO JA CADASTRADO - IGNORADO"
+                           AT 1002
+                   ELSE
+                       MOVE ENT-CODIGO TO FD-CODIGO
+                       MOVE ENT-MARCA  TO FD-MARCA
+                       MOVE ENT-COR    TO FD-COR
+                       MOVE ENT-ANO    TO FD-ANO
+                       MOVE ENT-CHAPA  TO FD-CHAPA
+                       MOVE ENT-MODELO TO FD-MODELO
+                       MOVE ENT-STATUS TO FD-STATUS
+                       WRITE REG-ARQCAR
+                       ADD 1 TO QTD-CODIGOS
+                       SET IDX-COD TO QTD-CODIGOS
+                       MOVE FD-CODIGO TO COD-GRAVADO (IDX-COD)
+                   END-IF
+           END-READ.
        END PROGRAM EXER101.

@@ -0,0 +1,91 @@
+      ******************************************************************
+      * Author:JOSE ANTONIO DUARTE JR.80x25
+      * Date:28/01/2021
+      * Purpose:COBOL PARA MICROCOMPUTADORES EXERCICIO:13 PAG:144
+      * Tectonics: cobc
+      * Objetivo: CONVERSAO DO ARQMAT SEQUENCIAL (EXERCICIO 9) PARA O
+      *           ARQMAT INDEXADO (EXERCICIO 13)
+      * Obs: ANTES DE EXECUTAR, RENOMEIE O ARQMAT SEQUENCIAL ANTIGO
+      *      PARA "ARQMAT.SEQ" - O PROGRAMA GRAVA O ARQUIVO INDEXADO
+      *      NOVO COM O NOME "ARQMAT", PRONTO PARA O EXER13.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXER132.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQMAT-ANTIGO ASSIGN TO "ARQMAT.SEQ"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE  IS SEQUENTIAL
+                  FILE STATUS  IS FS-ANTIGO.
+           SELECT ARQMAT-NOVO ASSIGN TO DISK
+                  ORGANIZATION INDEXED
+                  ACCESS MODE  DYNAMIC
+                  RECORD KEY   CODIGO-NOVO
+                  FILE STATUS  FS-NOVO.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQMAT-ANTIGO LABEL RECORD STANDARD.
+       01  REG-ARQMAT-ANTIGO.
+           02  AN-CODIGO        PIC 9(05)    VALUE ZEROS.
+           02  AN-NOME          PIC X(15)    VALUE SPACES.
+           02  AN-QTDE-ESTOQUE  PIC 9(07)    VALUE ZEROS.
+           02  AN-PRECO-UNIT    PIC 9(05)V99 VALUE ZEROS.
+           02  AN-PRECO-TOT     PIC 9(06)V99 VALUE ZEROS.
+       FD  ARQMAT-NOVO LABEL RECORD STANDARD
+           VALUE OF FILE-ID "ARQMAT".
+       01  REG-ARQMAT-NOVO.
+           02 FD-CODIGO-NOVO.
+               03 CODIGO-NOVO   PIC 9(05).
+           02 FD-NOME-NOVO      PIC X(30).
+           02 FD-QTDE-NOVO      PIC S9(04).
+           02 FD-QTDE-MIN-NOVO  PIC S9(04).
+           02 FD-VALOR-UNIT-NOVO PIC S9(07)V99.
+           02 FD-VALOR-TOT-NOVO PIC S9(08)V99.
+       WORKING-STORAGE SECTION.
+       77  FS-ANTIGO            PIC X(02) VALUE SPACES.
+       77  FS-NOVO              PIC X(02) VALUE SPACES.
+       77  TOTAL-LIDOS          PIC 9(05) VALUE ZEROS.
+       77  TOTAL-GRAVADOS       PIC 9(05) VALUE ZEROS.
+       77  TOTAL-TRUNCADOS      PIC 9(05) VALUE ZEROS.
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT ARQMAT-ANTIGO.
+           IF FS-ANTIGO NOT = "00"
+               DISPLAY "ARQMAT.SEQ NAO ENCONTRADO - STATUS " FS-ANTIGO
+               STOP RUN.
+           OPEN OUTPUT ARQMAT-NOVO.
+           IF FS-NOVO NOT = "00"
+               DISPLAY "ERRO AO CRIAR ARQMAT INDEXADO - STATUS "
+                       FS-NOVO
+               CLOSE ARQMAT-ANTIGO
+               STOP RUN.
+       LER-ANTIGO.
+           READ ARQMAT-ANTIGO AT END GO TO FIM-CONVERSAO.
+           ADD 1 TO TOTAL-LIDOS.
+           MOVE AN-CODIGO        TO CODIGO-NOVO.
+           MOVE AN-NOME          TO FD-NOME-NOVO.
+           MOVE ZEROS            TO FD-QTDE-MIN-NOVO.
+           IF AN-QTDE-ESTOQUE > 9999
+               MOVE 9999 TO FD-QTDE-NOVO
+               ADD 1 TO TOTAL-TRUNCADOS
+           ELSE
+               MOVE AN-QTDE-ESTOQUE TO FD-QTDE-NOVO
+           END-IF.
+           MOVE AN-PRECO-UNIT    TO FD-VALOR-UNIT-NOVO.
+           MOVE AN-PRECO-TOT     TO FD-VALOR-TOT-NOVO.
+           WRITE REG-ARQMAT-NOVO INVALID KEY
+               DISPLAY "CODIGO " AN-CODIGO " DUPLICADO - IGNORADO"
+               GO TO LER-ANTIGO.
+           ADD 1 TO TOTAL-GRAVADOS.
+           GO TO LER-ANTIGO.
+       FIM-CONVERSAO.
+           CLOSE ARQMAT-ANTIGO ARQMAT-NOVO.
+           DISPLAY "CONVERSAO CONCLUIDA".
+           DISPLAY "REGISTROS LIDOS.......: " TOTAL-LIDOS.
+           DISPLAY "REGISTROS GRAVADOS....: " TOTAL-GRAVADOS.
+           DISPLAY "QUANTIDADES TRUNCADAS.: " TOTAL-TRUNCADOS.
+           STOP RUN.
+           END PROGRAM EXER132.

@@ -17,6 +17,9 @@
            ACCESS MODE      DYNAMIC
            RECORD KEY       FD-CODIGO
            FILE STATUS      FS.
+           SELECT LOGMAT ASSIGN TO "LOGMAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS      FS-LOG.
        DATA DIVISION.
        FILE SECTION.
        FD  ARQMAT LABEL RECORD STANDARD
@@ -26,17 +29,50 @@
                03 CODIGO        PIC 9(05).
            02 FD-NOME           PIC X(30).
            02 FD-QTDE-ESTOQUE   PIC S9(04).
+           02 FD-QTDE-MINIMA    PIC S9(04).
            02 FD-VALOR-UNIT     PIC S9(07)V99.
            02 FD-VALOR-TOT      PIC S9(08)V99.
+       FD  LOGMAT
+           LABEL RECORD IS OMITTED.
+       01  REG-LOGMAT.
+           02 LOG-DIA           PIC 99.
+           02 FILLER            PIC X VALUE "/".
+           02 LOG-MES           PIC 99.
+           02 FILLER            PIC X VALUE "/".
+           02 LOG-ANO           PIC 99.
+           02 FILLER            PIC X VALUE SPACE.
+           02 LOG-CODIGO        PIC 9(05).
+           02 FILLER            PIC X VALUE SPACE.
+           02 LOG-OPERACAO      PIC X(10).
+           02 FILLER            PIC X VALUE SPACE.
+           02 LOG-QTDE-ANTIGA   PIC -9(04).
+           02 FILLER            PIC X VALUE SPACE.
+           02 LOG-QTDE-NOVA     PIC -9(04).
+           02 FILLER            PIC X VALUE SPACE.
+           02 LOG-VALOR-ANTIGO  PIC -9(08)V99.
+           02 FILLER            PIC X VALUE SPACE.
+           02 LOG-VALOR-NOVO    PIC -9(08)V99.
        WORKING-STORAGE SECTION.
        77  FS                   PIC X(02) VALUE SPACES.
+       77  FS-LOG               PIC X(02) VALUE SPACES.
        77  CONFIRMA             PIC X(01) VALUE SPACES.
        77  FUNCAO               PIC X(02) VALUE SPACES.
        77  CAMPO                PIC 9(01) VALUE ZEROS.
+       77  TIPO-MOVIMENTO       PIC X(01) VALUE SPACES.
+       77  QTDE-MOVIMENTO       PIC 9(04) VALUE ZEROS.
+       77  WS-LOG-OP            PIC X(10) VALUE SPACES.
+       77  OLD-QTDE-ESTOQUE     PIC S9(04) VALUE ZEROS.
+       77  OLD-VALOR-TOT        PIC S9(08)V99 VALUE ZEROS.
+       77  NOME-BUSCA           PIC X(30) VALUE SPACES.
+       77  NOME-BUSCA-LEN       PIC 9(02) VALUE ZEROS.
+       77  WS-TALLY             PIC 9(02) VALUE ZEROS.
+       77  WS-EOF               PIC X(01) VALUE "N".
+       77  WS-ACHOU             PIC X(01) VALUE "N".
        01  TMP-VALORES.
            02 QTE-ESTOQUE       PIC ZZZZ.
            02 VALOR-UNITARIO    PIC Z9,99.
            02 VALOR-TOTAL       PIC Z9,99.
+           02 QTE-MINIMA        PIC ZZZZ.
        01  WS-DATA.
            02 ANO               PIC 9(02) VALUE ZEROS.
            02 MES               PIC 9(02) VALUE ZEROS.
@@ -46,25 +82,31 @@
            02 MSG-ERRO-1        PIC X(22) VALUE "CODIGO NAO PODE SER 0".
            02 MSG-ERRO-2        PIC X(22) VALUE "ESTE CODIGO JA EXISTE".
            02 MSG-ERRO-3        PIC X(17) VALUE "CODIGO NAO EXISTE".
+           02 MSG-ERRO-4        PIC X(14) VALUE "NOME EM BRANCO".
+           02 MSG-ERRO-5        PIC X(19) VALUE "NOME NAO ENCONTRADO".
+           02 MSG-ALERTA-MINIMO PIC X(29)
+              VALUE "ESTOQUE ABAIXO DO MINIMO".
        SCREEN SECTION.
        01  TELA1.
             02 BLANK SCREEN.
             02 LINE 01 COLUMN 01 VALUE "DATA:".
             02 LINE 01 COLUMN 30 VALUE "CONTROLE DE ESTOQUE".
             02 LINE 03 COLUMN 01 VALUE "ESCOLHA A FUNCAO: ".
-            02 LINE 03 COLUMN 22 VALUE "(IN - AL - EX - CO - FF)".
+            02 LINE 03 COLUMN 22 VALUE "(IN-AL-EX-CO-BN-MV-FF)".
             02 LINE 11 COLUMN 01 VALUE "MENSAGEM:".
             02 LINE 05 COLUMN 05 VALUE "CODIGO..................>".
             02 LINE 06 COLUMN 05 VALUE "NOME....................>".
             02 LINE 07 COLUMN 05 VALUE "QUANTIDADE ESTOQUE......>".
             02 LINE 08 COLUMN 05 VALUE "VALOR UNITARIO..........>".
             02 LINE 09 COLUMN 05 VALUE "VALOR TOTAL.............>".
+            02 LINE 10 COLUMN 05 VALUE "QUANTIDADE MINIMA.......>".
        01  LIMPA-TELA.
             02 LINE 05 COLUMN 35 VALUE "     ".
             02 LINE 06 COLUMN 35 VALUE "                              ".
             02 LINE 07 COLUMN 35 VALUE "    ".
             02 LINE 08 COLUMN 35 VALUE "          ".
             02 LINE 09 COLUMN 35 VALUE "           ".
+            02 LINE 10 COLUMN 35 VALUE "    ".
             02 LINE 11 COLUMN 35 VALUE "                              ".
        PROCEDURE DIVISION.
        INICIO.
@@ -75,8 +117,15 @@
                    GO TO INICIO
                ELSE
                    DISPLAY FS "STATUS DO ARQUIVO"
+                   CALL "LOGERRO" USING "EXER13" "ABERTURA ARQMAT" FS
                    STOP RUN
            END-IF.
+           OPEN EXTEND LOGMAT.
+           IF FS-LOG NOT = "00" AND NOT = "05"
+               CLOSE LOGMAT
+               OPEN OUTPUT LOGMAT
+               CLOSE LOGMAT
+               OPEN EXTEND LOGMAT.
        TELA-1.
            DISPLAY TELA1.
            ACCEPT WS-DATA FROM DATE.
@@ -91,6 +140,10 @@
                   GO TO EXCLUSAO
                WHEN "CO"
                   GO TO CONSULTA
+               WHEN "BN"
+                  GO TO BUSCA-NOME
+               WHEN "MV"
+                  GO TO MOVIMENTO
                WHEN "FF"
                   GO TO FIM 
                WHEN OTHER
@@ -137,10 +190,22 @@
        ROT-VALOR-TOTAL.
            COMPUTE FD-VALOR-TOT = FD-QTDE-ESTOQUE * FD-VALOR-UNIT.
            DISPLAY FD-VALOR-TOT AT 0935.
+       ROT-QUANTIDADE-MINIMA.
+           ACCEPT FD-QTDE-MINIMA AT 1035.
+           IF FD-QTDE-MINIMA < 0
+               DISPLAY MSG-ERRO-1 AT 1110
+               ACCEPT CONFIRMA AT 1133
+               DISPLAY LIMPA-MENSAGEM AT 1110
+               GO TO ROT-QUANTIDADE-MINIMA
+           END-IF.
        ROT-GRAVA-REGISTRO.
            WRITE REG-ARQMAT INVALID KEY
            DISPLAY "ERRO DE GRAVAÇÃO"
            STOP RUN.
+           MOVE ZEROS TO OLD-QTDE-ESTOQUE OLD-VALOR-TOT.
+           MOVE "INCLUSAO" TO WS-LOG-OP.
+           PERFORM GRAVA-LOG.
+           PERFORM ROT-AVISA-MINIMO.
        ROT-RETORNO.
            DISPLAY "CONTINUAR INCLUSAO ? S-SIM" AT 1110.
            ACCEPT CONFIRMA AT 1137.
@@ -159,14 +224,16 @@
            READ ARQMAT INVALID KEY
            DISPLAY MSG-ERRO-3 AT 1110 GO TO ALTERACAO.
            PERFORM MOSTRA.
+           MOVE FD-QTDE-ESTOQUE TO OLD-QTDE-ESTOQUE.
+           MOVE FD-VALOR-TOT    TO OLD-VALOR-TOT.
        ALTERA.
            DISPLAY LIMPA-MENSAGEM AT 1110.
            DISPLAY "DIGITE NUMERO DO CAMPO QUE QUER ALTERAR" AT 1110.
            ACCEPT CAMPO AT 1151.
            DISPLAY LIMPA-MENSAGEM AT 1110
-           IF CAMPO =0 OR > 3 
+           IF CAMPO =0 OR > 4
                GO TO ALTERA.
-           GO TO CPO-NOME CPO-ESTOQUE CPO-VALOR-UNIT
+           GO TO CPO-NOME CPO-ESTOQUE CPO-VALOR-UNIT CPO-QTDE-MINIMA
              DEPENDING ON CAMPO.
        CPO-NOME.
            PERFORM ROT-NOME.
@@ -179,6 +246,9 @@
            PERFORM ROT-VALOR-UNITARIO.
            PERFORM ROT-VALOR-TOTAL.
            GO TO ROT-REGRAVA.
+       CPO-QTDE-MINIMA.
+           PERFORM ROT-QUANTIDADE-MINIMA.
+           GO TO ROT-REGRAVA.
        ROT-REGRAVA.
            DISPLAY LIMPA-MENSAGEM AT 1110.
            DISPLAY "CONTINUAR ALTERANDO ESTE REGISTRO ? S-SIM" AT 1110.
@@ -186,7 +256,12 @@
            IF CONFIRMA = "S" OR "s"
                GO TO ALTERA.
            REWRITE REG-ARQMAT INVALID KEY
-           DISPLAY "ERRO DE GRAVACAO" FS AT 1110 STOP RUN.
+           DISPLAY "ERRO DE GRAVACAO" FS AT 1110
+           CALL "LOGERRO" USING "EXER13" "ALTERACAO ARQMAT" FS
+           STOP RUN.
+           MOVE "ALTERACAO" TO WS-LOG-OP.
+           PERFORM GRAVA-LOG.
+           PERFORM ROT-AVISA-MINIMO.
            DISPLAY LIMPA-MENSAGEM AT 1110.
            DISPLAY "CONTINUAR ALTERANDO ? S-SIM" AT 1110.
            ACCEPT CONFIRMA AT 1138.
@@ -199,10 +274,12 @@
            MOVE     FD-QTDE-ESTOQUE TO QTE-ESTOQUE.
            MOVE     FD-VALOR-UNIT   TO VALOR-UNITARIO.
            MOVE     FD-VALOR-TOT    TO VALOR-TOTAL.
+           MOVE     FD-QTDE-MINIMA  TO QTE-MINIMA.
            DISPLAY  FD-NOME          AT 0635.
            DISPLAY  QTE-ESTOQUE      AT 0735.
            DISPLAY  VALOR-UNITARIO   AT 0835.
            DISPLAY  VALOR-TOTAL      AT 0935.
+           DISPLAY  QTE-MINIMA       AT 1035.
        EXCLUSAO.
            PERFORM ALTERACAO.
            DISPLAY "APAGAR ESTE REGISTRO ? S-SIM" AT 1110.
@@ -214,7 +291,11 @@
               DISPLAY LIMPA-TELA GO TO EXCLUSAO.
            DELETE ARQMAT INVALID KEY
            DISPLAY "ERRO DE EXCLUSAO" FS AT 1110
+           CALL "LOGERRO" USING "EXER13" "EXCLUSAO ARQMAT" FS
            STOP RUN.
+           MOVE ZEROS TO FD-QTDE-ESTOQUE FD-VALOR-TOT.
+           MOVE "EXCLUSAO" TO WS-LOG-OP.
+           PERFORM GRAVA-LOG.
            DISPLAY LIMPA-MENSAGEM AT 1110.
            DISPLAY "CONTINUAR EXCLUSAO? S-SIM" AT 1110.
            ACCEPT CONFIRMA AT 1136.
@@ -228,10 +309,128 @@
            IF CONFIRMA = "S" OR "s"
                DISPLAY LIMPA-TELA GO TO CONSULTA.
            GO TO TELA-1.
-       FIM.    
+       BUSCA-NOME.
+           DISPLAY LIMPA-TELA.
+           DISPLAY "NOME (OU PARTE DO NOME) PARA BUSCA:" AT 0605.
+           ACCEPT NOME-BUSCA AT 0642.
+           COMPUTE NOME-BUSCA-LEN =
+               FUNCTION LENGTH (FUNCTION TRIM (NOME-BUSCA)).
+           IF NOME-BUSCA-LEN = 0
+               DISPLAY MSG-ERRO-4 AT 1110
+               ACCEPT CONFIRMA AT 1125
+               DISPLAY LIMPA-MENSAGEM AT 1110
+               GO TO TELA-1.
+           MOVE "N" TO WS-EOF.
+           MOVE "N" TO WS-ACHOU.
+           MOVE LOW-VALUES TO FD-CODIGO.
+           START ARQMAT KEY NOT LESS THAN FD-CODIGO
+               INVALID KEY MOVE "S" TO WS-EOF.
+           PERFORM UNTIL WS-EOF = "S" OR WS-ACHOU = "S"
+               READ ARQMAT NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-EOF
+                   NOT AT END
+                       MOVE 0 TO WS-TALLY
+                       INSPECT FD-NOME TALLYING WS-TALLY
+                           FOR ALL NOME-BUSCA (1:NOME-BUSCA-LEN)
+                       IF WS-TALLY > 0
+                           MOVE "S" TO WS-ACHOU
+                       END-IF
+               END-READ
+           END-PERFORM.
+           IF WS-ACHOU = "S"
+               DISPLAY TELA1
+               DISPLAY CODIGO AT 0535
+               PERFORM MOSTRA
+           ELSE
+               DISPLAY MSG-ERRO-5 AT 1110
+               ACCEPT CONFIRMA AT 1130
+               DISPLAY LIMPA-MENSAGEM AT 1110
+               GO TO TELA-1.
+           DISPLAY "CONTINUAR BUSCA POR NOME ? S-SIM" AT 1110.
+           ACCEPT CONFIRMA AT 1144.
+           IF CONFIRMA = "S" OR "s"
+               DISPLAY LIMPA-MENSAGEM AT 1110
+               DISPLAY LIMPA-TELA
+               GO TO BUSCA-NOME.
+           GO TO TELA-1.
+       MOVIMENTO.
+           ACCEPT CODIGO AT 0535.
+           IF CODIGO = ZEROS
+               DISPLAY MSG-ERRO-1 AT 1110
+               ACCEPT CONFIRMA AT 1133
+               DISPLAY LIMPA-MENSAGEM AT 1110
+               GO TO MOVIMENTO.
+           READ ARQMAT INVALID KEY
+               DISPLAY MSG-ERRO-3 AT 1110
+               ACCEPT CONFIRMA AT 1133
+               DISPLAY LIMPA-MENSAGEM AT 1110
+               GO TO MOVIMENTO.
+           PERFORM MOSTRA.
+           MOVE FD-QTDE-ESTOQUE TO OLD-QTDE-ESTOQUE.
+           MOVE FD-VALOR-TOT    TO OLD-VALOR-TOT.
+       ROT-TIPO-MOVIMENTO.
+           DISPLAY LIMPA-MENSAGEM AT 1110.
+           DISPLAY "TIPO: E-ENTRADA S-SAIDA" AT 1110.
+           ACCEPT TIPO-MOVIMENTO AT 1134.
+           IF TIPO-MOVIMENTO NOT = "E" AND NOT = "e"
+                                   AND NOT = "S" AND NOT = "s"
+               GO TO ROT-TIPO-MOVIMENTO.
+       ROT-QTDE-MOVIMENTO.
+           DISPLAY LIMPA-MENSAGEM AT 1110.
+           DISPLAY "QUANTIDADE MOVIMENTADA:" AT 1110.
+           ACCEPT QTDE-MOVIMENTO AT 1134.
+           IF QTDE-MOVIMENTO = ZEROS
+               GO TO ROT-QTDE-MOVIMENTO.
+           IF (TIPO-MOVIMENTO = "S" OR "s")
+                   AND QTDE-MOVIMENTO > FD-QTDE-ESTOQUE
+               DISPLAY "SAIDA MAIOR QUE O ESTOQUE ATUAL" AT 1110
+               ACCEPT CONFIRMA AT 1141
+               DISPLAY LIMPA-MENSAGEM AT 1110
+               GO TO ROT-QTDE-MOVIMENTO.
+           IF TIPO-MOVIMENTO = "E" OR "e"
+               ADD QTDE-MOVIMENTO TO FD-QTDE-ESTOQUE
+           ELSE
+               SUBTRACT QTDE-MOVIMENTO FROM FD-QTDE-ESTOQUE.
+           COMPUTE FD-VALOR-TOT = FD-QTDE-ESTOQUE * FD-VALOR-UNIT.
+           PERFORM MOSTRA.
+           REWRITE REG-ARQMAT INVALID KEY
+               DISPLAY "ERRO DE GRAVACAO" FS AT 1110
+               CALL "LOGERRO" USING "EXER13" "MOVIMENTO ARQMAT" FS
+               STOP RUN.
+           MOVE "MOVIMENTO" TO WS-LOG-OP.
+           PERFORM GRAVA-LOG.
+           PERFORM ROT-AVISA-MINIMO.
+           DISPLAY LIMPA-MENSAGEM AT 1110.
+           DISPLAY "CONTINUAR MOVIMENTACAO ? S-SIM" AT 1110.
+           ACCEPT CONFIRMA AT 1140.
+           IF CONFIRMA = "S" OR "s"
+               DISPLAY LIMPA-MENSAGEM AT 1110
+               DISPLAY LIMPA-TELA
+               GO TO MOVIMENTO.
+           GO TO TELA-1.
+       GRAVA-LOG.
+           ACCEPT WS-DATA FROM DATE.
+           MOVE DIA TO LOG-DIA.
+           MOVE MES TO LOG-MES.
+           MOVE ANO TO LOG-ANO.
+           MOVE CODIGO TO LOG-CODIGO.
+           MOVE WS-LOG-OP TO LOG-OPERACAO.
+           MOVE OLD-QTDE-ESTOQUE TO LOG-QTDE-ANTIGA.
+           MOVE FD-QTDE-ESTOQUE TO LOG-QTDE-NOVA.
+           MOVE OLD-VALOR-TOT TO LOG-VALOR-ANTIGO.
+           MOVE FD-VALOR-TOT TO LOG-VALOR-NOVO.
+           WRITE REG-LOGMAT.
+       ROT-AVISA-MINIMO.
+           IF FD-QTDE-ESTOQUE <= FD-QTDE-MINIMA
+               DISPLAY MSG-ALERTA-MINIMO AT 1110
+               ACCEPT CONFIRMA AT 1140
+               DISPLAY LIMPA-MENSAGEM AT 1110
+           END-IF.
+       FIM.
            DISPLAY "FIM DO PROCESSAMENTO " AT 1110.
-           CLOSE ARQMAT.
-           STOP RUN.     
+           CLOSE ARQMAT LOGMAT.
+           STOP RUN.
            END PROGRAM EXER13.
            
            

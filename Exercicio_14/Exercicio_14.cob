@@ -16,8 +16,15 @@
                   ORGANIZATION     INDEXED
                   ACCESS MODE      DYNAMIC
                   RECORD KEY       CODIGO
+                  ALTERNATE RECORD KEY IS FD-NOME-PRODUTO
+                          WITH DUPLICATES
                   FILE STATUS      FS.
            SELECT RELATO ASSIGN TO PRINTER.
+           SELECT FORNECEDOR ASSIGN TO DISK
+                  ORGANIZATION     INDEXED
+                  ACCESS MODE      DYNAMIC
+                  RECORD KEY       FORN-CODIGO
+                  FILE STATUS      FS-FORN.
        DATA DIVISION.
        FILE SECTION.
        FD  ARQPRO LABEL RECORD STANDARD
@@ -30,11 +37,19 @@
            02 FD-CODIGO-FORNE  PIC 9(03)    VALUE ZEROS.
            02 FD-VALOR-UNIT    PIC 9(06)V99 VALUE ZEROS.
            02 FD-QUANTIDA-EST  PIC 9(04)    VALUE ZEROS.
+           02 FD-QTDE-MINIMA   PIC 9(04)    VALUE ZEROS.
            02 FD-VALOR-TOT     PIC 9(08)V99 VALUE ZEROS.
        FD  RELATO LABEL RECORD OMITTED LINAGE 54 TOP 2 BOTTOM 5.
        01  REG-RELATO PIC X(132).
+       FD  FORNECEDOR LABEL RECORD STANDARD
+           VALUE OF FILE-ID "FORNECEDOR".
+       01  REG-FORNECEDOR.
+           02 FORN-CODIGO       PIC 9(03)    VALUE ZEROS.
+           02 FORN-NOME         PIC X(20)    VALUE SPACES.
+           02 FORN-CONTATO      PIC X(15)    VALUE SPACES.
        WORKING-STORAGE SECTION.
        77  FS                  PIC X(02)    VALUE SPACES.
+       77  FS-FORN             PIC X(02)    VALUE SPACES.
        77  CONFIRMA            PIC X(01)    VALUE SPACES.
        77  FUNCAO              PIC 9(01)    VALUE ZEROS.
        77  NOME-FUNCAO         PIC X(02)    VALUE SPACES.
@@ -43,6 +58,21 @@
        77  REGISTRO-FINAL      PIC 9(02)    VALUE ZEROS.
        77  QUANTID-REGISTROS   PIC 9(02)    VALUE ZEROS.
        77  CONTADOR-PAGINA     PIC 9(03)    VALUE ZEROS.
+       77  DV-DIGITADO         PIC 9(01)    VALUE ZEROS.
+       77  FORNC-ANTERIOR      PIC 9(03)    VALUE ZEROS.
+       77  WS-CKP-CONTADOR     PIC 9(05)    VALUE ZEROS.
+       77  WS-CKP-PAGINA       PIC 9(03)    VALUE ZEROS.
+       77  WS-CKP-ACHOU        PIC X(01)    VALUE "N".
+       77  WS-CONT-INCLUSOES   PIC 9(03)    VALUE ZEROS.
+       77  WS-CONT-ALTERACOES  PIC 9(03)    VALUE ZEROS.
+       77  WS-CONT-EXCLUSOES   PIC 9(03)    VALUE ZEROS.
+       77  WS-CONT-CONSULTAS   PIC 9(03)    VALUE ZEROS.
+       77  WS-CONT-LISTAGENS   PIC 9(03)    VALUE ZEROS.
+       77  WS-CONT-BAIXO       PIC 9(03)    VALUE ZEROS.
+       77  WS-NOME-BUSCA       PIC X(30)    VALUE SPACES.
+       77  WS-NOME-BUSCA-LEN   PIC 9(02)    VALUE ZEROS.
+       77  WS-EOF              PIC X(01)    VALUE "N".
+       77  WS-ACHOU            PIC X(01)    VALUE "N".
        01  CAB01.
            02 FILLER           PIC X(02)    VALUE SPACES.
            02 FILLER           PIC X(02)    VALUE "EM".
@@ -63,7 +93,8 @@
            02 FILLER           PIC X(20)    VALUE "NOME DO PRODUTO".
            02 FILLER           PIC X(15)    VALUE SPACES.
            02 FILLER           PIC X(10)    VALUE "COD. FORNC".
-           02 FILLER           PIC X(05)    VALUE SPACES.
+           02 FILLER           PIC X(02)    VALUE SPACES.
+           02 FILLER           PIC X(20)    VALUE "NOME DO FORNECEDOR".
            02 FILLER           PIC X(11)    VALUE "VALOR UNIT.".
            02 FILLER           PIC X(02)    VALUE SPACES.
            02 FILLER           PIC X(09)    VALUE "QTDE ESTQ".
@@ -78,13 +109,18 @@
            02 NOME-DET         PIC X(30)    VALUE SPACES.
            02 FILLER           PIC X(05)    VALUE SPACES.
            02 FORNC-DET        PIC 999      VALUE ZEROS.
-           02 FILLER           PIC X(12)    VALUE SPACES.
+           02 FILLER           PIC X(02)    VALUE SPACES.
+           02 FORN-NOME-DET    PIC X(20)    VALUE SPACES.
            02 VALOR-UNIT-DET   PIC ZZZ.ZZ9,99 VALUE ZEROS.
            02 FILLER           PIC X(03)    VALUE SPACES.
            02 QTE-EST-DET      PIC ZZZ9     VALUE SPACES.
            02 FILLER           PIC X(09)    VALUE SPACES.
            02 QTE-MIN-DET      PIC ZZZ9     VALUE ZEROS.
            02 FILLER           PIC X(29)    VALUE SPACES.
+       01  CAB-BAIXO.
+           02 FILLER           PIC X(04)    VALUE SPACES.
+           02 FILLER           PIC X(34)
+           VALUE "ITENS ABAIXO DA QUANTIDADE MINIMA".
        01  TOTAL.
            02 FILLER           PIC X(06)    VALUE SPACES.
            02 FILLER           PIC X(31)     
@@ -101,6 +137,14 @@
            02 MSG-ERRO-2        PIC X(22) VALUE "ESTE CODIGO JA EXISTE".
            02 MSG-ERRO-3        PIC X(17) VALUE "CODIGO NAO EXISTE".
            02 MSG-ERRO-4        PIC X(14) VALUE "CAMPO INVALIDO".
+           02 MSG-ERRO-5    PIC X(28)
+           VALUE "DIGITO VERIFICADOR INVALIDO".
+           02 MSG-ERRO-6    PIC X(22) VALUE "FORNECEDOR NAO EXISTE".
+           02 MSG-ERRO-7    PIC X(19) VALUE "NOME NAO ENCONTRADO".
+       01  MSG-SEM-BAIXO.
+           02 FILLER           PIC X(06)    VALUE SPACES.
+           02 FILLER           PIC X(37)
+           VALUE "NENHUM PRODUTO ABAIXO DA QTDE MINIMA".
        01  TMP-VALORES.
            02 QTE-ESTOQUE         PIC ZZZZ.
            02 VALOR-UNIT-MASK     PIC ZZZZZZZ,99.
@@ -118,15 +162,19 @@
            02 LINE 07 COLUMN 08 VALUE "<3>     EXCLUSAO".
            02 LINE 08 COLUMN 08 VALUE "<4>     CONSULTA".
            02 LINE 09 COLUMN 08 VALUE "<5>     LISTAGEM".
-           02 LINE 10 COLUMN 08 VALUE "<6>     FIM".
+           02 LINE 10 COLUMN 08 VALUE "<6>     ESTOQUE BAIXO".
+           02 LINE 11 COLUMN 08 VALUE "<7>     FIM".
        01  MENU-2.
            02 LINE 03 COLUMN 01
            VALUE "ESCOLHA A FUNCAO:    (IN - AL - EX - CO - FF)".
            02 LINE 05 COLUMN 05 VALUE "CODIGO..............>".
+           02 LINE 05 COLUMN 34 VALUE "DV:".
            02 LINE 06 COLUMN 05 VALUE "NOME................>".
            02 LINE 07 COLUMN 05 VALUE "QUANTIDADE ESTOQUE..>".
            02 LINE 08 COLUMN 05 VALUE "VALOR UNITARIO......>".
            02 LINE 09 COLUMN 05 VALUE "VALOR TOTAL.........>".
+           02 LINE 10 COLUMN 05 VALUE "COD. FORNECEDOR.....>".
+           02 LINE 11 COLUMN 05 VALUE "QTDE MINIMA.........>".
        01  TELA-LISTAGEM.
            02 LINE 03 COLUMN 04 VALUE "FUNCAO: LISTAGEM".
            02 LINE 05 COLUMN 02
@@ -142,6 +190,8 @@
             02 LINE 08 COLUMN 29 VALUE "          ".
             02 LINE 09 COLUMN 29 VALUE "           ".
             02 LINE 10 COLUMN 4 VALUE "                   ".
+            02 LINE 10 COLUMN 29 VALUE "                       ".
+            02 LINE 11 COLUMN 29 VALUE "    ".
        PROCEDURE DIVISION.
        INICIO.
            OPEN I-O ARQPRO.
@@ -151,8 +201,17 @@
                    GO TO INICIO
                ELSE
                    DISPLAY FS "STATUS DO ARQUIVO"
+                   CALL "LOGERRO" USING "EXER14" "ABERTURA ARQPRO" FS
                    STOP RUN
            END-IF.
+           OPEN INPUT FORNECEDOR.
+           IF FS-FORN NOT = "00"
+               DISPLAY "ARQUIVO FORNECEDOR NAO ENCONTRADO" AT 1214
+               CALL "LOGERRO" USING "EXER14" "ABERTURA FORNECEDOR"
+                       FS-FORN
+               ACCEPT CONFIRMA AT 1350
+               CLOSE ARQPRO
+               STOP RUN.
        TELA-INICIAL.
            DISPLAY TELA-1.
            ACCEPT WS-DATA FROM DATE.
@@ -164,10 +223,11 @@
            DISPLAY MENU-1.
            DISPLAY LIMPA-MENSAGEM AT 1214.
            ACCEPT FUNCAO AT 0328.
-           IF FUNCAO = 0 OR > 6
+           IF FUNCAO = 0 OR > 7
                DISPLAY MSG-ERRO-1 AT 1214
                GO TO ESCOLHA.
-           GO TO INCLUSAO ALTERACAO EXCLUSAO CONSULTA LISTAGEM FIM
+           GO TO INCLUSAO ALTERACAO EXCLUSAO CONSULTA LISTAGEM
+               ESTOQUE-BAIXO FIM
            DEPENDING ON FUNCAO.
        INCLUSAO.
            MOVE "IN" TO NOME-FUNCAO.
@@ -215,10 +275,26 @@
            COMPUTE DV-CALC = CODIGO / 10.
            COMPUTE DV-CALC = DV-CALC * 10.
            COMPUTE DV = CODIGO - DV-CALC.
-           COMPUTE FD-CODIGO-FORNE = 999 - CODIGO.
+           PERFORM ROT-FORNECEDOR.
+           PERFORM ROT-QTDE-MINIMA.
            WRITE REG-ARQPRO INVALID KEY
            DISPLAY "ERRO DE GRAVACAO" FS AT 1214
+           CALL "LOGERRO" USING "EXER14" "GRAVACAO ARQPRO" FS
            STOP RUN.
+           ADD 1 TO WS-CONT-INCLUSOES.
+       ROT-FORNECEDOR.
+           DISPLAY LIMPA-MENSAGEM AT 1214.
+           ACCEPT FD-CODIGO-FORNE AT 1029.
+           MOVE FD-CODIGO-FORNE TO FORN-CODIGO.
+           READ FORNECEDOR INVALID KEY
+               DISPLAY MSG-ERRO-6 AT 1214
+               ACCEPT CONFIRMA AT 1233
+               DISPLAY LIMPA-MENSAGEM AT 1214
+               GO TO ROT-FORNECEDOR.
+           DISPLAY FORN-NOME AT 1033.
+       ROT-QTDE-MINIMA.
+           DISPLAY LIMPA-MENSAGEM AT 1214.
+           ACCEPT FD-QTDE-MINIMA AT 1129.
        ROT-RETORNO.
            DISPLAY "CONTINUAR INCLUSAO ? S-SIM" AT 1214.
            ACCEPT CONFIRMA AT 1240.
@@ -238,19 +314,26 @@
                DISPLAY MSG-ERRO-3 AT 1214
                ACCEPT CONFIRMA AT 1233
                GO TO ALTERAR.
+           ACCEPT DV-DIGITADO AT 0537.
            READ ARQPRO INVALID KEY
            DISPLAY MSG-ERRO-3 AT 1214
            ACCEPT CONFIRMA AT 1233
            DISPLAY LIMPA-MENSAGEM AT 1214
            GO TO ALTERAR.
+           IF DV NOT = DV-DIGITADO
+               DISPLAY MSG-ERRO-5 AT 1214
+               ACCEPT CONFIRMA AT 1233
+               DISPLAY LIMPA-MENSAGEM AT 1214
+               GO TO ALTERAR.
            PERFORM MOSTRA.
        ALTERA.
            DISPLAY LIMPA-MENSAGEM AT 1214.
            DISPLAY "INFORME O CAMPO QUE VAI ALTERAR < >" AT 1214.
            ACCEPT FUNCAO AT 1247.
-           IF FUNCAO =0 OR >3
+           IF FUNCAO =0 OR >4
                GO TO ALTERA.
            GO TO CPO-NOME CPO-QUANTIDADE-EST CPO-VALOR-UNIT
+               CPO-QTDE-MINIMA
            DEPENDING FUNCAO.
        CPO-NOME.
            PERFORM ROT-NOME.
@@ -263,6 +346,9 @@
            PERFORM ROT-VALOR-UNITARIO.
            PERFORM ROT-VALOR-TOTAL.
            GO TO ROT-REGRAVA.
+       CPO-QTDE-MINIMA.
+           PERFORM ROT-QTDE-MINIMA.
+           GO TO ROT-REGRAVA.
        ROT-REGRAVA.
            DISPLAY LIMPA-MENSAGEM AT 1214.
            DISPLAY "CONTINUAR ALTERANDO MESMO REGISTRO ? S-SIM" AT 1214.
@@ -270,7 +356,10 @@
            IF CONFIRMA = "S" OR "s"
                GO TO ALTERA.
            REWRITE REG-ARQPRO INVALID KEY
-           DISPLAY "ERRO DE GRAVACAO" FS AT 1214 STOP RUN.
+           DISPLAY "ERRO DE GRAVACAO" FS AT 1214
+           CALL "LOGERRO" USING "EXER14" "ALTERACAO ARQPRO" FS
+           STOP RUN.
+           ADD 1 TO WS-CONT-ALTERACOES.
            DISPLAY LIMPA-MENSAGEM AT 1214.
            DISPLAY "CONTINUAR ALTERANDO ? S-SIM" AT 1214.
            ACCEPT CONFIRMA AT 1245.
@@ -287,6 +376,15 @@
            DISPLAY QTE-ESTOQUE AT 0729.
            DISPLAY VALOR-UNIT-MASK AT 0829.
            DISPLAY VALOR-TOT-MASK AT 0929.
+           DISPLAY FD-CODIGO-FORNE AT 1029.
+           PERFORM BUSCA-FORNECEDOR.
+           DISPLAY FORN-NOME AT 1033.
+           DISPLAY FD-QTDE-MINIMA AT 1129.
+       BUSCA-FORNECEDOR.
+           MOVE FD-CODIGO-FORNE TO FORN-CODIGO.
+           READ FORNECEDOR INVALID KEY
+               MOVE "DESCONHECIDO" TO FORN-NOME
+           END-READ.
        EXCLUSAO.
            MOVE "EX" TO NOME-FUNCAO.
            DISPLAY LIMPA-TELA.
@@ -303,7 +401,9 @@
                GO TO EXCLUSAO.
            DELETE ARQPRO INVALID KEY
            DISPLAY "ERRO DE EXCLUSAO" FS AT 1214
+           CALL "LOGERRO" USING "EXER14" "EXCLUSAO ARQPRO" FS
            STOP RUN.
+           ADD 1 TO WS-CONT-EXCLUSOES.
            DISPLAY LIMPA-MENSAGEM AT 1214.
            DISPLAY "CONTINUAR EXCLUSAO ? S-SIM" AT 1214.
            ACCEPT CONFIRMA AT 1242.
@@ -317,10 +417,66 @@
            DISPLAY MENU-2.
            DISPLAY NOME-FUNCAO AT 0319.
        CONSULTAR.
+           DISPLAY "BUSCAR POR NOME ? S-SIM (N-CODIGO)" AT 0405.
+           ACCEPT CONFIRMA AT 0441.
+           DISPLAY LIMPA-MENSAGEM AT 0405.
+           IF CONFIRMA = "S" OR "s"
+               GO TO CONSULTAR-NOME.
            PERFORM ALTERAR.
+           ADD 1 TO WS-CONT-CONSULTAS.
+           DISPLAY "CONTINUAR CONSULTA ? S-SIM" AT 1214.
+           ACCEPT CONFIRMA AT 1241.
+           IF CONFIRMA = "S" OR "s"
+               GO TO CONSULTA.
+           GO TO TELA-INICIAL.
+       CONSULTAR-NOME.
+           DISPLAY LIMPA-MENSAGEM AT 1214.
+           ACCEPT WS-NOME-BUSCA AT 0629.
+           IF WS-NOME-BUSCA = SPACES
+               DISPLAY MSG-ERRO-4 AT 1214
+               ACCEPT CONFIRMA AT 1228
+               GO TO CONSULTAR-NOME.
+           COMPUTE WS-NOME-BUSCA-LEN =
+               FUNCTION LENGTH (FUNCTION TRIM (WS-NOME-BUSCA)).
+           MOVE WS-NOME-BUSCA TO FD-NOME-PRODUTO.
+           MOVE "N" TO WS-EOF.
+           START ARQPRO KEY IS NOT LESS THAN FD-NOME-PRODUTO
+               INVALID KEY
+                   MOVE "S" TO WS-EOF.
+           MOVE "N" TO WS-ACHOU.
+       BUSCA-NOME-PROXIMA.
+           IF WS-EOF = "S"
+               DISPLAY MSG-ERRO-7 AT 1214
+               ACCEPT CONFIRMA AT 1234
+               DISPLAY LIMPA-MENSAGEM AT 1214
+               GO TO CONSULTA.
+           READ ARQPRO NEXT RECORD
+               AT END
+                   MOVE "S" TO WS-EOF
+               NOT AT END
+                   IF FD-NOME-PRODUTO (1:WS-NOME-BUSCA-LEN) =
+                           WS-NOME-BUSCA (1:WS-NOME-BUSCA-LEN)
+                       MOVE "S" TO WS-ACHOU
+                   ELSE
+                       MOVE "S" TO WS-EOF
+                   END-IF
+           END-READ.
+           IF WS-ACHOU = "N"
+               GO TO BUSCA-NOME-PROXIMA.
+           DISPLAY CODIGO AT 0529.
+           DISPLAY DV AT 0537.
+           PERFORM MOSTRA.
+           ADD 1 TO WS-CONT-CONSULTAS.
+           DISPLAY "OUTRA OCORRENCIA DESTE NOME ? S-SIM" AT 1214.
+           ACCEPT CONFIRMA AT 1251.
+           IF CONFIRMA = "S" OR "s"
+               MOVE "N" TO WS-ACHOU
+               GO TO BUSCA-NOME-PROXIMA.
+           DISPLAY LIMPA-MENSAGEM AT 1214.
            DISPLAY "CONTINUAR CONSULTA ? S-SIM" AT 1214.
            ACCEPT CONFIRMA AT 1241.
            IF CONFIRMA = "S" OR "s"
+               DISPLAY LIMPA-TELA
                GO TO CONSULTA.
            GO TO TELA-INICIAL.
        CABECALHO.
@@ -335,39 +491,137 @@
            ACCEPT REGISTRO-INICIAL AT 0536.
            ACCEPT REGISTRO-FINAL AT  0636.
            MOVE REGISTRO-INICIAL TO CODIGO.
-           START ARQPRO KEY EQUAL CODIGO.
+           START ARQPRO KEY IS NOT LESS THAN CODIGO
+               INVALID KEY
+                   DISPLAY "NENHUM REGISTRO NO INTERVALO" AT 1214
+                   ACCEPT CONFIRMA AT 1245
+                   GO TO TELA-INICIAL
+           END-START.
            OPEN OUTPUT RELATO.
+           MOVE ZEROS TO FORNC-ANTERIOR.
+           CALL "CKPLER" USING "EXER14" WS-CKP-CONTADOR WS-CKP-PAGINA
+                   WS-CKP-ACHOU.
+           IF WS-CKP-ACHOU = "S"
+               DISPLAY "RELATORIO ANTERIOR FOI INTERROMPIDO" AT 1214
+               DISPLAY "RETOMAR DO PONTO DE PARADA ? S-SIM" AT 1245
+               ACCEPT CONFIRMA AT 1270
+               IF CONFIRMA = "S" OR "s"
+                   MOVE WS-CKP-PAGINA TO CONTADOR-PAGINA
+               ELSE
+                   MOVE ZEROS TO WS-CKP-CONTADOR
+               END-IF
+           END-IF.
            PERFORM CABECALHO.
        LER.
            READ ARQPRO AT END GO TO FIM-RELATO.
            ADD 1 TO QUANTID-REGISTROS.
+           IF FORNC-ANTERIOR NOT = ZEROS
+                   AND FD-CODIGO-FORNE NOT = FORNC-ANTERIOR
+                   AND QUANTID-REGISTROS > WS-CKP-CONTADOR
+               MOVE SPACES TO REG-RELATO
+               WRITE REG-RELATO BEFORE PAGE
+               PERFORM CABECALHO
+           END-IF.
+           MOVE FD-CODIGO-FORNE TO FORNC-ANTERIOR.
            MOVE QUANTID-REGISTROS TO TOTAL-DET.
            MOVE CODIGO          TO CODIGO-DET.
            MOVE DV              TO DV-DET.
            MOVE FD-NOME-PRODUTO TO NOME-DET.
            MOVE FD-CODIGO-FORNE TO FORNC-DET.
+           PERFORM BUSCA-FORNECEDOR.
+           MOVE FORN-NOME       TO FORN-NOME-DET.
            MOVE FD-VALOR-UNIT   TO VALOR-UNIT-DET.
            MOVE FD-QUANTIDA-EST TO QTE-EST-DET.
-           MOVE FD-VALOR-TOT    TO QTE-MIN-DET.
-           WRITE REG-RELATO FROM DETALHE BEFORE ADVANCING 2 LINES
-               AT EOP PERFORM CABECALHO.
-           IF CODIGO = REGISTRO-FINAL
+           MOVE FD-QTDE-MINIMA  TO QTE-MIN-DET.
+           IF QUANTID-REGISTROS > WS-CKP-CONTADOR
+               WRITE REG-RELATO FROM DETALHE BEFORE ADVANCING 2 LINES
+                   AT EOP PERFORM CABECALHO
+               MOVE QUANTID-REGISTROS TO WS-CKP-CONTADOR
+               MOVE CONTADOR-PAGINA   TO WS-CKP-PAGINA
+               CALL "CKPSALVA" USING "EXER14" WS-CKP-CONTADOR
+                       WS-CKP-PAGINA
+           END-IF.
+           IF CODIGO >= REGISTRO-FINAL
                GO TO FIM-RELATO.
            GO TO LER.
        FIM-RELATO.
            MOVE SPACES TO REG-RELATO.
            WRITE REG-RELATO BEFORE ADVANCING 2 LINES.
            WRITE REG-RELATO FROM TOTAL BEFORE ADVANCING 1 LINE.
+           CALL "CKPLIMPA" USING "EXER14".
            CLOSE RELATO.
-           CLOSE ARQPRO.
+           CLOSE ARQPRO FORNECEDOR.
            DISPLAY QUANTID-REGISTROS AT 0836.
            MOVE 0 TO QUANTID-REGISTROS.
+           ADD 1 TO WS-CONT-LISTAGENS.
            DISPLAY "RELATORIO GERADO COM SUCESSO" AT 1214.
            ACCEPT CONFIRMA AT 1329.
            GO TO INICIO.
+       CABECALHO-BAIXO.
+           MOVE SPACES TO REG-RELATO.
+           ADD 1 TO CONTADOR-PAGINA.
+           MOVE CONTADOR-PAGINA TO PAG-CAB01.
+           WRITE REG-RELATO FROM CAB01 BEFORE ADVANCING 2 LINES.
+           WRITE REG-RELATO FROM CAB-BAIXO BEFORE ADVANCING 2 LINES.
+           WRITE REG-RELATO FROM CAB02 BEFORE ADVANCING 2 LINES.
+       ESTOQUE-BAIXO.
+           PERFORM TELA-INICIAL.
+           OPEN OUTPUT RELATO.
+           MOVE LOW-VALUES TO CODIGO.
+           START ARQPRO KEY IS NOT LESS THAN CODIGO
+               INVALID KEY
+                   DISPLAY "NENHUM PRODUTO CADASTRADO" AT 1214
+                   ACCEPT CONFIRMA AT 1245
+                   CLOSE RELATO
+                   GO TO TELA-INICIAL
+           END-START.
+           PERFORM CABECALHO-BAIXO.
+       LER-BAIXO.
+           READ ARQPRO NEXT AT END GO TO FIM-BAIXO.
+           IF FD-QTDE-MINIMA > ZEROS
+                   AND FD-QUANTIDA-EST < FD-QTDE-MINIMA
+               ADD 1 TO QUANTID-REGISTROS
+               MOVE QUANTID-REGISTROS TO TOTAL-DET
+               MOVE CODIGO          TO CODIGO-DET
+               MOVE DV              TO DV-DET
+               MOVE FD-NOME-PRODUTO TO NOME-DET
+               MOVE FD-CODIGO-FORNE TO FORNC-DET
+               PERFORM BUSCA-FORNECEDOR
+               MOVE FORN-NOME       TO FORN-NOME-DET
+               MOVE FD-VALOR-UNIT   TO VALOR-UNIT-DET
+               MOVE FD-QUANTIDA-EST TO QTE-EST-DET
+               MOVE FD-QTDE-MINIMA  TO QTE-MIN-DET
+               WRITE REG-RELATO FROM DETALHE BEFORE ADVANCING 2 LINES
+                   AT EOP PERFORM CABECALHO-BAIXO
+           END-IF.
+           GO TO LER-BAIXO.
+       FIM-BAIXO.
+           IF QUANTID-REGISTROS = ZEROS
+               MOVE SPACES TO REG-RELATO
+               WRITE REG-RELATO FROM MSG-SEM-BAIXO BEFORE ADVANCING 2
+                   LINES
+           END-IF.
+           MOVE SPACES TO REG-RELATO.
+           WRITE REG-RELATO BEFORE ADVANCING 2 LINES.
+           WRITE REG-RELATO FROM TOTAL BEFORE ADVANCING 1 LINE.
+           CLOSE RELATO.
+           CLOSE ARQPRO FORNECEDOR.
+           ADD 1 TO WS-CONT-BAIXO.
+           DISPLAY "RELATORIO DE ESTOQUE BAIXO GERADO" AT 1214.
+           ACCEPT CONFIRMA AT 1334.
+           MOVE 0 TO QUANTID-REGISTROS.
+           GO TO INICIO.
        FIM.
+           DISPLAY TELA-1.
+           DISPLAY "RESUMO DA SESSAO" AT 0301.
+           DISPLAY "INCLUSOES.......: " WS-CONT-INCLUSOES AT 0501.
+           DISPLAY "ALTERACOES......: " WS-CONT-ALTERACOES AT 0601.
+           DISPLAY "EXCLUSOES.......: " WS-CONT-EXCLUSOES AT 0701.
+           DISPLAY "CONSULTAS.......: " WS-CONT-CONSULTAS AT 0801.
+           DISPLAY "LISTAGENS.......: " WS-CONT-LISTAGENS AT 0901.
+           DISPLAY "REL.ESTOQUE BAIXO: " WS-CONT-BAIXO AT 1001.
            DISPLAY "FIM DO PROCESSAMENTO " AT 1214.
            ACCEPT CONFIRMA AT 1245.
-           CLOSE ARQPRO.
+           CLOSE ARQPRO FORNECEDOR.
            STOP RUN.
            END PROGRAM EXER14.

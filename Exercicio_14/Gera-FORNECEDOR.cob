@@ -0,0 +1,103 @@
+      ******************************************************************
+      * Author:JOSE ANTONIO DUARTE JR.80x25
+      * Date:18/01/2021
+      * Purpose:COBOL PARA MICROCOMPUTADORES EXERCICIO:14 PAG:146
+      * Tectonics: cobc
+      * Objetivo: ARQUIVO DE APOIO EXERC 14 - CADASTRO DE FORNECEDORES
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXER141.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FORNECEDOR ASSIGN TO DISK
+                  ORGANIZATION     INDEXED
+                  ACCESS MODE      DYNAMIC
+                  RECORD KEY       FORN-CODIGO
+                  FILE STATUS      WS-STATUS.
+           SELECT ARQ-ENTRADA ASSIGN TO "CATFOR"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-STATUS-ENT.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FORNECEDOR LABEL RECORD STANDARD
+           VALUE OF FILE-ID "FORNECEDOR".
+       01  REG-FORNECEDOR.
+           02 FORN-CODIGO       PIC 9(03)    VALUE ZEROS.
+           02 FORN-NOME         PIC X(20)    VALUE SPACES.
+           02 FORN-CONTATO      PIC X(15)    VALUE SPACES.
+       FD  ARQ-ENTRADA LABEL RECORD STANDARD.
+       01  REG-ENTRADA.
+           02 ENT-CODIGO         PIC 9(03).
+           02 ENT-NOME           PIC X(20).
+           02 ENT-CONTATO        PIC X(15).
+       WORKING-STORAGE SECTION.
+       77  CONFIRMA             PIC X(01) VALUE SPACES.
+       77  WS-STATUS            PIC X(02) VALUE SPACES.
+       77  WS-STATUS-ENT        PIC X(02) VALUE SPACES.
+       77  MODO-OPERACAO        PIC X(01) VALUE SPACES.
+       SCREEN SECTION.
+       01  LIMPA-TELA.
+           02 BLANK SCREEN.
+       01  TELA-BASE.
+           02 LINE 01 COLUMN 02
+           VALUE "PROGRAMA QUE GERA E POPULA FORNECEDOR".
+           02 LINE 03 COLUMN 02 VALUE "CODIGO:".
+           02 LINE 04 COLUMN 02 VALUE "NOME:".
+           02 LINE 05 COLUMN 02 VALUE "CONTATO:".
+       PROCEDURE DIVISION.
+       INICIO.
+           DISPLAY LIMPA-TELA.
+           DISPLAY "1-ENTRADA MANUAL  2-IMPORTACAO EM LOTE" AT 0102.
+           ACCEPT MODO-OPERACAO AT 0142.
+           OPEN OUTPUT FORNECEDOR.
+           IF WS-STATUS NOT = "00"
+               DISPLAY "ARQUIVO NAO PODE SER CRIADO" AT 0102
+               STOP RUN.
+           IF MODO-OPERACAO = "2"
+               GO TO IMPORTACAO-LOTE.
+       GRAVA-DADOS.
+           DISPLAY LIMPA-TELA.
+           DISPLAY TELA-BASE.
+           ACCEPT FORN-CODIGO AT 0310.
+           ACCEPT FORN-NOME AT   0410.
+           ACCEPT FORN-CONTATO AT 0510.
+           WRITE REG-FORNECEDOR INVALID KEY
+               DISPLAY "CODIGO DE FORNECEDOR JA EXISTE" AT 0702.
+           DISPLAY "PARA DE INSERIR ? S-SIM" AT 0802.
+           ACCEPT CONFIRMA AT 0827.
+           IF CONFIRMA = "S" OR "s"
+               CLOSE FORNECEDOR
+               DISPLAY "ARQUIVO GERADO E GRAVADO SAINDO" AT 0902
+               ACCEPT CONFIRMA AT 0932
+               STOP RUN
+           ELSE
+               GO TO GRAVA-DADOS.
+       IMPORTACAO-LOTE.
+           OPEN INPUT ARQ-ENTRADA.
+           IF WS-STATUS-ENT NOT = "00"
+               DISPLAY "ARQUIVO DE IMPORTACAO NAO ENCONTRADO" AT 0702
+               CLOSE FORNECEDOR
+               STOP RUN.
+           PERFORM LER-IMPORTACAO UNTIL WS-STATUS-ENT = "10".
+           CLOSE ARQ-ENTRADA FORNECEDOR.
+           DISPLAY "IMPORTACAO CONCLUIDA" AT 0702.
+           ACCEPT CONFIRMA AT 0727.
+           STOP RUN.
+       LER-IMPORTACAO.
+           READ ARQ-ENTRADA
+               AT END
+                   MOVE "10" TO WS-STATUS-ENT
+               NOT AT END
+                   MOVE ENT-CODIGO  TO FORN-CODIGO
+                   MOVE ENT-NOME    TO FORN-NOME
+                   MOVE ENT-CONTATO TO FORN-CONTATO
+                   WRITE REG-FORNECEDOR INVALID KEY
+                       DISPLAY "CODIGO DE FORNECEDOR JA EXISTE"
+                           AT 0702
+                   END-WRITE
+           END-READ.
+       END PROGRAM EXER141.

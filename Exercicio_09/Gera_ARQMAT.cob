@@ -16,6 +16,10 @@
                   ORGANIZATION IS SEQUENTIAL
                   ACCESS MODE IS SEQUENTIAL
                   FILE STATUS IS WS-STATUS.
+           SELECT ARQ-ENTRADA ASSIGN TO "CATMAT"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-STATUS-ENT.
        DATA DIVISION.
        FILE SECTION.
        FD  ARQMAT
@@ -27,9 +31,18 @@
            02 FD-QUANTIDADE-ESTOQUE  PIC 9(07)       VALUE ZEROS.
            02 FD-CUSTO-UNITARIO      PIC 9(05)V99    VALUE ZEROS.
            02 FD-CUSTO-TOTAL         PIC 9(06)V99    VALUE ZEROS.
+       FD  ARQ-ENTRADA
+           LABEL RECORD IS STANDARD.
+       01  REG-ENTRADA.
+           02 ENT-CODIGO              PIC 9(05).
+           02 ENT-NOME                PIC X(15).
+           02 ENT-QUANTIDADE-ESTOQUE  PIC 9(07).
+           02 ENT-CUSTO-UNITARIO      PIC 9(05)V99.
        WORKING-STORAGE SECTION.
        77  CONFIRMA PIC X(01) VALUE SPACES.
        77  WS-STATUS PIC X(02) VALUE SPACES.
+       77  WS-STATUS-ENT PIC X(02) VALUE SPACES.
+       77  MODO-OPERACAO PIC X(01) VALUE SPACES.
        SCREEN SECTION.
        01  LIMPA-TELA.
            02 BLANK SCREEN.
@@ -43,7 +56,12 @@
            02 LINE 07 COLUMN 02 VALUE "PRECO TOTAL:".
        PROCEDURE DIVISION.
        INICIO.
+           DISPLAY LIMPA-TELA.
+           DISPLAY "1-ENTRADA MANUAL  2-IMPORTACAO EM LOTE" AT 0102.
+           ACCEPT MODO-OPERACAO AT 0142.
            OPEN OUTPUT ARQMAT.
+           IF MODO-OPERACAO = "2"
+               GO TO IMPORTACAO-LOTE.
        GRAVA-DADOS.
            DISPLAY LIMPA-TELA.
            DISPLAY TELA-BASE.
@@ -65,4 +83,28 @@
                STOP RUN
            ELSE
                GO TO GRAVA-DADOS.
+       IMPORTACAO-LOTE.
+           OPEN INPUT ARQ-ENTRADA.
+           IF WS-STATUS-ENT NOT = "00"
+               DISPLAY "ARQUIVO DE IMPORTACAO NAO ENCONTRADO" AT 1002
+               CLOSE ARQMAT
+               STOP RUN.
+           PERFORM LER-IMPORTACAO UNTIL WS-STATUS-ENT = "10".
+           CLOSE ARQ-ENTRADA ARQMAT.
+           DISPLAY "IMPORTACAO CONCLUIDA" AT 1002.
+           ACCEPT CONFIRMA AT 1017.
+           STOP RUN.
+       LER-IMPORTACAO.
+           READ ARQ-ENTRADA
+               AT END
+                   MOVE "10" TO WS-STATUS-ENT
+               NOT AT END
+                   MOVE ENT-CODIGO             TO FD-CODIGO
+                   MOVE ENT-NOME               TO FD-NOME
+                   MOVE ENT-QUANTIDADE-ESTOQUE TO FD-QUANTIDADE-ESTOQUE
+                   MOVE ENT-CUSTO-UNITARIO     TO FD-CUSTO-UNITARIO
+                   COMPUTE FD-CUSTO-TOTAL =
+                       FD-QUANTIDADE-ESTOQUE * FD-CUSTO-UNITARIO
+                   WRITE REG-ARQMAT
+           END-READ.
        END PROGRAM EXER91.

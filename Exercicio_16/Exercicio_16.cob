@@ -13,11 +13,13 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CEP01 ASSIGN TO DISK
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
+           ORGANIZATION     INDEXED
+           ACCESS MODE      SEQUENTIAL
+           RECORD KEY       FD-CEP
            FILE STATUS IS WS-STATUS.
            SELECT SORCEP ASSIGN TO DISK
            SORT STATUS IS WS-STATUS.
+           SELECT RELATO ASSIGN TO PRINTER.
        DATA DIVISION.
        FILE SECTION.
        FD  CEP01 LABEL RECORD STANDARD
@@ -33,13 +35,78 @@
            02 SOR-ENDERECO           PIC X(30).
            02 SOR-CIDADE             PIC X(20).
            02 SOR-ESTADO             PIC X(02).
+       FD  RELATO LABEL RECORD OMITTED LINAGE 54 TOP 2 BOTTOM 5.
+       01  REG-RELATO PIC X(132).
        WORKING-STORAGE SECTION.
            77  CONFIRMA          PIC X(01)     VALUE SPACES.
            77  WS-STATUS         PIC 9(02)     VALUE ZEROS.
-           77  WS-TEMP           PIC 9(05)     VALUE ZEROS.
            77  LINHA             PIC 9(06)     VALUE 4.
-           77  REPETIDO          PIC 9(02)     VALUE ZEROS.
-           77  CEP-TEMP          PIC 9(05)     VALUE ZEROS.
+           77  CONTADOR-PAGINA   PIC 9(03)     VALUE ZEROS.
+           77  WS-TEM-PENDENTE   PIC X(01)     VALUE "N".
+           77  PEND-CEP          PIC 9(05)     VALUE ZEROS.
+           77  PEND-ENDERECO     PIC X(30)     VALUE SPACES.
+           77  PEND-CIDADE       PIC X(20)     VALUE SPACES.
+           77  PEND-ESTADO       PIC X(02)     VALUE SPACES.
+           77  WS-TOTAL-CEPS     PIC 9(05)     VALUE ZEROS.
+           77  QTD-ESTADOS-USAD  PIC 9(02)     VALUE ZEROS.
+       01  TABELA-ESTADOS.
+           02 ESTADO-ITEM OCCURS 27 TIMES INDEXED BY IDX-ESTADO.
+               03 ESTADO-SIGLA   PIC X(02) VALUE SPACES.
+               03 ESTADO-QTD     PIC 9(05) VALUE ZEROS.
+       01  WS-DATA.
+           02 ANO-SIS            PIC 9(02)     VALUE ZEROS.
+           02 MES-SIS            PIC 9(02)     VALUE ZEROS.
+           02 DIA-SIS            PIC 9(02)     VALUE ZEROS.
+       01  CAB01.
+           02 FILLER              PIC X(02) VALUE SPACES.
+           02 FILLER              PIC X(03) VALUE "EM ".
+           02 DATA-CAB01.
+               03 DIA-CAB01       PIC 99/ VALUE ZEROS.
+               03 MES-CAB01       PIC 99/ VALUE ZEROS.
+               03 ANO-CAB01       PIC 99   VALUE ZEROS.
+           02 FILLER              PIC X(04) VALUE SPACES.
+           02 FILLER              PIC X(30)
+           VALUE "RELATORIO DE CEPS CONSULTADOS".
+           02 FILLER              PIC X(04) VALUE "PAG.".
+           02 PAG-CAB01           PIC ZZ9   VALUE ZEROS.
+           02 FILLER              PIC X(78) VALUE SPACES.
+       01  CAB02.
+           02 FILLER              PIC X(02) VALUE SPACES.
+           02 FILLER              PIC X(05) VALUE "CEP".
+           02 FILLER              PIC X(09) VALUE SPACES.
+           02 FILLER              PIC X(30) VALUE "ENDERECO".
+           02 FILLER              PIC X(01) VALUE SPACES.
+           02 FILLER              PIC X(20) VALUE "CIDADE".
+           02 FILLER              PIC X(01) VALUE SPACES.
+           02 FILLER              PIC X(02) VALUE "UF".
+           02 FILLER              PIC X(14) VALUE SPACES.
+       01  DETALHE.
+           02 FILLER              PIC X(02) VALUE SPACES.
+           02 DET-CEP              PIC 9(05) VALUE ZEROS.
+           02 FILLER              PIC X(06) VALUE SPACES.
+           02 DET-ENDERECO         PIC X(30) VALUE SPACES.
+           02 FILLER              PIC X(01) VALUE SPACES.
+           02 DET-CIDADE           PIC X(20) VALUE SPACES.
+           02 FILLER              PIC X(01) VALUE SPACES.
+           02 DET-ESTADO           PIC X(02) VALUE SPACES.
+           02 FILLER              PIC X(10) VALUE SPACES.
+       01  CAB-RESUMO.
+           02 FILLER              PIC X(02) VALUE SPACES.
+           02 FILLER              PIC X(30) VALUE "RESUMO POR ESTADO".
+       01  CAB-RESUMO-COL.
+           02 FILLER              PIC X(02) VALUE SPACES.
+           02 FILLER              PIC X(02) VALUE "UF".
+           02 FILLER              PIC X(08) VALUE SPACES.
+           02 FILLER              PIC X(12) VALUE "QTDE CEPS".
+       01  DET-RESUMO.
+           02 FILLER              PIC X(02) VALUE SPACES.
+           02 DET-RESUMO-UF        PIC X(02) VALUE SPACES.
+           02 FILLER              PIC X(08) VALUE SPACES.
+           02 DET-RESUMO-QTD       PIC ZZZZ9 VALUE ZEROS.
+       01  TOTAL-RESUMO.
+           02 FILLER         PIC X(02) VALUE SPACES.
+           02 FILLER         PIC X(22) VALUE "TOTAL DE CEPS UNICOS:".
+           02 TOTAL-CEPS-M   PIC ZZZZ9 VALUE ZEROS.
        SCREEN SECTION.
        01  TELA-1.
             02 BLANK SCREEN.
@@ -51,8 +118,7 @@
            02 LINE 03 COLUMN 02 VALUE "CEP         |".
            02 LINE 03 COLUMN 16 VALUE "ENDERECO    |".
            02 LINE 03 COLUMN 29 VALUE "CIDADE      |".
-           02 LINE 03 COLUMN 43 VALUE "ESTADO      |".
-           02 LINE 03 COLUMN 57 VALUE "REPETIDO".
+           02 LINE 03 COLUMN 43 VALUE "ESTADO".
        PROCEDURE DIVISION.
        INICIO.
            SORT SORCEP ASCENDING KEY SOR-CEP
@@ -69,11 +135,7 @@
            CLOSE CEP01 STOP RUN.
        LER-ENTRADA.
            READ CEP01 AT END CLOSE CEP01 GO TO FIM-ENTRADA.
-           IF FD-CEP = WS-TEMP
-               GO TO LER-ENTRADA
-           ELSE
-               MOVE FD-CEP TO WS-TEMP
-               MOVE REG-CEP01 TO REG-SORCEP.
+           MOVE REG-CEP01 TO REG-SORCEP.
            RELEASE REG-SORCEP.
            IF WS-STATUS = "00" NEXT SENTENCE
            ELSE DISPLAY "ERRO NO RELEASE" AT 2020
@@ -82,6 +144,13 @@
        FIM-ENTRADA.
            EXIT.
        SAIDA SECTION.
+       INI-SAIDA.
+           ACCEPT WS-DATA FROM DATE.
+           MOVE ANO-SIS TO ANO-CAB01.
+           MOVE MES-SIS TO MES-CAB01.
+           MOVE DIA-SIS TO DIA-CAB01.
+           OPEN OUTPUT RELATO.
+           PERFORM CABECALHO.
        LER-SAIDA.
            IF LINHA >=10
                ACCEPT CONFIRMA AT 2020
@@ -90,28 +159,75 @@
            END-IF.
            RETURN SORCEP AT END GO TO FIM-SAIDA.
            IF SOR-CEP(4:2)=00
-               IF SOR-CEP = CEP-TEMP
-                   ADD 1 TO REPETIDO
-                   COMPUTE LINHA = LINHA - 1
-                   DISPLAY REPETIDO AT LINE LINHA COLUMN 57
-                   ADD 1 TO LINHA
-                   SUBTRACT 1 FROM REPETIDO
-                   GO TO LER-SAIDA
-               ELSE 
-                   DISPLAY SOR-CEP AT LINE LINHA COLUMN 02
-                   DISPLAY SOR-ENDERECO AT LINE LINHA COLUMN 16
-                   DISPLAY SOR-CIDADE   AT LINE LINHA COLUMN 29
-                   DISPLAY SOR-ESTADO   AT LINE LINHA COLUMN 43
-                   DISPLAY REPETIDO     AT LINE LINHA COLUMN 57
-               END-IF
-               MOVE SOR-CEP TO CEP-TEMP
-               MOVE 0 TO REPETIDO
+               DISPLAY SOR-CEP AT LINE LINHA COLUMN 02
+               DISPLAY SOR-ENDERECO AT LINE LINHA COLUMN 16
+               DISPLAY SOR-CIDADE   AT LINE LINHA COLUMN 29
+               DISPLAY SOR-ESTADO   AT LINE LINHA COLUMN 43
+               PERFORM GRAVA-PENDENTE
+               MOVE SOR-CEP      TO PEND-CEP
+               MOVE SOR-ENDERECO TO PEND-ENDERECO
+               MOVE SOR-CIDADE   TO PEND-CIDADE
+               MOVE SOR-ESTADO   TO PEND-ESTADO
+               MOVE "S"          TO WS-TEM-PENDENTE
                ADD 1 TO LINHA
            ELSE
                GO TO LER-SAIDA
            END-IF.
            GO TO LER-SAIDA.
+       CABECALHO.
+           MOVE SPACES TO REG-RELATO.
+           ADD 1 TO CONTADOR-PAGINA.
+           MOVE CONTADOR-PAGINA TO PAG-CAB01.
+           WRITE REG-RELATO FROM CAB01 BEFORE ADVANCING 2 LINES.
+           WRITE REG-RELATO FROM CAB02 BEFORE ADVANCING 2 LINES.
+       GRAVA-PENDENTE.
+           IF WS-TEM-PENDENTE = "S"
+               MOVE PEND-CEP      TO DET-CEP
+               MOVE PEND-ENDERECO TO DET-ENDERECO
+               MOVE PEND-CIDADE   TO DET-CIDADE
+               MOVE PEND-ESTADO   TO DET-ESTADO
+               WRITE REG-RELATO FROM DETALHE BEFORE ADVANCING 1 LINES
+                   AT EOP PERFORM CABECALHO
+               ADD 1 TO WS-TOTAL-CEPS
+               PERFORM ACUMULA-ESTADO
+           END-IF.
+       ACUMULA-ESTADO.
+           PERFORM VARYING IDX-ESTADO FROM 1 BY 1
+                   UNTIL IDX-ESTADO > QTD-ESTADOS-USAD
+                   OR ESTADO-SIGLA (IDX-ESTADO) = PEND-ESTADO
+           END-PERFORM.
+           IF IDX-ESTADO > QTD-ESTADOS-USAD
+                   AND QTD-ESTADOS-USAD < 27
+               ADD 1 TO QTD-ESTADOS-USAD
+               SET IDX-ESTADO TO QTD-ESTADOS-USAD
+               MOVE PEND-ESTADO TO ESTADO-SIGLA (IDX-ESTADO)
+           END-IF.
+           IF IDX-ESTADO <= QTD-ESTADOS-USAD
+               ADD 1 TO ESTADO-QTD (IDX-ESTADO)
+           END-IF.
+       SECAO-RESUMO-ESTADOS.
+           MOVE SPACES TO REG-RELATO.
+           WRITE REG-RELATO BEFORE PAGE.
+           ADD 1 TO CONTADOR-PAGINA.
+           MOVE CONTADOR-PAGINA TO PAG-CAB01.
+           WRITE REG-RELATO FROM CAB01 BEFORE ADVANCING 2 LINES.
+           WRITE REG-RELATO FROM CAB-RESUMO BEFORE ADVANCING 2 LINES.
+           WRITE REG-RELATO FROM CAB-RESUMO-COL
+               BEFORE ADVANCING 2 LINES.
+           PERFORM VARYING IDX-ESTADO FROM 1 BY 1
+                   UNTIL IDX-ESTADO > QTD-ESTADOS-USAD
+               MOVE ESTADO-SIGLA (IDX-ESTADO) TO DET-RESUMO-UF
+               MOVE ESTADO-QTD (IDX-ESTADO)   TO DET-RESUMO-QTD
+               WRITE REG-RELATO FROM DET-RESUMO BEFORE ADVANCING 1 LINES
+           END-PERFORM.
+           MOVE WS-TOTAL-CEPS TO TOTAL-CEPS-M.
+           MOVE SPACES TO REG-RELATO.
+           WRITE REG-RELATO BEFORE ADVANCING 1 LINES.
+           WRITE REG-RELATO FROM TOTAL-RESUMO BEFORE ADVANCING 1 LINES.
        FIM-SAIDA.
+           PERFORM GRAVA-PENDENTE.
+           PERFORM SECAO-RESUMO-ESTADOS.
+           CLOSE RELATO.
            DISPLAY "PROGRAMA ENCERRADO" AT 2020.
            ACCEPT CONFIRMA AT 2450.
        EXIT-SAIDA.

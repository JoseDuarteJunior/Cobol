@@ -1,64 +1,221 @@
-
-      ******************************************************************
-      * Author:JOSE ANTONIO DUARTE JR.80x25
-      * Date:15/02/2021
-      * Purpose:COBOL PARA MICROCOMPUTADORES EXERCICIO:16 PAG:170
-      * Tectonics: cobc
-      * Objetivo: ARQUIVO DE APOIO EXER 16
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. EXER161.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT CEP01 ASSIGN TO DISK
-           ORGANIZATION IS SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS WS-STATUS.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  CEP01
-           LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID IS "CEP01".
-       01  REG-CEP01.
-           02 FD-CEP                 PIC 9(05)       VALUE ZEROS.
-           02 FD-ENDERECO            PIC X(30)       VALUE SPACES.
-           02 FD-CIDADE              PIC X(20)       VALUE SPACES.
-           02 FD-ESTADO              PIC X(02)       VALUE SPACES.
-       WORKING-STORAGE SECTION.
-           77  CONFIRMA PIC X(01) VALUE SPACES.
-           77  WS-STATUS PIC X(02) VALUE SPACES.
-       SCREEN SECTION.
-       01  LIMPA-TELA.
-           02 BLANK SCREEN.
-       01  TELA-BASE.
-           02 LINE 01 COLUMN 02
-           VALUE "PROGRAMA QUE GERA E POPULA CEP01".
-           02 LINE 03 COLUMN 02 VALUE "CEP".
-           02 LINE 04 COLUMN 02 VALUE "ENDERECO:".
-           02 LINE 05 COLUMN 02 VALUE "CIDADE:".
-           02 LINE 06 COLUMN 02 VALUE "ESTADO:".
-       PROCEDURE DIVISION.
-       INICIO.
-           OPEN OUTPUT CEP01.
-       GRAVA-DADOS.
-           DISPLAY LIMPA-TELA.
-           DISPLAY TELA-BASE.
-           ACCEPT FD-CEP       AT 0320.
-           ACCEPT FD-ENDERECO  AT 0420.
-           ACCEPT FD-CIDADE    AT 0520.
-           ACCEPT FD-ESTADO    AT 0620.
-           ACCEPT CONFIRMA AT 0917.
-           WRITE REG-CEP01.
-           DISPLAY "PARA DE INSERIR ? S-SIM" AT 1002.
-           ACCEPT CONFIRMA AT 1026.
-           IF CONFIRMA = "S"
-               CLOSE CEP01
-               DISPLAY "ARQUIVO GERADO E GRAVADO SAINDO" AT 1102
-               ACCEPT CONFIRMA AT 1134
-               STOP RUN
-           ELSE
-               GO TO GRAVA-DADOS.
-       END PROGRAM EXER161.
+
+      ******************************************************************
+      * Author:JOSE ANTONIO DUARTE JR.80x25
+      * Date:15/02/2021
+      * Purpose:COBOL PARA MICROCOMPUTADORES EXERCICIO:16 PAG:170
+      * Tectonics: cobc
+      * Objetivo: ARQUIVO DE APOIO EXER 16
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXER161.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CEP01 ASSIGN TO DISK
+           ORGANIZATION     INDEXED
+           ACCESS MODE      DYNAMIC
+           RECORD KEY       FD-CEP
+           FILE STATUS      WS-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CEP01
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CEP01".
+       01  REG-CEP01.
+           02 FD-CEP                 PIC 9(05)       VALUE ZEROS.
+           02 FD-ENDERECO            PIC X(30)       VALUE SPACES.
+           02 FD-CIDADE              PIC X(20)       VALUE SPACES.
+           02 FD-ESTADO              PIC X(02)       VALUE SPACES.
+       WORKING-STORAGE SECTION.
+           77  CONFIRMA PIC X(01) VALUE SPACES.
+           77  WS-STATUS PIC X(02) VALUE SPACES.
+           77  FUNCAO PIC X(02) VALUE SPACES.
+       01  WS-MENSAGENS.
+           02 LIMPA-MENSAGEM  PIC X(50) VALUE SPACES.
+           02 MSG-ERRO-1      PIC X(20) VALUE "CEP NAO PODE SER 0".
+           02 MSG-ERRO-2      PIC X(17) VALUE "CEP JA CADASTRADO".
+           02 MSG-ERRO-3      PIC X(17) VALUE "CEP NAO EXISTE".
+       SCREEN SECTION.
+       01  LIMPA-TELA.
+           02 BLANK SCREEN.
+       01  TELA-BASE.
+           02 LINE 01 COLUMN 02
+           VALUE "PROGRAMA QUE GERA E POPULA CEP01".
+           02 LINE 03 COLUMN 02 VALUE "ESCOLHA A FUNCAO:".
+           02 LINE 03 COLUMN 21 VALUE "(IN - AL - EX - FF)".
+           02 LINE 05 COLUMN 02 VALUE "CEP.......>".
+           02 LINE 06 COLUMN 02 VALUE "ENDERECO..>".
+           02 LINE 07 COLUMN 02 VALUE "CIDADE....>".
+           02 LINE 08 COLUMN 02 VALUE "ESTADO....>".
+           02 LINE 12 COLUMN 02 VALUE "MENSAGEM:".
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN I-O CEP01.
+           IF WS-STATUS NOT = "00"
+               IF WS-STATUS = "35"
+                   CLOSE CEP01 OPEN OUTPUT CEP01 CLOSE CEP01
+                   GO TO INICIO
+               ELSE
+                   DISPLAY WS-STATUS "STATUS DO ARQUIVO"
+                   STOP RUN
+           END-IF.
+       TELA-1.
+           DISPLAY LIMPA-TELA.
+           DISPLAY TELA-BASE.
+           DISPLAY LIMPA-MENSAGEM AT 1212.
+           ACCEPT FUNCAO AT 0322.
+           EVALUATE FUNCAO
+               WHEN "IN"
+                   GO TO INCLUSAO
+               WHEN "AL"
+                   GO TO ALTERACAO
+               WHEN "EX"
+                   GO TO EXCLUSAO
+               WHEN "FF"
+                   GO TO FIM
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA" AT 1212
+                   ACCEPT CONFIRMA AT 1227
+                   GO TO TELA-1
+           END-EVALUATE.
+       INCLUSAO.
+           ACCEPT FD-CEP AT 0513.
+           IF FD-CEP = ZEROS
+               DISPLAY MSG-ERRO-1 AT 1212
+               ACCEPT CONFIRMA AT 1233
+               DISPLAY LIMPA-MENSAGEM AT 1212
+               GO TO INCLUSAO.
+           READ CEP01 INVALID KEY GO TO ROT-ENDERECO.
+           DISPLAY MSG-ERRO-2 AT 1212.
+           ACCEPT CONFIRMA AT 1230.
+           DISPLAY LIMPA-MENSAGEM AT 1212.
+           GO TO INCLUSAO.
+       ROT-ENDERECO.
+           ACCEPT FD-ENDERECO AT 0613.
+           IF FD-ENDERECO = SPACES
+               DISPLAY MSG-ERRO-1 AT 1212
+               ACCEPT CONFIRMA AT 1233
+               DISPLAY LIMPA-MENSAGEM AT 1212
+               GO TO ROT-ENDERECO.
+       ROT-CIDADE.
+           ACCEPT FD-CIDADE AT 0713.
+           IF FD-CIDADE = SPACES
+               DISPLAY MSG-ERRO-1 AT 1212
+               ACCEPT CONFIRMA AT 1233
+               DISPLAY LIMPA-MENSAGEM AT 1212
+               GO TO ROT-CIDADE.
+       ROT-ESTADO.
+           ACCEPT FD-ESTADO AT 0813.
+           IF FD-ESTADO = SPACES
+               DISPLAY MSG-ERRO-1 AT 1212
+               ACCEPT CONFIRMA AT 1233
+               DISPLAY LIMPA-MENSAGEM AT 1212
+               GO TO ROT-ESTADO.
+       ROT-GRAVA.
+           WRITE REG-CEP01 INVALID KEY
+               DISPLAY "ERRO DE GRAVACAO" WS-STATUS AT 1212
+               STOP RUN.
+       ROT-RETORNO.
+           DISPLAY "CONTINUAR INCLUSAO ? S-SIM" AT 1212.
+           ACCEPT CONFIRMA AT 1238.
+           IF CONFIRMA = "S" OR "s"
+               DISPLAY LIMPA-MENSAGEM AT 1212
+               DISPLAY LIMPA-TELA
+               DISPLAY TELA-BASE
+               GO TO INCLUSAO.
+           GO TO TELA-1.
+       ALTERACAO.
+           ACCEPT FD-CEP AT 0513.
+           IF FD-CEP = ZEROS
+               DISPLAY MSG-ERRO-3 AT 1212
+               ACCEPT CONFIRMA AT 1230
+               DISPLAY LIMPA-MENSAGEM AT 1212
+               GO TO ALTERACAO.
+           READ CEP01 INVALID KEY
+               DISPLAY MSG-ERRO-3 AT 1212
+               ACCEPT CONFIRMA AT 1230
+               DISPLAY LIMPA-MENSAGEM AT 1212
+               GO TO ALTERACAO.
+           PERFORM MOSTRA.
+       ALTERAR.
+           PERFORM ROT-ENDERECO-CAMPO.
+           PERFORM ROT-CIDADE-CAMPO.
+           PERFORM ROT-ESTADO-CAMPO.
+           REWRITE REG-CEP01 INVALID KEY
+               DISPLAY "ERRO DE GRAVACAO" WS-STATUS AT 1212
+               STOP RUN.
+           DISPLAY LIMPA-MENSAGEM AT 1212.
+           DISPLAY "CONTINUAR ALTERANDO ? S-SIM" AT 1212.
+           ACCEPT CONFIRMA AT 1238.
+           IF CONFIRMA = "S" OR "s"
+               DISPLAY LIMPA-MENSAGEM AT 1212
+               DISPLAY LIMPA-TELA
+               DISPLAY TELA-BASE
+               GO TO ALTERACAO.
+           GO TO TELA-1.
+       ROT-ENDERECO-CAMPO.
+           DISPLAY LIMPA-MENSAGEM AT 1212.
+           ACCEPT FD-ENDERECO AT 0613.
+           IF FD-ENDERECO = SPACES
+               DISPLAY MSG-ERRO-1 AT 1212
+               ACCEPT CONFIRMA AT 1233
+               DISPLAY LIMPA-MENSAGEM AT 1212
+               GO TO ROT-ENDERECO-CAMPO.
+       ROT-CIDADE-CAMPO.
+           ACCEPT FD-CIDADE AT 0713.
+           IF FD-CIDADE = SPACES
+               DISPLAY MSG-ERRO-1 AT 1212
+               ACCEPT CONFIRMA AT 1233
+               DISPLAY LIMPA-MENSAGEM AT 1212
+               GO TO ROT-CIDADE-CAMPO.
+       ROT-ESTADO-CAMPO.
+           ACCEPT FD-ESTADO AT 0813.
+           IF FD-ESTADO = SPACES
+               DISPLAY MSG-ERRO-1 AT 1212
+               ACCEPT CONFIRMA AT 1233
+               DISPLAY LIMPA-MENSAGEM AT 1212
+               GO TO ROT-ESTADO-CAMPO.
+       MOSTRA.
+           DISPLAY FD-ENDERECO AT 0613.
+           DISPLAY FD-CIDADE   AT 0713.
+           DISPLAY FD-ESTADO   AT 0813.
+       EXCLUSAO.
+           ACCEPT FD-CEP AT 0513.
+           IF FD-CEP = ZEROS
+               DISPLAY MSG-ERRO-3 AT 1212
+               ACCEPT CONFIRMA AT 1230
+               DISPLAY LIMPA-MENSAGEM AT 1212
+               GO TO EXCLUSAO.
+           READ CEP01 INVALID KEY
+               DISPLAY MSG-ERRO-3 AT 1212
+               ACCEPT CONFIRMA AT 1230
+               DISPLAY LIMPA-MENSAGEM AT 1212
+               GO TO EXCLUSAO.
+           PERFORM MOSTRA.
+           DISPLAY "CONFIRMA EXCLUSAO ? S-SIM" AT 1212.
+           ACCEPT CONFIRMA AT 1238.
+           IF CONFIRMA = "S" OR "s"
+               NEXT SENTENCE
+           ELSE
+               DISPLAY LIMPA-TELA
+               DISPLAY TELA-BASE
+               GO TO EXCLUSAO.
+           DELETE CEP01 INVALID KEY
+               DISPLAY "ERRO DE EXCLUSAO" WS-STATUS AT 1212
+               STOP RUN.
+           DISPLAY LIMPA-MENSAGEM AT 1212.
+           DISPLAY "CONTINUAR EXCLUSAO ? S-SIM" AT 1212.
+           ACCEPT CONFIRMA AT 1240.
+           IF CONFIRMA = "S" OR "s"
+               DISPLAY LIMPA-TELA
+               DISPLAY TELA-BASE
+               GO TO EXCLUSAO.
+           GO TO TELA-1.
+       FIM.
+           DISPLAY "ARQUIVO GRAVADO SAINDO" AT 1212.
+           ACCEPT CONFIRMA AT 1235.
+           CLOSE CEP01.
+           STOP RUN.
+       END PROGRAM EXER161.

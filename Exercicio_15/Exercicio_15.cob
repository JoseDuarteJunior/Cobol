@@ -30,6 +30,7 @@
            02 FD-LIMITE-INFER        PIC 9(05)      VALUE ZEROS.
            02 FD-PRECO-UNIT          PIC 9(05)V99   VALUE ZEROS.
            02 FD-QTDADE-ESTOQUE      PIC 9(05)      VALUE ZEROS.
+           02 FD-CATEGORIA           PIC 9(01)      VALUE ZEROS.
        SD  SORCADPROD VALUE OF FILE-ID IS "SORCADPROD".
        01  REG-SORCADPROD.
            02 SOR-COD                PIC 9(05).
@@ -38,16 +39,49 @@
            02 SOR-LIMI-I             PIC 9(05).
            02 SOR-PRE                PIC 9(05)V99.
            02 SOR-QTDE               PIC 9(05).
+           02 SOR-CATEGORIA          PIC 9(01).
+           02 SOR-FAIXA-PRECO        PIC 9(01).
        FD  RELATO LABEL RECORD OMITTED LINAGE 110 TOP 2 BOTTOM 5.
        01  REG-RELATO PIC X(132).
        WORKING-STORAGE SECTION.
            77  CONFIRMA          PIC X(01)     VALUE SPACES.
+           77  WS-MODO-EXEC      PIC X(04)     VALUE SPACES.
            77  WS-STATUS         PIC 9(02)     VALUE ZEROS.
            77  ST                PIC 9(02)     VALUE ZEROS.
            77  VALOR-ESTOQUE     PIC 9(05)V99  VALUE ZEROS.
            77  ICM               PIC 9(05)V99  VALUE ZEROS.
            77  REG-LIDOS         PIC 9(05)     VALUE ZEROS.
            77  REG-IMPRE         PIC 9(05)     VALUE ZEROS.
+           77  REG-ABAIXO        PIC 9(05)     VALUE ZEROS.
+           77  WS-ICM-PCT        PIC 9(02)V99  VALUE 15,00.
+           77  WS-FAIXA-ANTERIOR PIC 9(01)     VALUE ZEROS.
+           77  WS-SUBTOTAL-FAIXA PIC 9(07)V99  VALUE ZEROS.
+           77  SUGESTAO-COMPRA   PIC S9(05)    VALUE ZEROS.
+           77  WS-CKP-CONTADOR   PIC 9(05)     VALUE ZEROS.
+           77  WS-CKP-PAGINA     PIC 9(03)     VALUE ZEROS.
+           77  WS-CKP-ACHOU      PIC X(01)     VALUE "N".
+       01  TABELA-ICM.
+           02 FILLER             PIC 9(02)V99  VALUE 07,00.
+           02 FILLER             PIC 9(02)V99  VALUE 12,00.
+           02 FILLER             PIC 9(02)V99  VALUE 18,00.
+       01  TABELA-ICM-RED REDEFINES TABELA-ICM.
+           02 ICM-RATE-TAB       PIC 9(02)V99  OCCURS 3 TIMES.
+       01  TABELA-FAIXA-DESC.
+           02 FILLER             PIC X(20)
+           VALUE "SUBTOT. ATE 49,99   ".
+           02 FILLER             PIC X(20)
+           VALUE "SUBTOT. 50,00-199,99".
+           02 FILLER             PIC X(20)
+           VALUE "SUBTOT. 200,00 OU + ".
+       01  TABELA-FAIXA-DESC-RED REDEFINES TABELA-FAIXA-DESC.
+           02 FAIXA-DESC-TAB     PIC X(20)     OCCURS 3 TIMES.
+       01  TABELA-ABAIXO.
+           02 ITEM-ABAIXO OCCURS 500 TIMES INDEXED BY IDX-ABAIXO.
+               03 BX-CODIGO      PIC 9(05).
+               03 BX-NOME        PIC X(25).
+               03 BX-QTDE        PIC 9(05).
+               03 BX-LIMITE-INF  PIC 9(05).
+               03 BX-LIMITE-SUP  PIC 9(05).
        01  DATA-SISTEMA.
            02 ANO            PIC 9(02) VALUE ZEROS.
            02 MES            PIC 9(02) VALUE ZEROS.
@@ -88,9 +122,45 @@
            02 DET-TEXTO      PIC X(35).
            02 FILLER         PIC X(02) VALUE SPACES.
            02 DET-TOTAIS     PIC ZZ9.
+       01  SUBTOTAL-FAIXA.
+           02 FILLER         PIC X(07) VALUE SPACES.
+           02 SUBT-TEXTO     PIC X(20).
+           02 FILLER         PIC X(05) VALUE SPACES.
+           02 SUBT-VALOR     PIC ZZ.ZZZ.ZZ9,99.
+       01  CAB-ABAIXO.
+           02 FILLER         PIC X(04) VALUE SPACES.
+           02 FILLER         PIC X(33)
+           VALUE "PRODUTOS ABAIXO DO LIMITE MINIMO".
+       01  CAB-ABAIXO2.
+           02 FILLER         PIC X(02) VALUE SPACES.
+           02 FILLER         PIC X(11) VALUE "COD.PRODUTO".
+           02 FILLER         PIC X(06) VALUE SPACES.
+           02 FILLER         PIC X(25) VALUE "NOME".
+           02 FILLER         PIC X(04) VALUE SPACES.
+           02 FILLER         PIC X(08) VALUE "QTDE ATU".
+           02 FILLER         PIC X(04) VALUE SPACES.
+           02 FILLER         PIC X(09) VALUE "LIM.INFER".
+           02 FILLER         PIC X(04) VALUE SPACES.
+           02 FILLER         PIC X(15) VALUE "SUGESTAO COMPRA".
+       01  DETALHE-ABAIXO.
+           02 FILLER         PIC X(02)    VALUE SPACES.
+           02 DETB-COD       PIC 9(05)    VALUE ZEROS.
+           02 FILLER         PIC X(12)    VALUE SPACES.
+           02 DETB-NOME      PIC X(25)    VALUE SPACES.
+           02 FILLER         PIC X(03)    VALUE SPACES.
+           02 DETB-QTDE      PIC ZZ.ZZ9.
+           02 FILLER         PIC X(06)    VALUE SPACES.
+           02 DETB-LIMITE    PIC ZZ.ZZ9.
+           02 FILLER         PIC X(07)    VALUE SPACES.
+           02 DETB-SUGESTAO  PIC ZZ.ZZ9.
+       01  MSG-SEM-ABAIXO.
+           02 FILLER         PIC X(06) VALUE SPACES.
+           02 FILLER         PIC X(31)
+           VALUE "NENHUM PRODUTO ABAIXO DO LIMITE".
        PROCEDURE DIVISION.
        INICIO.
-           SORT SORCADPROD ASCENDING KEY SOR-NOME
+           ACCEPT WS-MODO-EXEC FROM ENVIRONMENT "MODO_EXEC".
+           SORT SORCADPROD ASCENDING KEY SOR-FAIXA-PRECO SOR-NOME
                INPUT PROCEDURE ENTRADA
                OUTPUT PROCEDURE SAIDA.
            STOP RUN.
@@ -100,10 +170,14 @@
            IF WS-STATUS NOT = "00"
               IF WS-STATUS NOT = "30"
                   DISPLAY "ARQUIVO CADPROD NAO ENCONTRADO " AT 2020
+                  CALL "LOGERRO" USING "EXER15" "ABERTURA CADPROD"
+                          WS-STATUS
                   STOP RUN
                ELSE
                DISPLAY "ARQUIVO DANIFICADO" AT 2020
                DISPLAY "CODIGO STATUS = " WS-STATUS AT 2120
+               CALL "LOGERRO" USING "EXER15" "ABERTURA CADPROD"
+                       WS-STATUS
                STOP RUN
            ELSE
               NEXT SENTENCE
@@ -113,14 +187,36 @@
            GO TO FIM-ENTRADA.
            ADD 1 TO REG-LIDOS.
            IF FD-QTDADE-ESTOQUE < FD-LIMITE-INFER
+               PERFORM GUARDA-ABAIXO
                GO TO LER-ENTRADA
            ELSE
                MOVE REG-CADPROD TO REG-SORCADPROD
+               IF FD-PRECO-UNIT < 050,00
+                   MOVE 1 TO SOR-FAIXA-PRECO
+               ELSE
+                   IF FD-PRECO-UNIT < 200,00
+                       MOVE 2 TO SOR-FAIXA-PRECO
+                   ELSE
+                       MOVE 3 TO SOR-FAIXA-PRECO
+                   END-IF
+               END-IF
            END-IF.
            RELEASE REG-SORCADPROD.
            IF ST = "00" NEXT SENTENCE
-               ELSE DISPLAY "ERRO" AT 2020 ST CLOSE CADPROD STOP RUN.
+               ELSE DISPLAY "ERRO" AT 2020 ST
+                   CALL "LOGERRO" USING "EXER15" "SORT ENTRADA" ST
+                   CLOSE CADPROD STOP RUN.
                    GO TO LER-ENTRADA.
+       GUARDA-ABAIXO.
+           IF REG-ABAIXO < 500
+               ADD 1 TO REG-ABAIXO
+               SET IDX-ABAIXO TO REG-ABAIXO
+               MOVE FD-CODIGO-PRODUTO TO BX-CODIGO (IDX-ABAIXO)
+               MOVE FD-NOME-PRODUTO   TO BX-NOME   (IDX-ABAIXO)
+               MOVE FD-QTDADE-ESTOQUE TO BX-QTDE   (IDX-ABAIXO)
+               MOVE FD-LIMITE-INFER   TO BX-LIMITE-INF (IDX-ABAIXO)
+               MOVE FD-LIMITE-SUPER   TO BX-LIMITE-SUP (IDX-ABAIXO)
+           END-IF.
        FIM-ENTRADA.
            EXIT.
        SAIDA SECTION.
@@ -130,37 +226,119 @@
            MOVE MES TO MES-CAB01.
            MOVE ANO TO ANO-CAB01.
            OPEN OUTPUT RELATO.
+           MOVE ZEROS TO WS-FAIXA-ANTERIOR WS-SUBTOTAL-FAIXA.
+           CALL "CKPLER" USING "EXER15" WS-CKP-CONTADOR WS-CKP-PAGINA
+                   WS-CKP-ACHOU.
+           IF WS-CKP-ACHOU = "S"
+               IF WS-MODO-EXEC = "LOTE"
+                   MOVE "S" TO CONFIRMA
+               ELSE
+                   DISPLAY "RELATORIO ANTERIOR FOI INTERROMPIDO" AT 2020
+                   DISPLAY "RETOMAR DO PONTO DE PARADA ? S-SIM" AT 2120
+                   ACCEPT CONFIRMA AT 2160
+               END-IF
+               IF CONFIRMA NOT = "S" AND CONFIRMA NOT = "s"
+                   MOVE ZEROS TO WS-CKP-CONTADOR
+               END-IF
+           END-IF.
            PERFORM CABECALHO.
        LER-SAIDA.
            RETURN SORCADPROD AT END GO TO FIM-SAIDA.
            IF ST = "00"
                NEXT SENTENCE
            ELSE
-               DISPLAY "ERRO" AT 2020 STOP RUN.
+               DISPLAY "ERRO" AT 2020
+               CALL "LOGERRO" USING "EXER15" "SORT SAIDA" ST
+               STOP RUN.
+           IF REG-IMPRE >= WS-CKP-CONTADOR
+               IF WS-FAIXA-ANTERIOR NOT = ZEROS
+                       AND SOR-FAIXA-PRECO NOT = WS-FAIXA-ANTERIOR
+                   PERFORM IMPRIME-SUBTOTAL
+               END-IF
+           END-IF.
+           MOVE SOR-FAIXA-PRECO TO WS-FAIXA-ANTERIOR.
            COMPUTE VALOR-ESTOQUE = SOR-PRE * SOR-QTDE.
+           ADD VALOR-ESTOQUE TO WS-SUBTOTAL-FAIXA.
            MOVE SOR-COD TO DET-COD-PROD.
            MOVE VALOR-ESTOQUE TO DET-VALOR.
            MOVE SOR-NOME TO DET-NOME.
-           COMPUTE ICM = (VALOR-ESTOQUE *15)/100.
+           IF SOR-CATEGORIA >= 1 AND SOR-CATEGORIA <= 3
+               MOVE ICM-RATE-TAB (SOR-CATEGORIA) TO WS-ICM-PCT
+           ELSE
+               MOVE 15,00 TO WS-ICM-PCT
+           END-IF.
+           COMPUTE ICM = (VALOR-ESTOQUE * WS-ICM-PCT) / 100.
            MOVE ICM TO DET-ICM.
-           WRITE REG-RELATO FROM DETALHE BEFORE ADVANCING 2 LINES
-           AT EOP PERFORM CABECALHO.
-           ADD 1 TO REG-IMPRE.
+           IF REG-IMPRE >= WS-CKP-CONTADOR
+               WRITE REG-RELATO FROM DETALHE BEFORE ADVANCING 2 LINES
+               AT EOP PERFORM CABECALHO
+               ADD 1 TO REG-IMPRE
+               MOVE REG-IMPRE TO WS-CKP-CONTADOR
+               CALL "CKPSALVA" USING "EXER15" WS-CKP-CONTADOR
+                       WS-CKP-PAGINA
+           ELSE
+               ADD 1 TO REG-IMPRE
+           END-IF.
            GO TO LER-SAIDA.
        CABECALHO.
            MOVE SPACES TO REG-RELATO.
            WRITE REG-RELATO FROM CAB01 BEFORE ADVANCING 2 LINES.
            WRITE REG-RELATO FROM CAB02 BEFORE ADVANCING 1 LINES.
+       IMPRIME-SUBTOTAL.
+           MOVE SPACES TO REG-RELATO.
+           MOVE FAIXA-DESC-TAB (WS-FAIXA-ANTERIOR) TO SUBT-TEXTO.
+           MOVE WS-SUBTOTAL-FAIXA TO SUBT-VALOR.
+           WRITE REG-RELATO FROM SUBTOTAL-FAIXA BEFORE ADVANCING 2
+               LINES.
+           MOVE ZEROS TO WS-SUBTOTAL-FAIXA.
        FIM-SAIDA.
+           IF REG-IMPRE >= WS-CKP-CONTADOR
+               IF WS-FAIXA-ANTERIOR NOT = ZEROS
+                   PERFORM IMPRIME-SUBTOTAL
+               END-IF
+           END-IF.
            MOVE REG-LIDOS TO DET-TOTAIS.
            MOVE "TOTAL DE REGISTROS LIDOS.....>" TO DET-TEXTO.
            WRITE REG-RELATO FROM RODAPE AFTER ADVANCING 3 LINES.
            MOVE REG-IMPRE TO DET-TOTAIS.
            MOVE "TOTAL DE REGISTROS IMPRESSOS......>" TO DET-TEXTO.
            WRITE REG-RELATO FROM RODAPE BEFORE ADVANCING 1 LINES.
+           PERFORM IMPRIME-ABAIXO.
+           CALL "CKPLIMPA" USING "EXER15".
            CLOSE CADPROD RELATO.
+       IMPRIME-ABAIXO.
+           MOVE SPACES TO REG-RELATO.
+           WRITE REG-RELATO FROM CAB-ABAIXO BEFORE ADVANCING 2 LINES.
+           WRITE REG-RELATO FROM CAB-ABAIXO2 BEFORE ADVANCING 1 LINES.
+           IF REG-ABAIXO = ZEROS
+               MOVE SPACES TO REG-RELATO
+               WRITE REG-RELATO FROM MSG-SEM-ABAIXO BEFORE ADVANCING 2
+                   LINES
+           ELSE
+               PERFORM VARYING IDX-ABAIXO FROM 1 BY 1
+                       UNTIL IDX-ABAIXO > REG-ABAIXO
+                   MOVE BX-CODIGO (IDX-ABAIXO)      TO DETB-COD
+                   MOVE BX-NOME (IDX-ABAIXO)        TO DETB-NOME
+                   MOVE BX-QTDE (IDX-ABAIXO)        TO DETB-QTDE
+                   MOVE BX-LIMITE-INF (IDX-ABAIXO)  TO DETB-LIMITE
+                   COMPUTE SUGESTAO-COMPRA =
+                       BX-LIMITE-SUP (IDX-ABAIXO) - BX-QTDE (IDX-ABAIXO)
+                   IF SUGESTAO-COMPRA < 0
+                       MOVE ZEROS TO DETB-SUGESTAO
+                   ELSE
+                       MOVE SUGESTAO-COMPRA TO DETB-SUGESTAO
+                   END-IF
+                   WRITE REG-RELATO FROM DETALHE-ABAIXO
+                       BEFORE ADVANCING 2 LINES
+                       AT EOP
+                           WRITE REG-RELATO FROM CAB-ABAIXO2
+                               BEFORE ADVANCING 1 LINES
+               END-PERFORM
+           END-IF.
        FIM.
            DISPLAY "PROGRAMA EXECUTADO COM SUCESSO" AT 0101.
-           ACCEPT CONFIRMA AT 0201.
+           IF WS-MODO-EXEC NOT = "LOTE"
+               ACCEPT CONFIRMA AT 0201
+           END-IF.
            STOP RUN.
            END PROGRAM EXER15.

@@ -0,0 +1,29 @@
+      ******************************************************************
+      * Author:JOSE ANTONIO DUARTE JR.
+      * Date:05/12/2020
+      * Purpose:COBOL PARA MICROCOMPUTADORES - ROTINA COMUM
+      * Tectonics: cobc
+      * Objetivo: DISPARO NOTURNO DOS RELATORIOS SEM OPERADOR
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOTENOT.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  LN-ENV-NOME   PIC X(20) VALUE "MODO_EXEC".
+       77  LN-ENV-VALOR  PIC X(04) VALUE "LOTE".
+       77  LN-PROGRAMA   PIC X(08) VALUE SPACES.
+       PROCEDURE DIVISION.
+       INICIO-LOTENOT.
+           CALL "CBL_SET_ENV" USING LN-ENV-NOME LN-ENV-VALOR.
+           MOVE "EXER9"  TO LN-PROGRAMA.
+           CALL "SYSTEM" USING LN-PROGRAMA.
+           MOVE "EXER10" TO LN-PROGRAMA.
+           CALL "SYSTEM" USING LN-PROGRAMA.
+           MOVE "EXER15" TO LN-PROGRAMA.
+           CALL "SYSTEM" USING LN-PROGRAMA.
+       FIM-LOTENOT.
+           STOP RUN.
+       END PROGRAM LOTENOT.

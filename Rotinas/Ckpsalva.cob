@@ -0,0 +1,54 @@
+      ******************************************************************
+      * Author:JOSE ANTONIO DUARTE JR.
+      * Date:25/01/2021
+      * Purpose:COBOL PARA MICROCOMPUTADORES - ROTINA COMUM
+      * Tectonics: cobc
+      * Objetivo: GRAVACAO DO PONTO DE PARADA DE UM RELATORIO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CKPSALVA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPT ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CKP-PROGRAMA
+                  FILE STATUS IS CKP-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPT
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CHECKPT".
+       01  REG-CHECKPT.
+           02 CKP-PROGRAMA   PIC X(08).
+           02 CKP-CONTADOR   PIC 9(05).
+           02 CKP-PAGINA     PIC 9(03).
+       WORKING-STORAGE SECTION.
+       77  CKP-FS            PIC X(02) VALUE SPACES.
+       LINKAGE SECTION.
+       01  CS-PROGRAMA       PIC X(08).
+       01  CS-CONTADOR       PIC 9(05).
+       01  CS-PAGINA         PIC 9(03).
+       PROCEDURE DIVISION USING CS-PROGRAMA CS-CONTADOR CS-PAGINA.
+       INICIO-CKPSALVA.
+           OPEN I-O CHECKPT.
+           IF CKP-FS NOT = "00"
+               CLOSE CHECKPT
+               OPEN OUTPUT CHECKPT
+               CLOSE CHECKPT
+               OPEN I-O CHECKPT
+           END-IF.
+           MOVE CS-PROGRAMA TO CKP-PROGRAMA.
+           MOVE CS-CONTADOR TO CKP-CONTADOR.
+           MOVE CS-PAGINA   TO CKP-PAGINA.
+           REWRITE REG-CHECKPT
+               INVALID KEY
+                   WRITE REG-CHECKPT
+           END-REWRITE.
+           CLOSE CHECKPT.
+       FIM-CKPSALVA.
+           EXIT PROGRAM.
+       END PROGRAM CKPSALVA.

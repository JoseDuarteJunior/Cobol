@@ -0,0 +1,57 @@
+      ******************************************************************
+      * Author:JOSE ANTONIO DUARTE JR.
+      * Date:25/01/2021
+      * Purpose:COBOL PARA MICROCOMPUTADORES - ROTINA COMUM
+      * Tectonics: cobc
+      * Objetivo: LEITURA DO PONTO DE PARADA DE UM RELATORIO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CKPLER.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPT ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CKP-PROGRAMA
+                  FILE STATUS IS CKP-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPT
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CHECKPT".
+       01  REG-CHECKPT.
+           02 CKP-PROGRAMA   PIC X(08).
+           02 CKP-CONTADOR   PIC 9(05).
+           02 CKP-PAGINA     PIC 9(03).
+       WORKING-STORAGE SECTION.
+       77  CKP-FS            PIC X(02) VALUE SPACES.
+       LINKAGE SECTION.
+       01  CL-PROGRAMA       PIC X(08).
+       01  CL-CONTADOR       PIC 9(05).
+       01  CL-PAGINA         PIC 9(03).
+       01  CL-ACHOU          PIC X(01).
+       PROCEDURE DIVISION USING CL-PROGRAMA CL-CONTADOR CL-PAGINA
+               CL-ACHOU.
+       INICIO-CKPLER.
+           MOVE ZEROS TO CL-CONTADOR CL-PAGINA.
+           MOVE "N" TO CL-ACHOU.
+           OPEN INPUT CHECKPT.
+           IF CKP-FS NOT = "00"
+               GO TO FIM-CKPLER
+           END-IF.
+           MOVE CL-PROGRAMA TO CKP-PROGRAMA.
+           READ CHECKPT
+               INVALID KEY
+                   MOVE "N" TO CL-ACHOU
+               NOT INVALID KEY
+                   MOVE "S"          TO CL-ACHOU
+                   MOVE CKP-CONTADOR TO CL-CONTADOR
+                   MOVE CKP-PAGINA   TO CL-PAGINA
+           END-READ.
+           CLOSE CHECKPT.
+       FIM-CKPLER.
+           EXIT PROGRAM.
+       END PROGRAM CKPLER.

@@ -0,0 +1,80 @@
+      ******************************************************************
+      * Author:JOSE ANTONIO DUARTE JR.
+      * Date:27/11/2020
+      * Purpose:COBOL PARA MICROCOMPUTADORES - ROTINA COMUM
+      * Tectonics: cobc
+      * Objetivo: CONSISTENCIA DE DATA (DIA/MES/ANO) REUTILIZAVEL
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DTVALID.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       77  DV-RESULTADO  PIC 9(04) VALUE ZEROS.
+       77  DV-RESTO-4    PIC 9(02) VALUE ZEROS.
+       77  DV-RESTO-100  PIC 9(02) VALUE ZEROS.
+       77  DV-RESTO-400  PIC 9(03) VALUE ZEROS.
+       LINKAGE SECTION.
+       01  DV-DIA        PIC 9(02).
+       01  DV-MES        PIC 9(02).
+       01  DV-ANO        PIC 9(04).
+       01  DV-STATUS     PIC 9(02).
+       01  DV-BISSEXTO   PIC X(01).
+       PROCEDURE DIVISION USING DV-DIA DV-MES DV-ANO DV-STATUS
+               DV-BISSEXTO.
+       INICIO-DTVALID.
+           MOVE 00 TO DV-STATUS.
+           MOVE 'N' TO DV-BISSEXTO.
+       CONSISTE-DIA.
+           IF DV-DIA <= 0 OR > 31
+               MOVE 01 TO DV-STATUS
+               GO TO FIM-DTVALID
+           END-IF.
+       CONSISTE-MES.
+           IF DV-MES <= 0 OR > 12
+               MOVE 02 TO DV-STATUS
+               GO TO FIM-DTVALID
+           END-IF.
+       CONSISTE-DIA-MES.
+           IF DV-DIA = 31
+               IF DV-MES = 1 OR 3 OR 5 OR 7 OR 8 OR 10 OR 12
+                   GO TO CONSISTE-FEVEREIRO
+               ELSE
+                   MOVE 03 TO DV-STATUS
+                   GO TO FIM-DTVALID
+               END-IF
+           ELSE
+               GO TO CONSISTE-FEVEREIRO
+           END-IF.
+       CONSISTE-FEVEREIRO.
+           IF DV-MES = 2
+               IF DV-DIA > 29
+                   MOVE 04 TO DV-STATUS
+                   GO TO FIM-DTVALID
+               ELSE
+                   IF DV-DIA = 29
+                       GO TO VERIFICA-BISSEXTO
+                   ELSE
+                       GO TO FIM-DTVALID
+                   END-IF
+               END-IF
+           ELSE
+               GO TO FIM-DTVALID
+           END-IF.
+       VERIFICA-BISSEXTO.
+           DIVIDE DV-ANO BY 4   GIVING DV-RESULTADO REMAINDER DV-RESTO-4.
+           DIVIDE DV-ANO BY 100 GIVING DV-RESULTADO
+                   REMAINDER DV-RESTO-100.
+           DIVIDE DV-ANO BY 400 GIVING DV-RESULTADO
+                   REMAINDER DV-RESTO-400.
+           IF (DV-RESTO-4 = 0 AND DV-RESTO-100 NOT = 0)
+                   OR DV-RESTO-400 = 0
+               MOVE 'S' TO DV-BISSEXTO
+           ELSE
+               MOVE 05 TO DV-STATUS
+           END-IF.
+       FIM-DTVALID.
+           EXIT PROGRAM.
+       END PROGRAM DTVALID.

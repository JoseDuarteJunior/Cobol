@@ -0,0 +1,64 @@
+      ******************************************************************
+      * Author:JOSE ANTONIO DUARTE JR.
+      * Date:03/12/2020
+      * Purpose:COBOL PARA MICROCOMPUTADORES - ROTINA COMUM
+      * Tectonics: cobc
+      * Objetivo: REGISTRO DE ERROS DE ARQUIVO EM LOG COMPARTILHADO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOGERRO.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROLOG ASSIGN TO "ERROLOG"
+                  ORGANIZATION IS LINE SEQUENTIAL
+                  FILE STATUS IS LG-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERROLOG
+           LABEL RECORD IS OMITTED.
+       01  REG-ERROLOG.
+           02 LOG-DIA           PIC 99.
+           02 FILLER            PIC X VALUE "/".
+           02 LOG-MES           PIC 99.
+           02 FILLER            PIC X VALUE "/".
+           02 LOG-ANO           PIC 99.
+           02 FILLER            PIC X VALUE SPACE.
+           02 LOG-PROGRAMA      PIC X(08).
+           02 FILLER            PIC X VALUE SPACE.
+           02 LOG-OPERACAO      PIC X(20).
+           02 FILLER            PIC X VALUE SPACE.
+           02 LOG-STATUS        PIC X(02).
+       WORKING-STORAGE SECTION.
+       77  LG-FS        PIC X(02) VALUE SPACES.
+       01  LG-DATA-SISTEMA.
+           02 LG-ANO     PIC 9(02) VALUE ZEROS.
+           02 LG-MES     PIC 9(02) VALUE ZEROS.
+           02 LG-DIA     PIC 9(02) VALUE ZEROS.
+       LINKAGE SECTION.
+       01  LG-PROGRAMA   PIC X(08).
+       01  LG-OPERACAO   PIC X(20).
+       01  LG-STATUS     PIC X(02).
+       PROCEDURE DIVISION USING LG-PROGRAMA LG-OPERACAO LG-STATUS.
+       INICIO-LOGERRO.
+           ACCEPT LG-DATA-SISTEMA FROM DATE.
+           OPEN EXTEND ERROLOG.
+           IF LG-FS NOT = "00" AND NOT = "05"
+               CLOSE ERROLOG
+               OPEN OUTPUT ERROLOG
+               CLOSE ERROLOG
+               OPEN EXTEND ERROLOG
+           END-IF.
+           MOVE LG-DIA      TO LOG-DIA.
+           MOVE LG-MES      TO LOG-MES.
+           MOVE LG-ANO      TO LOG-ANO.
+           MOVE LG-PROGRAMA TO LOG-PROGRAMA.
+           MOVE LG-OPERACAO TO LOG-OPERACAO.
+           MOVE LG-STATUS   TO LOG-STATUS.
+           WRITE REG-ERROLOG.
+           CLOSE ERROLOG.
+       FIM-LOGERRO.
+           EXIT PROGRAM.
+       END PROGRAM LOGERRO.

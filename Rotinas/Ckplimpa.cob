@@ -0,0 +1,47 @@
+      ******************************************************************
+      * Author:JOSE ANTONIO DUARTE JR.
+      * Date:25/01/2021
+      * Purpose:COBOL PARA MICROCOMPUTADORES - ROTINA COMUM
+      * Tectonics: cobc
+      * Objetivo: LIMPEZA DO PONTO DE PARADA AO TERMINO DO RELATORIO
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CKPLIMPA.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPT ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS CKP-PROGRAMA
+                  FILE STATUS IS CKP-FS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPT
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "CHECKPT".
+       01  REG-CHECKPT.
+           02 CKP-PROGRAMA   PIC X(08).
+           02 CKP-CONTADOR   PIC 9(05).
+           02 CKP-PAGINA     PIC 9(03).
+       WORKING-STORAGE SECTION.
+       77  CKP-FS            PIC X(02) VALUE SPACES.
+       LINKAGE SECTION.
+       01  CX-PROGRAMA       PIC X(08).
+       PROCEDURE DIVISION USING CX-PROGRAMA.
+       INICIO-CKPLIMPA.
+           OPEN I-O CHECKPT.
+           IF CKP-FS NOT = "00"
+               GO TO FIM-CKPLIMPA
+           END-IF.
+           MOVE CX-PROGRAMA TO CKP-PROGRAMA.
+           DELETE CHECKPT
+               INVALID KEY
+                   NEXT SENTENCE
+           END-DELETE.
+           CLOSE CHECKPT.
+       FIM-CKPLIMPA.
+           EXIT PROGRAM.
+       END PROGRAM CKPLIMPA.

@@ -0,0 +1,147 @@
+
+      ******************************************************************
+      * Author:JOSE ANTONIO DUARTE JR.80x25
+      * Date:14/01/2021
+      * Purpose:COBOL PARA MICROCOMPUTADORES EXERCICIO:12 PAG:127
+      * Tectonics: cobc
+      * Objetivo: EMISSAO DE RELATORIO CRUZANDO ARQMAR E TABELA
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXER12.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQMAR ASSIGN TO DISK
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-STATUS-MAR.
+           SELECT TABELA ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS FD-CODIGO
+                  FILE STATUS IS WS-STATUS-TAB.
+           SELECT RELATO ASSIGN TO PRINTER.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQMAR
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "ARQMAR".
+       01  REG-ARQMAR.
+           02 FD-MATRICULA           PIC 9(06)       VALUE ZEROS.
+           02 FD-NOME                PIC X(30)       VALUE SPACES.
+           02 FD-CIDADE              PIC X(20)       VALUE ZEROS.
+           02 FD-ESTADO              PIC XX          VALUE ZEROS.
+           02 FD-CODIGO-MAR          PIC 99          VALUE ZEROS.
+       FD  TABELA
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "TABELA".
+       01  REG-TABELA.
+           02 FD-CODIGO              PIC 9(03)       VALUE ZEROS.
+           02 FD-MODELO              PIC X(15)       VALUE SPACES.
+           02 FD-VALOR               PIC 9(7)V99     VALUE ZEROS.
+       FD  RELATO LABEL RECORD OMITTED
+       LINAGE 52 TOP 6 BOTTOM 8.
+       01  REG-RELATO PIC X(132).
+       WORKING-STORAGE SECTION.
+       77  WS-STATUS-MAR          PIC X(02)     VALUE SPACES.
+       77  WS-STATUS-TAB          PIC X(02)     VALUE SPACES.
+       77  CONFIRMA               PIC X(01)     VALUE SPACES.
+       77  CT-PAG                 PIC 9(02)     VALUE ZEROS.
+       77  WS-EOF                 PIC X(01)     VALUE "N".
+       01  DATA-SISTEMA.
+           02 ANO           PIC 9(02) VALUE ZEROS.
+           02 MES           PIC 9(02) VALUE ZEROS.
+           02 DIA           PIC 9(02) VALUE ZEROS.
+       01  CAB01.
+           02 FILLER    PIC X(04)    VALUE SPACES.
+           02 FILLER    PIC X(06)    VALUE "DATA:".
+           02 DATA-CAB01.
+               03 DIA-CAB01   PIC 99/ VALUE ZEROS.
+               03 MES-CAB01   PIC 99/ VALUE ZEROS.
+               03 ANO-CAB01   PIC 99  VALUE ZEROS.
+           02 FILLER    PIC X(07)     VALUE SPACES.
+           02 FILLER    PIC X(28)
+           VALUE "ASSOCIADOS X VEICULOS".
+           02 FILLER     PIC X(05)   VALUE SPACES.
+           02 FILLER     PIC X(04)   VALUE "PAG.".
+           02 PAG-CAB01  PIC ZZ9     VALUE ZEROS.
+           02 FILLER     PIC X(05)   VALUE SPACES.
+       01  CAB02.
+           02 FILLER  PIC X(04) VALUE SPACES.
+           02 FILLER  PIC X(08) VALUE "MATRIC".
+           02 FILLER  PIC X(32) VALUE "NOME".
+           02 FILLER  PIC X(22) VALUE "CIDADE".
+           02 FILLER  PIC X(05) VALUE "UF".
+           02 FILLER  PIC X(17) VALUE "MODELO".
+           02 FILLER  PIC X(10) VALUE "VALOR".
+       01  DETALHE.
+           02 FILLER            PIC X(04)    VALUE SPACES.
+           02 MATRICULA-DET     PIC 9(06)    VALUE ZEROS.
+           02 FILLER            PIC X(02)    VALUE SPACES.
+           02 NOME-DET          PIC X(30)    VALUE SPACES.
+           02 FILLER            PIC X(02)    VALUE SPACES.
+           02 CIDADE-DET        PIC X(20)    VALUE SPACES.
+           02 FILLER            PIC X(02)    VALUE SPACES.
+           02 ESTADO-DET        PIC XX       VALUE SPACES.
+           02 FILLER            PIC X(03)    VALUE SPACES.
+           02 MODELO-DET        PIC X(15)    VALUE SPACES.
+           02 FILLER            PIC X(02)    VALUE SPACES.
+           02 VALOR-DET         PIC ZZZ.ZZZ,99 VALUE ZEROS.
+       SCREEN SECTION.
+       01  TELA.
+           02 BLANK SCREEN.
+           02 LINE 10 COLUMN 20 VALUE "I M P R I M I N D O . . ."
+           REVERSE-VIDEO BLINK.
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN INPUT ARQMAR.
+           IF WS-STATUS-MAR NOT = "00"
+               DISPLAY "ARQUIVO ARQMAR NAO SE ENCONTRA NO DISCO" AT 2020
+               STOP RUN
+           END-IF.
+           OPEN INPUT TABELA.
+           IF WS-STATUS-TAB NOT = "00"
+               DISPLAY "ARQUIVO TABELA NAO SE ENCONTRA NO DISCO" AT 2020
+               CLOSE ARQMAR
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT RELATO.
+           ACCEPT DATA-SISTEMA FROM DATE.
+           MOVE DIA TO DIA-CAB01.
+           MOVE MES TO MES-CAB01.
+           MOVE ANO TO ANO-CAB01.
+           DISPLAY TELA.
+           PERFORM CABECALHO.
+           PERFORM LER UNTIL WS-EOF = "S".
+           CLOSE ARQMAR.
+           CLOSE TABELA.
+           CLOSE RELATO.
+           STOP RUN.
+       CABECALHO.
+           MOVE SPACES TO REG-RELATO.
+           ADD 1 TO CT-PAG.
+           MOVE CT-PAG TO PAG-CAB01.
+           WRITE REG-RELATO FROM CAB01 BEFORE ADVANCING 3 LINES.
+           WRITE REG-RELATO FROM CAB02 BEFORE ADVANCING 2 LINES.
+       LER.
+           READ ARQMAR AT END
+               MOVE "S" TO WS-EOF
+           NOT AT END
+               MOVE FD-MATRICULA TO MATRICULA-DET
+               MOVE FD-NOME TO NOME-DET
+               MOVE FD-CIDADE TO CIDADE-DET
+               MOVE FD-ESTADO TO ESTADO-DET
+               MOVE FD-CODIGO-MAR TO FD-CODIGO
+               READ TABELA INVALID KEY
+                   MOVE "MODELO INEXIST." TO MODELO-DET
+                   MOVE ZEROS TO VALOR-DET
+               NOT INVALID KEY
+                   MOVE FD-MODELO TO MODELO-DET
+                   MOVE FD-VALOR TO VALOR-DET
+               END-READ
+               WRITE REG-RELATO FROM DETALHE BEFORE ADVANCING 2 LINES
+                   AT EOP PERFORM CABECALHO
+           END-READ.
+           END PROGRAM EXER12.

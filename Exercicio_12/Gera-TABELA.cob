@@ -14,9 +14,14 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT TABELA ASSIGN TO DISK
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE IS DYNAMIC
+                  RECORD KEY IS FD-CODIGO
+                  FILE STATUS IS WS-STATUS.
+           SELECT ARQ-ENTRADA ASSIGN TO "CATTAB"
                   ORGANIZATION IS SEQUENTIAL
                   ACCESS MODE IS SEQUENTIAL
-                  FILE STATUS IS WS-STATUS.
+                  FILE STATUS IS WS-STATUS-ENT.
        DATA DIVISION.
        FILE SECTION.
        FD  TABELA
@@ -26,9 +31,17 @@
            02 FD-CODIGO              PIC 9(03)       VALUE ZEROS.
            02 FD-MODELO              PIC X(15)       VALUE SPACES.
            02 FD-VALOR               PIC 9(7)V99     VALUE ZEROS.
+       FD  ARQ-ENTRADA
+           LABEL RECORD IS STANDARD.
+       01  REG-ENTRADA.
+           02 ENT-CODIGO              PIC 9(03).
+           02 ENT-MODELO              PIC X(15).
+           02 ENT-VALOR               PIC 9(7)V99.
        WORKING-STORAGE SECTION.
        77  CONFIRMA PIC X(01) VALUE SPACES.
        77  WS-STATUS PIC X(02) VALUE SPACES.
+       77  WS-STATUS-ENT PIC X(02) VALUE SPACES.
+       77  MODO-OPERACAO PIC X(01) VALUE SPACES.
        SCREEN SECTION.
        01  LIMPA-TELA.
            02 BLANK SCREEN.
@@ -40,7 +53,12 @@
            02 LINE 05 COLUMN 02 VALUE "VALOR:".
        PROCEDURE DIVISION.
        INICIO.
+           DISPLAY LIMPA-TELA.
+           DISPLAY "1-ENTRADA MANUAL  2-IMPORTACAO EM LOTE" AT 0102.
+           ACCEPT MODO-OPERACAO AT 0142.
            OPEN OUTPUT TABELA.
+           IF MODO-OPERACAO = "2"
+               GO TO IMPORTACAO-LOTE.
        GRAVA-DADOS.
            DISPLAY LIMPA-TELA.
            DISPLAY TELA-BASE.
@@ -48,7 +66,10 @@
            ACCEPT FD-MODELO AT   0417.
            ACCEPT FD-VALOR AT 0517.
            ACCEPT CONFIRMA AT 0617.
-           WRITE REG-TABELA.
+           WRITE REG-TABELA INVALID KEY
+               DISPLAY "CODIGO JA CADASTRADO" AT 0702
+               ACCEPT CONFIRMA AT 0717
+               GO TO GRAVA-DADOS.
            DISPLAY "PARA DE INSERIR ? S-SIM" AT 0802.
            ACCEPT CONFIRMA AT 0917.
            IF CONFIRMA = "S"
@@ -58,4 +79,28 @@
                STOP RUN
            ELSE
                GO TO GRAVA-DADOS.
+       IMPORTACAO-LOTE.
+           OPEN INPUT ARQ-ENTRADA.
+           IF WS-STATUS-ENT NOT = "00"
+               DISPLAY "ARQUIVO DE IMPORTACAO NAO ENCONTRADO" AT 1002
+               CLOSE TABELA
+               STOP RUN.
+           PERFORM LER-IMPORTACAO UNTIL WS-STATUS-ENT = "10".
+           CLOSE ARQ-ENTRADA TABELA.
+           DISPLAY "IMPORTACAO CONCLUIDA" AT 1002.
+           ACCEPT CONFIRMA AT 1017.
+           STOP RUN.
+       LER-IMPORTACAO.
+           READ ARQ-ENTRADA
+               AT END
+                   MOVE "10" TO WS-STATUS-ENT
+               NOT AT END
+                   MOVE ENT-CODIGO TO FD-CODIGO
+                   MOVE ENT-MODELO TO FD-MODELO
+                   MOVE ENT-VALOR  TO FD-VALOR
+                   WRITE REG-TABELA INVALID KEY
+                       DISPLAY "CODIGO JA CADASTRADO - IGNORADO"
+                           AT 1002
+                   END-WRITE
+           END-READ.
        END PROGRAM EXER122.

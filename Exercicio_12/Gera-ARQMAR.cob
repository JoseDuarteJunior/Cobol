@@ -16,6 +16,10 @@
                   ORGANIZATION IS SEQUENTIAL
                   ACCESS MODE IS SEQUENTIAL
                   FILE STATUS IS WS-STATUS.
+           SELECT ARQ-ENTRADA ASSIGN TO "CATMAR"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-STATUS-ENT.
        DATA DIVISION.
        FILE SECTION.
        FD  ARQMAR
@@ -27,9 +31,19 @@
            02 FD-CIDADE              PIC X(20)       VALUE ZEROS.
            02 FD-ESTADO              PIC XX          VALUE ZEROS.
            02 FD-CODIGO              PIC 99          VALUE ZEROS.
+       FD  ARQ-ENTRADA
+           LABEL RECORD IS STANDARD.
+       01  REG-ENTRADA.
+           02 ENT-MATRICULA           PIC 9(06).
+           02 ENT-NOME                PIC X(30).
+           02 ENT-CIDADE              PIC X(20).
+           02 ENT-ESTADO              PIC XX.
+           02 ENT-CODIGO              PIC 99.
        WORKING-STORAGE SECTION.
        77  CONFIRMA PIC X(01) VALUE SPACES.
        77  WS-STATUS PIC X(02) VALUE SPACES.
+       77  WS-STATUS-ENT PIC X(02) VALUE SPACES.
+       77  MODO-OPERACAO PIC X(01) VALUE SPACES.
        SCREEN SECTION.
        01  LIMPA-TELA.
            02 BLANK SCREEN.
@@ -43,7 +57,12 @@
            02 LINE 07 COLUMN 02 VALUE "CODIGO:".
        PROCEDURE DIVISION.
        INICIO.
+           DISPLAY LIMPA-TELA.
+           DISPLAY "1-ENTRADA MANUAL  2-IMPORTACAO EM LOTE" AT 0102.
+           ACCEPT MODO-OPERACAO AT 0142.
            OPEN OUTPUT ARQMAR.
+           IF MODO-OPERACAO = "2"
+               GO TO IMPORTACAO-LOTE.
        GRAVA-DADOS.
            DISPLAY LIMPA-TELA.
            DISPLAY TELA-BASE.
@@ -63,4 +82,27 @@
                STOP RUN
            ELSE
                GO TO GRAVA-DADOS.
+       IMPORTACAO-LOTE.
+           OPEN INPUT ARQ-ENTRADA.
+           IF WS-STATUS-ENT NOT = "00"
+               DISPLAY "ARQUIVO DE IMPORTACAO NAO ENCONTRADO" AT 1002
+               CLOSE ARQMAR
+               STOP RUN.
+           PERFORM LER-IMPORTACAO UNTIL WS-STATUS-ENT = "10".
+           CLOSE ARQ-ENTRADA ARQMAR.
+           DISPLAY "IMPORTACAO CONCLUIDA" AT 1002.
+           ACCEPT CONFIRMA AT 1017.
+           STOP RUN.
+       LER-IMPORTACAO.
+           READ ARQ-ENTRADA
+               AT END
+                   MOVE "10" TO WS-STATUS-ENT
+               NOT AT END
+                   MOVE ENT-MATRICULA TO FD-MATRICULA
+                   MOVE ENT-NOME      TO FD-NOME
+                   MOVE ENT-CIDADE    TO FD-CIDADE
+                   MOVE ENT-ESTADO    TO FD-ESTADO
+                   MOVE ENT-CODIGO    TO FD-CODIGO
+                   WRITE REG-ARQMAR
+           END-READ.
        END PROGRAM EXER121.

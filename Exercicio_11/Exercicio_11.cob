@@ -11,8 +11,23 @@
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ESTADOS ASSIGN TO DISK
+           ORGANIZATION     INDEXED
+           ACCESS MODE      DYNAMIC
+           RECORD KEY       FD-SIGLA
+           FILE STATUS      WS-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  ESTADOS
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "ESTADOS".
+       01  REG-ESTADOS.
+           02 FD-SIGLA               PIC X(02)       VALUE SPACES.
+           02 FD-NOME-ESTADO         PIC X(19)       VALUE SPACES.
+           02 FD-DDD                 PIC 9(02)       VALUE ZEROS.
+           02 FD-CAPITAL             PIC X(15)       VALUE SPACES.
        WORKING-STORAGE SECTION.
        01  DATA-SISTEMA.
            02 ANO           PIC 9(02) VALUE ZEROS.
@@ -20,73 +35,100 @@
            02 DIA           PIC 9(02) VALUE ZEROS.
        77  SIGLA-ESTADO     PIC X(02) VALUE SPACES.
        77  CONFIRMA         PIC X(01) VALUE SPACES.
-       01  TABELA-SIGLA.
-           02 FILLER    PIC X(54) VALUE
-           "ACALAMAPBACEDFESFNGOMAMGMSMTPAPBPEPIPRRJRNRORRRSSCSESP".
-       01 SIGLA REDEFINES TABELA-SIGLA.
-           02 TABELA-SIGLA-R      PIC 99 OCCURS 27 TIMES INDEXED BY IND.
-       01  TABELA-ESTADO.
-           02 FILLER    PIC X(19) VALUE  "ACRE".
-           02 FILLER    PIC X(19) VALUE  "ALAGOAS".
-           02 FILLER    PIC X(19) VALUE  "AMAZONAS".
-           02 FILLER    PIC X(19) VALUE  "AMAPA".
-           02 FILLER    PIC X(19) VALUE  "BAHIA".
-           02 FILLER    PIC X(19) VALUE  "CEARA".
-           02 FILLER    PIC X(19) VALUE  "DISTRITO FEDERAL".
-           02 FILLER    PIC X(19) VALUE  "ESPIRITO SANTO".
-           02 FILLER    PIC X(19) VALUE  "FERNANDO DE NORONHA".
-           02 FILLER    PIC X(19) VALUE  "GOIAS".
-           02 FILLER    PIC X(19) VALUE  "MARANHAO".
-           02 FILLER    PIC X(19) VALUE  "MINAS GERAIS".
-           02 FILLER    PIC X(19) VALUE  "MATO GROSSO DO SUL".
-           02 FILLER    PIC X(19) VALUE  "MATO GROSSO".
-           02 FILLER    PIC X(19) VALUE  "PARA".
-           02 FILLER    PIC X(19) VALUE  "PARAIBA".
-           02 FILLER    PIC X(19) VALUE  "PERNAMBUCO".
-           02 FILLER    PIC X(19) VALUE  "PIAUI".
-           02 FILLER    PIC X(19) VALUE  "PARANA".
-           02 FILLER    PIC X(19) VALUE  "RIO DE JANEIRO".
-           02 FILLER    PIC X(19) VALUE  "RIO GRANDE DO NORTE".
-           02 FILLER    PIC X(19) VALUE  "RONDONIA".
-           02 FILLER    PIC X(19) VALUE  "RORAIMA".
-           02 FILLER    PIC X(19) VALUE  "RIO GRANDE DO SUL".
-           02 FILLER    PIC X(19) VALUE  "SANTA CATARINA".
-           02 FILLER    PIC X(19) VALUE  "SERGIPE".
-           02 FILLER    PIC X(19) VALUE  "SAO PAULO".
-       01  ESTADOS REDEFINES TABELA-ESTADO.
-           02 TABELA-ESTADO-R     PIC X(19) OCCURS 27 TIMES.
+       77  WS-STATUS        PIC X(02) VALUE SPACES.
+       77  WS-MODO          PIC X(01) VALUE SPACES.
+       77  NOME-BUSCA       PIC X(19) VALUE SPACES.
+       77  NOME-BUSCA-LEN   PIC 9(02) VALUE ZEROS.
+       77  WS-TALLY         PIC 9(02) VALUE ZEROS.
+       77  WS-EOF           PIC X(01) VALUE "N".
+       77  WS-ACHOU         PIC X(01) VALUE "N".
        SCREEN SECTION.
        01 TELA.
            02 BLANK SCREEN.
            02 LINE 02 COLUMN 03 VALUE "DATA-DO-DIA:".
            02 LINE 04 COLUMN 15 VALUE "T__A__B__E__L__A".
-           02 LINE 06 COLUMN 03 VALUE "DIGITE A SIGLA:".
+           02 LINE 05 COLUMN 03 VALUE "BUSCAR POR (S)IGLA OU (N)OME:".
+           02 LINE 06 COLUMN 03 VALUE "DIGITE A SIGLA/NOME:".
            02 LINE 08 COLUMN 03 VALUE "ESTADO/TERRITORIO: ___________".
+           02 LINE 09 COLUMN 03 VALUE "DDD:".
+           02 LINE 09 COLUMN 15 VALUE "CAPITAL:".
            02 LINE 10 COLUMN 03 VALUE "Continua? (S/N)  < >".
            02 LINE 12 COLUMN 03 VALUE "MENSAGEM: ____________________".
        PROCEDURE DIVISION.
        INICIO.
-           SET IND TO 1.
+           OPEN INPUT ESTADOS.
+           IF WS-STATUS NOT = "00"
+               DISPLAY "ARQUIVO ESTADOS NAO ENCONTRADO" AT 2020
+               STOP RUN
+           END-IF.
+       TELA-PRINCIPAL.
            DISPLAY TELA.
            ACCEPT DATA-SISTEMA FROM DATE.
            DISPLAY DIA AT 0219 '/' MES '/' ANO.
-           ACCEPT SIGLA-ESTADO AT 0620.
-           PERFORM PROCURA-ESTADO UNTIL 
-               TABELA-SIGLA-R(IND)=SIGLA-ESTADO OR IND >26.
-           IF IND > 26
+           ACCEPT WS-MODO AT 0533.
+           EVALUATE WS-MODO
+               WHEN "S"
+               WHEN "s"
+                   GO TO BUSCA-SIGLA
+               WHEN "N"
+               WHEN "n"
+                   GO TO BUSCA-NOME
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA" AT 1213
+                   ACCEPT CONFIRMA AT 1229
+                   GO TO TELA-PRINCIPAL
+           END-EVALUATE.
+       BUSCA-SIGLA.
+           ACCEPT SIGLA-ESTADO AT 0623.
+           MOVE SIGLA-ESTADO TO FD-SIGLA.
+           READ ESTADOS INVALID KEY
                DISPLAY "SIGLA INVALIDA" AT 1213
                ACCEPT CONFIRMA AT 1229
-               GO TO INICIO
+               GO TO TELA-PRINCIPAL.
+           DISPLAY FD-NOME-ESTADO AT 0822.
+           DISPLAY FD-DDD AT 0908.
+           DISPLAY FD-CAPITAL AT 0924.
+           GO TO CONFIRMA-CONTINUA.
+       BUSCA-NOME.
+           ACCEPT NOME-BUSCA AT 0623.
+           COMPUTE NOME-BUSCA-LEN =
+               FUNCTION LENGTH (FUNCTION TRIM (NOME-BUSCA)).
+           IF NOME-BUSCA-LEN = 0
+               DISPLAY "NOME EM BRANCO" AT 1213
+               ACCEPT CONFIRMA AT 1229
+               GO TO TELA-PRINCIPAL
+           END-IF.
+           MOVE "N" TO WS-EOF.
+           MOVE "N" TO WS-ACHOU.
+           MOVE LOW-VALUES TO FD-SIGLA.
+           START ESTADOS KEY NOT LESS THAN FD-SIGLA
+               INVALID KEY MOVE "S" TO WS-EOF.
+           PERFORM UNTIL WS-EOF = "S" OR WS-ACHOU = "S"
+               READ ESTADOS NEXT RECORD
+                   AT END
+                       MOVE "S" TO WS-EOF
+                   NOT AT END
+                       MOVE 0 TO WS-TALLY
+                       INSPECT FD-NOME-ESTADO TALLYING WS-TALLY
+                           FOR ALL NOME-BUSCA (1:NOME-BUSCA-LEN)
+                       IF WS-TALLY > 0
+                           MOVE "S" TO WS-ACHOU
+                       END-IF
+               END-READ
+           END-PERFORM.
+           IF WS-ACHOU = "S"
+               DISPLAY FD-NOME-ESTADO AT 0822
+               DISPLAY FD-DDD AT 0908
+               DISPLAY FD-CAPITAL AT 0924
+           ELSE
+               DISPLAY "NOME NAO ENCONTRADO" AT 1213
            END-IF.
-           IF TABELA-SIGLA-R(IND) = SIGLA-ESTADO
-               DISPLAY TABELA-ESTADO-R(IND) AT 0822
-               ACCEPT CONFIRMA AT 1021
-               IF CONFIRMA= "S"
-                   GO TO INICIO
-               ELSE
-                   GO TO ENCERRA-PROGRAMA
-           END-IF.  
-       PROCURA-ESTADO.
-           ADD 1 TO IND.
+       CONFIRMA-CONTINUA.
+           ACCEPT CONFIRMA AT 1021.
+           IF CONFIRMA = "S"
+               GO TO TELA-PRINCIPAL
+           ELSE
+               GO TO ENCERRA-PROGRAMA.
        ENCERRA-PROGRAMA.
+           CLOSE ESTADOS.
            END PROGRAM EXER11.

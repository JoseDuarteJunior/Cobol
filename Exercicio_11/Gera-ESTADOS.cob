@@ -0,0 +1,280 @@
+
+      ******************************************************************
+      * Author:JOSE ANTONIO DUARTE JR.80x25
+      * Date:08/12/2020
+      * Purpose:COBOL PARA MICROCOMPUTADORES EXERCICIO:11 PAG:125
+      * Tectonics: cobc
+      * Objetivo: ARQUIVO DE APOIO EXERC 11
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXER111.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ESTADOS ASSIGN TO DISK
+           ORGANIZATION     INDEXED
+           ACCESS MODE      DYNAMIC
+           RECORD KEY       FD-SIGLA
+           FILE STATUS      WS-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ESTADOS
+           LABEL RECORD IS STANDARD
+           VALUE OF FILE-ID IS "ESTADOS".
+       01  REG-ESTADOS.
+           02 FD-SIGLA               PIC X(02)       VALUE SPACES.
+           02 FD-NOME-ESTADO         PIC X(19)       VALUE SPACES.
+           02 FD-DDD                 PIC 9(02)       VALUE ZEROS.
+           02 FD-CAPITAL             PIC X(15)       VALUE SPACES.
+       WORKING-STORAGE SECTION.
+           77  CONFIRMA PIC X(01) VALUE SPACES.
+           77  WS-STATUS PIC X(02) VALUE SPACES.
+           77  FUNCAO PIC X(02) VALUE SPACES.
+           77  IND-SEMENTE PIC 99 VALUE ZEROS.
+       01  WS-MENSAGENS.
+           02 LIMPA-MENSAGEM  PIC X(50) VALUE SPACES.
+           02 MSG-ERRO-1      PIC X(20) VALUE "CAMPO NAO PODE FICAR".
+           02 MSG-ERRO-1B     PIC X(10) VALUE "EM BRANCO".
+           02 MSG-ERRO-2      PIC X(17) VALUE "SIGLA JA EXISTE".
+           02 MSG-ERRO-3      PIC X(17) VALUE "SIGLA NAO EXISTE".
+       01  TABELA-SIGLA-SEMENTE.
+           02 FILLER    PIC X(54) VALUE
+           "ACALAMAPBACEDFESFNGOMAMGMSMTPAPBPEPIPRRJRNRORRRSSCSESP".
+       01  SIGLA-SEMENTE REDEFINES TABELA-SIGLA-SEMENTE.
+           02 TABELA-SIGLA-SEM-R  PIC X(02) OCCURS 27 TIMES.
+       01  TABELA-ESTADO-SEMENTE.
+           02 FILLER    PIC X(19) VALUE  "ACRE".
+           02 FILLER    PIC X(19) VALUE  "ALAGOAS".
+           02 FILLER    PIC X(19) VALUE  "AMAZONAS".
+           02 FILLER    PIC X(19) VALUE  "AMAPA".
+           02 FILLER    PIC X(19) VALUE  "BAHIA".
+           02 FILLER    PIC X(19) VALUE  "CEARA".
+           02 FILLER    PIC X(19) VALUE  "DISTRITO FEDERAL".
+           02 FILLER    PIC X(19) VALUE  "ESPIRITO SANTO".
+           02 FILLER    PIC X(19) VALUE  "FERNANDO DE NORONHA".
+           02 FILLER    PIC X(19) VALUE  "GOIAS".
+           02 FILLER    PIC X(19) VALUE  "MARANHAO".
+           02 FILLER    PIC X(19) VALUE  "MINAS GERAIS".
+           02 FILLER    PIC X(19) VALUE  "MATO GROSSO DO SUL".
+           02 FILLER    PIC X(19) VALUE  "MATO GROSSO".
+           02 FILLER    PIC X(19) VALUE  "PARA".
+           02 FILLER    PIC X(19) VALUE  "PARAIBA".
+           02 FILLER    PIC X(19) VALUE  "PERNAMBUCO".
+           02 FILLER    PIC X(19) VALUE  "PIAUI".
+           02 FILLER    PIC X(19) VALUE  "PARANA".
+           02 FILLER    PIC X(19) VALUE  "RIO DE JANEIRO".
+           02 FILLER    PIC X(19) VALUE  "RIO GRANDE DO NORTE".
+           02 FILLER    PIC X(19) VALUE  "RONDONIA".
+           02 FILLER    PIC X(19) VALUE  "RORAIMA".
+           02 FILLER    PIC X(19) VALUE  "RIO GRANDE DO SUL".
+           02 FILLER    PIC X(19) VALUE  "SANTA CATARINA".
+           02 FILLER    PIC X(19) VALUE  "SERGIPE".
+           02 FILLER    PIC X(19) VALUE  "SAO PAULO".
+       01  ESTADO-SEMENTE REDEFINES TABELA-ESTADO-SEMENTE.
+           02 TABELA-ESTADO-SEM-R     PIC X(19) OCCURS 27 TIMES.
+       01  TABELA-DDD-SEMENTE.
+           02 FILLER    PIC X(54) VALUE
+           "688292967185612781629831676591838186412184699551487911".
+       01  DDD-SEMENTE REDEFINES TABELA-DDD-SEMENTE.
+           02 TABELA-DDD-SEM-R        PIC 9(02) OCCURS 27 TIMES.
+       01  TABELA-CAPITAL-SEMENTE.
+           02 FILLER    PIC X(15) VALUE  "RIO BRANCO".
+           02 FILLER    PIC X(15) VALUE  "MACEIO".
+           02 FILLER    PIC X(15) VALUE  "MANAUS".
+           02 FILLER    PIC X(15) VALUE  "MACAPA".
+           02 FILLER    PIC X(15) VALUE  "SALVADOR".
+           02 FILLER    PIC X(15) VALUE  "FORTALEZA".
+           02 FILLER    PIC X(15) VALUE  "BRASILIA".
+           02 FILLER    PIC X(15) VALUE  "VITORIA".
+           02 FILLER    PIC X(15) VALUE  "NORONHA".
+           02 FILLER    PIC X(15) VALUE  "GOIANIA".
+           02 FILLER    PIC X(15) VALUE  "SAO LUIS".
+           02 FILLER    PIC X(15) VALUE  "BELO HORIZONTE".
+           02 FILLER    PIC X(15) VALUE  "CAMPO GRANDE".
+           02 FILLER    PIC X(15) VALUE  "CUIABA".
+           02 FILLER    PIC X(15) VALUE  "BELEM".
+           02 FILLER    PIC X(15) VALUE  "JOAO PESSOA".
+           02 FILLER    PIC X(15) VALUE  "RECIFE".
+           02 FILLER    PIC X(15) VALUE  "TERESINA".
+           02 FILLER    PIC X(15) VALUE  "CURITIBA".
+           02 FILLER    PIC X(15) VALUE  "RIO DE JANEIRO".
+           02 FILLER    PIC X(15) VALUE  "NATAL".
+           02 FILLER    PIC X(15) VALUE  "PORTO VELHO".
+           02 FILLER    PIC X(15) VALUE  "BOA VISTA".
+           02 FILLER    PIC X(15) VALUE  "PORTO ALEGRE".
+           02 FILLER    PIC X(15) VALUE  "FLORIANOPOLIS".
+           02 FILLER    PIC X(15) VALUE  "ARACAJU".
+           02 FILLER    PIC X(15) VALUE  "SAO PAULO".
+       01  CAPITAL-SEMENTE REDEFINES TABELA-CAPITAL-SEMENTE.
+           02 TABELA-CAPITAL-SEM-R    PIC X(15) OCCURS 27 TIMES.
+       SCREEN SECTION.
+       01  LIMPA-TELA.
+           02 BLANK SCREEN.
+       01  TELA-BASE.
+           02 LINE 01 COLUMN 02
+           VALUE "PROGRAMA QUE GERA E POPULA ESTADOS".
+           02 LINE 03 COLUMN 02 VALUE "ESCOLHA A FUNCAO:".
+           02 LINE 03 COLUMN 21 VALUE "(IN - AL - EX - FF)".
+           02 LINE 05 COLUMN 02 VALUE "SIGLA.........>".
+           02 LINE 06 COLUMN 02 VALUE "ESTADO........>".
+           02 LINE 07 COLUMN 02 VALUE "DDD...........>".
+           02 LINE 08 COLUMN 02 VALUE "CAPITAL.......>".
+           02 LINE 12 COLUMN 02 VALUE "MENSAGEM:".
+       PROCEDURE DIVISION.
+       INICIO.
+           OPEN I-O ESTADOS.
+           IF WS-STATUS NOT = "00"
+               IF WS-STATUS = "35"
+                   CLOSE ESTADOS
+                   OPEN OUTPUT ESTADOS
+                   PERFORM SEMEIA-ESTADOS
+                   CLOSE ESTADOS
+                   GO TO INICIO
+               ELSE
+                   DISPLAY WS-STATUS "STATUS DO ARQUIVO"
+                   STOP RUN
+           END-IF.
+       TELA-1.
+           DISPLAY LIMPA-TELA.
+           DISPLAY TELA-BASE.
+           DISPLAY LIMPA-MENSAGEM AT 1212.
+           ACCEPT FUNCAO AT 0322.
+           EVALUATE FUNCAO
+               WHEN "IN"
+                   GO TO INCLUSAO
+               WHEN "AL"
+                   GO TO ALTERACAO
+               WHEN "EX"
+                   GO TO EXCLUSAO
+               WHEN "FF"
+                   GO TO FIM
+               WHEN OTHER
+                   DISPLAY "OPCAO INVALIDA" AT 1212
+                   ACCEPT CONFIRMA AT 1227
+                   GO TO TELA-1
+           END-EVALUATE.
+       SEMEIA-ESTADOS.
+           PERFORM VARYING IND-SEMENTE FROM 1 BY 1 UNTIL IND-SEMENTE > 27
+               MOVE TABELA-SIGLA-SEM-R (IND-SEMENTE) TO FD-SIGLA
+               MOVE TABELA-ESTADO-SEM-R (IND-SEMENTE) TO FD-NOME-ESTADO
+               MOVE TABELA-DDD-SEM-R (IND-SEMENTE) TO FD-DDD
+               MOVE TABELA-CAPITAL-SEM-R (IND-SEMENTE) TO FD-CAPITAL
+               WRITE REG-ESTADOS
+           END-PERFORM.
+       INCLUSAO.
+           ACCEPT FD-SIGLA AT 0518.
+           IF FD-SIGLA = SPACES
+               DISPLAY MSG-ERRO-1 AT 1212
+               ACCEPT CONFIRMA AT 1233
+               DISPLAY LIMPA-MENSAGEM AT 1212
+               GO TO INCLUSAO.
+           READ ESTADOS INVALID KEY GO TO ROT-NOME.
+           DISPLAY MSG-ERRO-2 AT 1212.
+           ACCEPT CONFIRMA AT 1230.
+           DISPLAY LIMPA-MENSAGEM AT 1212.
+           GO TO INCLUSAO.
+       ROT-NOME.
+           ACCEPT FD-NOME-ESTADO AT 0618.
+           IF FD-NOME-ESTADO = SPACES
+               DISPLAY MSG-ERRO-1 AT 1212
+               ACCEPT CONFIRMA AT 1233
+               DISPLAY LIMPA-MENSAGEM AT 1212
+               GO TO ROT-NOME.
+       ROT-DDD.
+           ACCEPT FD-DDD AT 0718.
+       ROT-CAPITAL.
+           ACCEPT FD-CAPITAL AT 0818.
+       ROT-GRAVA.
+           WRITE REG-ESTADOS INVALID KEY
+               DISPLAY "ERRO DE GRAVACAO" WS-STATUS AT 1212
+               STOP RUN.
+       ROT-RETORNO.
+           DISPLAY "CONTINUAR INCLUSAO ? S-SIM" AT 1212.
+           ACCEPT CONFIRMA AT 1238.
+           IF CONFIRMA = "S" OR "s"
+               DISPLAY LIMPA-MENSAGEM AT 1212
+               DISPLAY LIMPA-TELA
+               DISPLAY TELA-BASE
+               GO TO INCLUSAO.
+           GO TO TELA-1.
+       ALTERACAO.
+           ACCEPT FD-SIGLA AT 0518.
+           IF FD-SIGLA = SPACES
+               DISPLAY MSG-ERRO-3 AT 1212
+               ACCEPT CONFIRMA AT 1230
+               DISPLAY LIMPA-MENSAGEM AT 1212
+               GO TO ALTERACAO.
+           READ ESTADOS INVALID KEY
+               DISPLAY MSG-ERRO-3 AT 1212
+               ACCEPT CONFIRMA AT 1230
+               DISPLAY LIMPA-MENSAGEM AT 1212
+               GO TO ALTERACAO.
+           PERFORM MOSTRA.
+       ALTERAR.
+           PERFORM ROT-NOME-CAMPO.
+           REWRITE REG-ESTADOS INVALID KEY
+               DISPLAY "ERRO DE GRAVACAO" WS-STATUS AT 1212
+               STOP RUN.
+           DISPLAY LIMPA-MENSAGEM AT 1212.
+           DISPLAY "CONTINUAR ALTERANDO ? S-SIM" AT 1212.
+           ACCEPT CONFIRMA AT 1238.
+           IF CONFIRMA = "S" OR "s"
+               DISPLAY LIMPA-MENSAGEM AT 1212
+               DISPLAY LIMPA-TELA
+               DISPLAY TELA-BASE
+               GO TO ALTERACAO.
+           GO TO TELA-1.
+       ROT-NOME-CAMPO.
+           DISPLAY LIMPA-MENSAGEM AT 1212.
+           ACCEPT FD-NOME-ESTADO AT 0618.
+           IF FD-NOME-ESTADO = SPACES
+               DISPLAY MSG-ERRO-1 AT 1212
+               ACCEPT CONFIRMA AT 1233
+               DISPLAY LIMPA-MENSAGEM AT 1212
+               GO TO ROT-NOME-CAMPO.
+           ACCEPT FD-DDD AT 0718.
+           ACCEPT FD-CAPITAL AT 0818.
+       MOSTRA.
+           DISPLAY FD-NOME-ESTADO AT 0618.
+           DISPLAY FD-DDD AT 0718.
+           DISPLAY FD-CAPITAL AT 0818.
+       EXCLUSAO.
+           ACCEPT FD-SIGLA AT 0518.
+           IF FD-SIGLA = SPACES
+               DISPLAY MSG-ERRO-3 AT 1212
+               ACCEPT CONFIRMA AT 1230
+               DISPLAY LIMPA-MENSAGEM AT 1212
+               GO TO EXCLUSAO.
+           READ ESTADOS INVALID KEY
+               DISPLAY MSG-ERRO-3 AT 1212
+               ACCEPT CONFIRMA AT 1230
+               DISPLAY LIMPA-MENSAGEM AT 1212
+               GO TO EXCLUSAO.
+           PERFORM MOSTRA.
+           DISPLAY "CONFIRMA EXCLUSAO ? S-SIM" AT 1212.
+           ACCEPT CONFIRMA AT 1238.
+           IF CONFIRMA = "S" OR "s"
+               NEXT SENTENCE
+           ELSE
+               DISPLAY LIMPA-TELA
+               DISPLAY TELA-BASE
+               GO TO EXCLUSAO.
+           DELETE ESTADOS INVALID KEY
+               DISPLAY "ERRO DE EXCLUSAO" WS-STATUS AT 1212
+               STOP RUN.
+           DISPLAY LIMPA-MENSAGEM AT 1212.
+           DISPLAY "CONTINUAR EXCLUSAO ? S-SIM" AT 1212.
+           ACCEPT CONFIRMA AT 1240.
+           IF CONFIRMA = "S" OR "s"
+               DISPLAY LIMPA-TELA
+               DISPLAY TELA-BASE
+               GO TO EXCLUSAO.
+           GO TO TELA-1.
+       FIM.
+           DISPLAY "ARQUIVO GRAVADO SAINDO" AT 1212.
+           ACCEPT CONFIRMA AT 1235.
+           CLOSE ESTADOS.
+           STOP RUN.
+       END PROGRAM EXER111.

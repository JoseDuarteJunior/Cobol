@@ -4,19 +4,72 @@
       * Purpose:COBOL PARA MICROCOMPUTADORES EXERCICIO:1 PAG:46
       * Tectonics: cobc
       * Objetivo: CALCULAR AREA DE UMA CIRCUNFERENCIA
+      * Alteracoes:
+      * 02/12/2020 - INCLUIDA IMPORTACAO EM LOTE DE RAIOS E RELATORIO
+      *              IMPRESSO COM A AREA CALCULADA DE CADA RAIO LIDO.
+      * 03/12/2020 - AMPLIADOS RESULTADO E TOTAL-AREA-LOTE PARA NAO
+      *              ESTOURAR COM RAIOS GRANDES VINDOS DO ARQUIVO.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXER1.
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-ENTRADA ASSIGN TO "RAIOS"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-STATUS-ENT.
+           SELECT RELATO ASSIGN TO PRINTER.
        DATA DIVISION.
        FILE SECTION.
+       FD  ARQ-ENTRADA
+           LABEL RECORD IS STANDARD.
+       01  REG-ENTRADA.
+           02 ENT-RAIO          PIC 9(03).
+       FD  RELATO LABEL RECORD OMITTED
+           LINAGE 58 TOP 2 BOTTOM 6.
+       01  REG-RELATO PIC X(132).
        WORKING-STORAGE SECTION.
        77  VALOR-RAIO   PIC 9(03)   VALUE ZEROS.
-       77  RESULTADO    PIC 9(02)V9 VALUE ZEROS.
+       77  RESULTADO    PIC 9(07)V9 VALUE ZEROS.
        77  OK           PIC X(01)   VALUE SPACES.
        77  RESULTADO-F  PIC ZZ,Z     VALUE ZEROS.
+       77  MODO-OPERACAO PIC X(01)  VALUE SPACES.
+       77  WS-STATUS-ENT PIC X(02)  VALUE SPACES.
+       77  CT-PAG        PIC 9(02)  VALUE ZEROS.
+       77  CONTADOR-RAIOS PIC 9(04) VALUE ZEROS.
+       77  TOTAL-AREA-LOTE PIC 9(11)V9 VALUE ZEROS.
+       01  DATA-SISTEMA.
+           02 ANO  PIC 9(02) VALUE ZEROS.
+           02 MES  PIC 9(02) VALUE ZEROS.
+           02 DIA  PIC 9(02) VALUE ZEROS.
+       01  CAB01-REL.
+           02 FILLER          PIC X(06) VALUE "DATA: ".
+           02 DIA-CAB01-REL   PIC 99.
+           02 FILLER          PIC X(01) VALUE "/".
+           02 MES-CAB01-REL   PIC 99.
+           02 FILLER          PIC X(01) VALUE "/".
+           02 ANO-CAB01-REL   PIC 99.
+           02 FILLER          PIC X(20) VALUE SPACES.
+           02 FILLER          PIC X(35) VALUE
+              "CALCULO DE AREA DE CIRCUNFERENCIAS".
+           02 FILLER          PIC X(08) VALUE "PAGINA: ".
+           02 PAG-CAB01-REL   PIC Z9.
+       01  CAB02-REL.
+           02 FILLER          PIC X(10) VALUE "RAIO".
+           02 FILLER          PIC X(10) VALUE "AREA".
+       01  DETALHE-REL.
+           02 RAIO-DET-REL    PIC ZZ9.
+           02 FILLER          PIC X(07) VALUE SPACES.
+           02 AREA-DET-REL    PIC Z(6)9,9.
+       01  CAB03-REL.
+           02 FILLER          PIC X(17) VALUE "TOTAL DE RAIOS: ".
+           02 TOTAL-RAIOS-REL PIC ZZZ9.
+           02 FILLER          PIC X(05) VALUE SPACES.
+           02 FILLER          PIC X(13) VALUE "AREA TOTAL: ".
+           02 TOTAL-AREA-REL  PIC Z(10)9,9.
        SCREEN SECTION.
        01  LIMPA-TELA.
            02 BLANK SCREEN.
@@ -29,6 +82,14 @@
            VALUE "Resultado do calculo da area.>".
        PROCEDURE DIVISION.
        INICIO.
+           DISPLAY LIMPA-TELA.
+           DISPLAY "1-ENTRADA MANUAL  2-LOTE (RAIOS) COM RELATORIO"
+           AT 0120.
+           ACCEPT MODO-OPERACAO AT 0168.
+           IF MODO-OPERACAO = "2"
+               GO TO LOTE-RELATORIO
+           END-IF.
+       ENTRADA-MANUAL.
            DISPLAY LIMPA-TELA.
            DISPLAY TELA-BASE.
            ACCEPT VALOR-RAIO AT 0451.
@@ -37,4 +98,46 @@
            DISPLAY RESULTADO-F AT 0551.
            ACCEPT OK AT 2020.
            STOP RUN.
+       LOTE-RELATORIO.
+           OPEN INPUT ARQ-ENTRADA.
+           IF WS-STATUS-ENT NOT = "00"
+               DISPLAY "ARQUIVO DE RAIOS NAO ENCONTRADO" AT 0120
+               ACCEPT OK AT 0220
+               STOP RUN.
+           OPEN OUTPUT RELATO.
+           ACCEPT DATA-SISTEMA FROM DATE.
+           PERFORM CABECALHO-REL.
+           PERFORM LER-REL UNTIL WS-STATUS-ENT = "10".
+           PERFORM FECHAMENTO-REL.
+           STOP RUN.
+       CABECALHO-REL.
+           MOVE SPACES TO REG-RELATO.
+           ADD 1 TO CT-PAG.
+           MOVE DIA TO DIA-CAB01-REL.
+           MOVE MES TO MES-CAB01-REL.
+           MOVE ANO TO ANO-CAB01-REL.
+           MOVE CT-PAG TO PAG-CAB01-REL.
+           WRITE REG-RELATO FROM CAB01-REL BEFORE ADVANCING 3 LINES.
+           WRITE REG-RELATO FROM CAB02-REL BEFORE ADVANCING 2 LINES.
+       LER-REL.
+           READ ARQ-ENTRADA
+               AT END
+                   MOVE "10" TO WS-STATUS-ENT
+               NOT AT END
+                   COMPUTE RESULTADO = (3,14)*(ENT-RAIO**2)
+                   ADD 1 TO CONTADOR-RAIOS
+                   ADD RESULTADO TO TOTAL-AREA-LOTE
+                   MOVE ENT-RAIO TO RAIO-DET-REL
+                   MOVE RESULTADO TO AREA-DET-REL
+                   WRITE REG-RELATO FROM DETALHE-REL
+                       BEFORE ADVANCING 2 LINES
+                       AT EOP PERFORM CABECALHO-REL
+           END-READ.
+       FECHAMENTO-REL.
+           MOVE SPACES TO REG-RELATO.
+           WRITE REG-RELATO BEFORE ADVANCING 2 LINES.
+           MOVE CONTADOR-RAIOS   TO TOTAL-RAIOS-REL.
+           MOVE TOTAL-AREA-LOTE  TO TOTAL-AREA-REL.
+           WRITE REG-RELATO FROM CAB03-REL BEFORE ADVANCING 2 LINES.
+           CLOSE ARQ-ENTRADA RELATO.
        END PROGRAM EXER1.

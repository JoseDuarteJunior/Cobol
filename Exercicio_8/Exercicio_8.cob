@@ -3,7 +3,7 @@
       * Date:01/12/2020
       * Purpose:COBOL PARA MICROCOMPUTADORES EXERCICIO:7 PAG:92
       * Tectonics: cobc
-      * Objetivo: MANUTENÇÃO DE ARQUIVO SEQUENCIAL
+      * Objetivo: MANUTENÇÃO DE ARQUIVO INDEXADO
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. EXER8.
@@ -13,13 +13,16 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CRIA03 ASSIGN TO DISK
-                  ORGANIZATION IS SEQUENTIAL
-                  ACCESS MODE IS SEQUENTIAL
-                  FILE STATUS IS WS-STATUS.
-           SELECT TEMP ASSIGN TO DISK
-                  ORGANIZATION IS SEQUENTIAL
-                  ACCESS MODE IS SEQUENTIAL
-                  FILE STATUS IS WS-STATUS.
+                  ORGANIZATION INDEXED
+                  ACCESS MODE  DYNAMIC
+                  RECORD KEY   FD-CODIGO
+                  FILE STATUS  WS-STATUS.
+           SELECT RELATO ASSIGN TO PRINTER.
+           SELECT CEP01 ASSIGN TO DISK
+                  ORGANIZATION INDEXED
+                  ACCESS MODE  DYNAMIC
+                  RECORD KEY   CEP-CEP
+                  FILE STATUS  WS-STATUS-CEP.
        DATA DIVISION.
        FILE SECTION.
        FD  CRIA03
@@ -32,27 +35,64 @@
            02 FD-BAIRRO     PIC X(20)       VALUE SPACES.
            02 FD-CEP        PIC 9(05)       VALUE ZEROS.
            02 FD-CIDADE     PIC X(20)       VALUE SPACES.
-       FD  TEMP
+       FD  RELATO LABEL RECORD OMITTED
+           LINAGE 58 TOP 2 BOTTOM 6.
+       01  REG-RELATO PIC X(132).
+       FD  CEP01
            LABEL RECORD IS STANDARD
-           VALUE OF FILE-ID IS "TEMP03".
-       01  REG-TEMP.
-           02 FD-CODIGO-TMP     PIC 9(04)       VALUE ZEROS.
-           02 FD-NOME-TMP       PIC X(30)       VALUE SPACES.
-           02 FD-ENDERECO-TMP   PIC X(30)       VALUE SPACES.
-           02 FD-BAIRRO-TMP     PIC X(20)       VALUE SPACES.
-           02 FD-CEP-TMP        PIC 9(05)       VALUE ZEROS.
-           02 FD-CIDADE-TMP     PIC X(20)       VALUE SPACES.
+           VALUE OF FILE-ID IS "CEP01".
+       01  REG-CEP01.
+           02 CEP-CEP                PIC 9(05)       VALUE ZEROS.
+           02 CEP-ENDERECO           PIC X(30)       VALUE SPACES.
+           02 CEP-CIDADE             PIC X(20)       VALUE SPACES.
+           02 CEP-ESTADO             PIC X(02)       VALUE SPACES.
        WORKING-STORAGE SECTION.
        01  DATA-SISTEMA.
            02 DIA           PIC 9(02) VALUE ZEROS.
            02 MES           PIC 9(02) VALUE ZEROS.
            02 ANO           PIC 9(02) VALUE ZEROS.
        01  WS-STATUS        PIC 9(02) VALUE ZEROS.
+       01  WS-STATUS-CEP    PIC X(02) VALUE SPACES.
        01  CONFIRMA         PIC X(01) VALUE ZEROS.
        01  LIMPA-LINHA      PIC X(50) VALUE SPACES.
-       77  CODIGO           PIC 9(04) VALUE ZEROS.
        77  OPERACAO         PIC X(10) VALUE SPACES.
        77  ARQUIVO-EXISTE   PIC 9(01) VALUE ZEROS.
+       77  CT-PAG           PIC 9(02) VALUE ZEROS.
+       77  CEP-DISPONIVEL   PIC X(01) VALUE 'N'.
+       01  CAB01-REL.
+           02 FILLER    PIC X(04)    VALUE SPACES.
+           02 FILLER    PIC X(06)    VALUE "DATA:".
+           02 DATA-CAB01.
+               03 DIA-CAB01   PIC 99/ VALUE ZEROS.
+               03 MES-CAB01   PIC 99/ VALUE ZEROS.
+               03 ANO-CAB01   PIC 99  VALUE ZEROS.
+           02 FILLER    PIC X(07)     VALUE SPACES.
+           02 FILLER    PIC X(30)
+           VALUE "RELATORIO DE CLIENTES - CRIA03".
+           02 FILLER     PIC X(05)   VALUE SPACES.
+           02 FILLER     PIC X(04)   VALUE "PAG.".
+           02 PAG-CAB01  PIC ZZ9     VALUE ZEROS.
+       01  CAB02-REL.
+           02 FILLER  PIC X(02) VALUE SPACES.
+           02 FILLER  PIC X(07) VALUE "CODIGO".
+           02 FILLER  PIC X(31) VALUE "NOME".
+           02 FILLER  PIC X(31) VALUE "ENDERECO".
+           02 FILLER  PIC X(21) VALUE "BAIRRO".
+           02 FILLER  PIC X(07) VALUE "CEP".
+           02 FILLER  PIC X(20) VALUE "CIDADE".
+       01  DETALHE-REL.
+           02 FILLER            PIC X(02) VALUE SPACES.
+           02 CODIGO-DET-REL     PIC 9(04) VALUE ZEROS.
+           02 FILLER            PIC X(03) VALUE SPACES.
+           02 NOME-DET-REL       PIC X(30) VALUE SPACES.
+           02 FILLER            PIC X(01) VALUE SPACES.
+           02 ENDERECO-DET-REL   PIC X(30) VALUE SPACES.
+           02 FILLER            PIC X(01) VALUE SPACES.
+           02 BAIRRO-DET-REL     PIC X(20) VALUE SPACES.
+           02 FILLER            PIC X(01) VALUE SPACES.
+           02 CEP-DET-REL        PIC 9(05) VALUE ZEROS.
+           02 FILLER            PIC X(02) VALUE SPACES.
+           02 CIDADE-DET-REL     PIC X(20) VALUE SPACES.
        SCREEN SECTION.
        01  LIMPA-TELA.
            02 BLANK SCREEN.
@@ -83,7 +123,9 @@
            02 LINE 09 COLUMN 13
            VALUE"(4) CONSULTA".
            02 LINE 10 COLUMN 13
-           VALUE "(5) FIM".
+           VALUE "(5) LISTAGEM".
+           02 LINE 11 COLUMN 13
+           VALUE "(6) FIM".
        01  MENU-2.
            02 LINE 05 COLUMN 21
            VALUE"(*)__________".
@@ -125,6 +167,9 @@
               MOVE 'CONSULTA' TO OPERACAO
               GO TO BUSCA
            WHEN "5"
+              MOVE 'LISTAGEM' TO OPERACAO
+              GO TO LISTAGEM
+           WHEN "6"
               MOVE 'FIM' TO OPERACAO
               GO TO FIM
            WHEN OTHER
@@ -133,6 +178,25 @@
            PERFORM INICIO.
            DISPLAY MENU-2.
            DISPLAY OPERACAO AT 0525.
+           OPEN I-O CRIA03.
+           IF WS-STATUS = "35"
+               CLOSE CRIA03
+               OPEN OUTPUT CRIA03
+               CLOSE CRIA03
+               OPEN I-O CRIA03
+           END-IF.
+           IF WS-STATUS NOT = "00"
+               DISPLAY "ERRO DE ABERTURA DO ARQUIVO" AT 1212
+               CALL "LOGERRO" USING "EXER8" "ABERTURA CRIA03" WS-STATUS
+               ACCEPT CONFIRMA AT 1241
+               GO TO INICIO
+           END-IF.
+           OPEN INPUT CEP01.
+           IF WS-STATUS-CEP = "00"
+               MOVE 'S' TO CEP-DISPONIVEL
+           ELSE
+               MOVE 'N' TO CEP-DISPONIVEL
+           END-IF.
        INCLUSAO-CODIGO.
            DISPLAY LIMPA-LINHA AT 0631.
            DISPLAY LIMPA-LINHA AT 1212.
@@ -143,6 +207,13 @@
                GO TO INCLUSAO-CODIGO
            ELSE NEXT SENTENCE
            END-IF.
+           IF OPERACAO = 'INCLUSAO'
+               READ CRIA03 INVALID KEY GO TO INCLUSAO-NOME
+               DISPLAY "ESTE CODIGO JA EXISTE" AT 1212
+               ACCEPT CONFIRMA AT 1234
+               DISPLAY LIMPA-LINHA AT 1212
+               GO TO INCLUSAO-CODIGO
+           END-IF.
        INCLUSAO-NOME.
            DISPLAY LIMPA-LINHA AT 0731.
            DISPLAY LIMPA-LINHA AT 1212.
@@ -183,10 +254,28 @@
                GO TO INCLUSAO-CEP
            ELSE NEXT SENTENCE
            END-IF.
+           MOVE SPACES TO FD-CIDADE.
+           IF CEP-DISPONIVEL = 'S'
+               MOVE FD-CEP TO CEP-CEP
+               READ CEP01 INVALID KEY
+                   DISPLAY "CEP NAO CADASTRADO - DIGITACAO MANUAL"
+                           AT 1212
+                   ACCEPT CONFIRMA AT 1251
+                   DISPLAY LIMPA-LINHA AT 1212
+               NOT INVALID KEY
+                   MOVE CEP-CIDADE TO FD-CIDADE
+                   DISPLAY FD-CIDADE AT 1134
+               END-READ
+           END-IF.
        INCLUSAO-CIDADE.
-           DISPLAY LIMPA-LINHA AT 1131.
            DISPLAY LIMPA-LINHA AT 1212.
-           ACCEPT FD-CIDADE AT 1134.
+           IF FD-CIDADE = SPACES
+               DISPLAY LIMPA-LINHA AT 1131
+               ACCEPT FD-CIDADE AT 1134
+           ELSE
+               DISPLAY LIMPA-LINHA AT 1131
+               DISPLAY FD-CIDADE AT 1134
+           END-IF.
            IF FD-CIDADE = SPACES
                DISPLAY MSG-ERRO-1
                ACCEPT CONFIRMA AT 1239
@@ -196,40 +285,35 @@
                GO TO GRAVA-INCLUSAO
            END-IF.
        GRAVA-INCLUSAO.
-           OPEN EXTEND CRIA03.
-           IF WS-STATUS = "00"
-               WRITE REG-CRIA03
-           ELSE
-               DISPLAY "Erro de abertura" AT 2029
-               OPEN OUTPUT CRIA03
-               CLOSE CRIA03
-               GO TO GRAVA-INCLUSAO
-           END-IF.
-           CLOSE CRIA03.
+           WRITE REG-CRIA03 INVALID KEY
+               DISPLAY "ERRO DE GRAVACAO" AT 1212
+               CALL "LOGERRO" USING "EXER8" "GRAVACAO CRIA03" WS-STATUS
+               ACCEPT CONFIRMA AT 1230.
+           CLOSE CRIA03 CEP01.
            GO TO INICIO.
        ALTERACAO.
            PERFORM INICIO.
            DISPLAY MENU-2.
            DISPLAY OPERACAO AT 0525.
-           PERFORM INCLUSAO-CODIGO.
-           MOVE FD-CODIGO TO CODIGO.
            OPEN I-O CRIA03.
-           GO TO BUSCA-ALTERA.
-       BUSCA-ALTERA.
-           READ CRIA03 INTO REG-CRIA03 AT END GO TO FIM-BUSCA.
-           IF FD-CODIGO = CODIGO
-             DISPLAY FD-NOME AT 0734
-             DISPLAY FD-ENDERECO AT 0834
-             DISPLAY FD-BAIRRO   AT 0934
-             DISPLAY FD-CEP      AT 1034
-             DISPLAY FD-CIDADE   AT 1134
-             PERFORM EDITAR-CAMPO
-             END-IF.
-           GO TO BUSCA-ALTERA.
+           OPEN INPUT CEP01.
+           IF WS-STATUS-CEP = "00"
+               MOVE 'S' TO CEP-DISPONIVEL
+           ELSE
+               MOVE 'N' TO CEP-DISPONIVEL
+           END-IF.
+           PERFORM INCLUSAO-CODIGO.
+           READ CRIA03 INVALID KEY GO TO FIM-BUSCA.
+           DISPLAY FD-NOME AT 0734.
+           DISPLAY FD-ENDERECO AT 0834.
+           DISPLAY FD-BAIRRO   AT 0934.
+           DISPLAY FD-CEP      AT 1034.
+           DISPLAY FD-CIDADE   AT 1134.
+           PERFORM EDITAR-CAMPO.
        FIM-BUSCA.
-           DISPLAY "ESTE ARQUIVO NAO EXISTE" AT 1212.
-           ACCEPT CONFIRMA AT 1236.
-           CLOSE CRIA03.
+           DISPLAY "REGISTRO NAO EXISTE NO ARQUIVO" AT 1212.
+           ACCEPT CONFIRMA AT 1242.
+           CLOSE CRIA03 CEP01.
            GO TO INICIO.
        EDITAR-CAMPO.
            DISPLAY "DIGITE O NUMERO DO CAMPO QUE VAI ALTERAR:"AT 1212.
@@ -237,31 +321,31 @@
            IF CONFIRMA = "1"
                  PERFORM INCLUSAO-NOME
                  REWRITE REG-CRIA03
-                 CLOSE CRIA03
+                 CLOSE CRIA03 CEP01
                  GO TO INICIO
            END-IF
            IF CONFIRMA = "2"
                  PERFORM INCLUSAO-ENDERECO
                  REWRITE REG-CRIA03
-                 CLOSE CRIA03
+                 CLOSE CRIA03 CEP01
                  GO TO INICIO
            END-IF
            IF CONFIRMA = "3"
                  PERFORM INCLUSAO-BAIRRO
                  REWRITE REG-CRIA03
-                 CLOSE CRIA03
+                 CLOSE CRIA03 CEP01
                  GO TO INICIO
            END-IF
            IF CONFIRMA = "4"
                  PERFORM INCLUSAO-CEP
                  REWRITE REG-CRIA03
-                 CLOSE CRIA03
+                 CLOSE CRIA03 CEP01
                  GO TO INICIO
            END-IF
            IF CONFIRMA = "5"
                  PERFORM INCLUSAO-CIDADE
                  REWRITE REG-CRIA03
-                 CLOSE CRIA03
+                 CLOSE CRIA03 CEP01
                  GO TO INICIO
            END-IF
            DISPLAY LIMPA-LINHA AT 1212
@@ -272,75 +356,88 @@
            PERFORM INICIO.
            DISPLAY MENU-2.
            DISPLAY OPERACAO AT 0525.
+           OPEN I-O CRIA03.
            PERFORM INCLUSAO-CODIGO.
-           MOVE FD-CODIGO TO CODIGO.
-           OPEN INPUT CRIA03.
-           OPEN OUTPUT TEMP.
-           GO TO BUSCA-EXCLUI.
-       BUSCA-EXCLUI.
-           READ CRIA03 INTO REG-CRIA03 AT END GO TO GRAVA-EXCLUSAO.
-           IF FD-CODIGO = CODIGO
-             DISPLAY FD-NOME AT 0734
-             DISPLAY FD-ENDERECO AT 0834
-             DISPLAY FD-BAIRRO   AT 0934
-             DISPLAY FD-CEP      AT 1034
-             DISPLAY FD-CIDADE   AT 1134
-             DISPLAY "DESEJA APAGAR MESMO? S-SIM" AT 1212
-             ACCEPT CONFIRMA AT 1239
-             IF CONFIRMA = 'S'
-                GO TO BUSCA-EXCLUI
-             ELSE
-                CLOSE CRIA03
-                CLOSE TEMP
-                GO TO INICIO
-             END-IF
-           ELSE
-                   MOVE REG-CRIA03 TO REG-TEMP
-                   WRITE REG-TEMP
-                   GO TO BUSCA-EXCLUI
+           READ CRIA03 INVALID KEY GO TO FIM-EXCLUSAO.
+           DISPLAY FD-NOME AT 0734.
+           DISPLAY FD-ENDERECO AT 0834.
+           DISPLAY FD-BAIRRO   AT 0934.
+           DISPLAY FD-CEP      AT 1034.
+           DISPLAY FD-CIDADE   AT 1134.
+           DISPLAY "DESEJA APAGAR MESMO? S-SIM" AT 1212.
+           ACCEPT CONFIRMA AT 1239.
+           DISPLAY LIMPA-LINHA AT 1212.
+           IF CONFIRMA = 'S' OR 's'
+               DELETE CRIA03
+                   INVALID KEY
+                       DISPLAY "ERRO DE EXCLUSAO" AT 1212
+                   NOT INVALID KEY
+                       DISPLAY "REGISTRO REMOVIDO DO ARQUIVO" AT 1212
+               END-DELETE
+               ACCEPT CONFIRMA AT 1242
            END-IF.
-           GO TO BUSCA-EXCLUI.
-       GRAVA-EXCLUSAO.
-           CLOSE CRIA03
-           CLOSE TEMP
-           OPEN INPUT TEMP
-           OPEN OUTPUT CRIA03
-           GO TO TRANSFERENCIA-DADOS.   
-       TRANSFERENCIA-DADOS.
-           READ TEMP INTO REG-TEMP AT END GO TO CONFIRMA-EXCLUSAO.
-           MOVE REG-TEMP TO REG-CRIA03.
-           WRITE REG-CRIA03.
-           GO TO TRANSFERENCIA-DADOS.
-       CONFIRMA-EXCLUSAO.
-           DISPLAY "REGISTRO REMOVIDO DO ARQUIVO" AT 1212.
+           CLOSE CRIA03.
+           GO TO INICIO.
+       FIM-EXCLUSAO.
+           DISPLAY "REGISTRO NAO EXISTE NO ARQUIVO" AT 1212.
            ACCEPT CONFIRMA AT 1242.
            CLOSE CRIA03.
-           CLOSE TEMP.
            GO TO INICIO.
        BUSCA.
            PERFORM INICIO.
            DISPLAY MENU-2.
            DISPLAY OPERACAO AT 0525.
-           PERFORM INCLUSAO-CODIGO.
-           MOVE FD-CODIGO TO CODIGO.
            OPEN INPUT CRIA03.
-           GO TO CONSULTA-REG.
-       CONSULTA-REG.
-           READ CRIA03 INTO REG-CRIA03 AT END GO TO FIM-CONSULTA.
-           IF FD-CODIGO = CODIGO
-             DISPLAY FD-NOME AT 0734
-             DISPLAY FD-ENDERECO AT 0834
-             DISPLAY FD-BAIRRO   AT 0934
-             DISPLAY FD-CEP      AT 1034
-             DISPLAY FD-CIDADE   AT 1134
-             ACCEPT CONFIRMA AT 1212
-             CLOSE CRIA03
-             GO TO INICIO
-           END-IF.
-           GO TO CONSULTA-REG.
+           PERFORM INCLUSAO-CODIGO.
+           READ CRIA03 INVALID KEY GO TO FIM-CONSULTA.
+           DISPLAY FD-NOME AT 0734.
+           DISPLAY FD-ENDERECO AT 0834.
+           DISPLAY FD-BAIRRO   AT 0934.
+           DISPLAY FD-CEP      AT 1034.
+           DISPLAY FD-CIDADE   AT 1134.
+           ACCEPT CONFIRMA AT 1212.
+           CLOSE CRIA03.
+           GO TO INICIO.
        FIM-CONSULTA.
            DISPLAY "REGISTRO NAO ENCOTRADO NO ARQUIVO !" AT 1212.
            ACCEPT CONFIRMA AT 1250.
+           CLOSE CRIA03.
+           GO TO INICIO.
+       LISTAGEM.
+           PERFORM INICIO.
+           MOVE ZEROS TO CT-PAG.
+           OPEN INPUT CRIA03.
+           IF WS-STATUS NOT = "00"
+               DISPLAY "ARQUIVO DE CLIENTES NAO EXISTE" AT 1212
+               CALL "LOGERRO" USING "EXER8" "ABERTURA CRIA03" WS-STATUS
+               ACCEPT CONFIRMA AT 1243
+               GO TO INICIO
+           END-IF.
+           OPEN OUTPUT RELATO.
+           MOVE DIA TO DIA-CAB01.
+           MOVE MES TO MES-CAB01.
+           MOVE ANO TO ANO-CAB01.
+       CABECALHO-LISTAGEM.
+           MOVE SPACES TO REG-RELATO.
+           ADD 1 TO CT-PAG.
+           MOVE CT-PAG TO PAG-CAB01.
+           WRITE REG-RELATO FROM CAB01-REL BEFORE ADVANCING 3 LINES.
+           WRITE REG-RELATO FROM CAB02-REL BEFORE ADVANCING 2 LINES.
+       LER-LISTAGEM.
+           READ CRIA03 NEXT RECORD AT END GO TO FIM-LISTAGEM.
+           MOVE FD-CODIGO   TO CODIGO-DET-REL.
+           MOVE FD-NOME     TO NOME-DET-REL.
+           MOVE FD-ENDERECO TO ENDERECO-DET-REL.
+           MOVE FD-BAIRRO   TO BAIRRO-DET-REL.
+           MOVE FD-CEP      TO CEP-DET-REL.
+           MOVE FD-CIDADE   TO CIDADE-DET-REL.
+           WRITE REG-RELATO FROM DETALHE-REL BEFORE ADVANCING 2 LINES
+               AT EOP PERFORM CABECALHO-LISTAGEM.
+           GO TO LER-LISTAGEM.
+       FIM-LISTAGEM.
+           CLOSE CRIA03 RELATO.
+           DISPLAY "LISTAGEM IMPRESSA" AT 1212.
+           ACCEPT CONFIRMA AT 1231.
            GO TO INICIO.
        FIM.
            DISPLAY "SAINDO DO PROGRAMA" AT 1212.

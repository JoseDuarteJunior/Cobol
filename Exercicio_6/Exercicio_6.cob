@@ -16,6 +16,10 @@
                   ORGANIZATION IS SEQUENTIAL
                   ACCESS MODE IS SEQUENTIAL
                   FILE STATUS IS WS-STATUS.
+           SELECT ARQ-ENTRADA ASSIGN TO "CATPROD"
+                  ORGANIZATION IS SEQUENTIAL
+                  ACCESS MODE IS SEQUENTIAL
+                  FILE STATUS IS WS-STATUS-ENT.
        DATA DIVISION.
        FILE SECTION.
        FD  CRIA01
@@ -27,6 +31,13 @@
            02 FD-QUANTIDADE-ESTOQUE  PIC 9(04)    VALUE ZEROS.
            02 FD-CUSTO-UNITARIO      PIC 9(05)V99 VALUE ZEROS.
            02 FD-CUSTO-TOTAL         PIC 9(06)V99 VALUE ZEROS.
+       FD  ARQ-ENTRADA
+           LABEL RECORD IS STANDARD.
+       01  REG-ENTRADA.
+           02 ENT-CODIGO-PRODUTO     PIC 9(04).
+           02 ENT-NOME-PRODUTO       PIC X(30).
+           02 ENT-QUANTIDADE-ESTOQUE PIC 9(04).
+           02 ENT-CUSTO-UNITARIO     PIC 9(05)V99.
        WORKING-STORAGE SECTION.
        01  DATA-SISTEMA.
            02 DIA  PIC 9(02) VALUE ZEROS.
@@ -34,6 +45,8 @@
            02 ANO  PIC 9(02) VALUE ZEROS.
        77  CONFIRMA    PIC X(01) VALUE SPACES.
        77  WS-STATUS   PIC X(02) VALUE SPACES.
+       77  WS-STATUS-ENT PIC X(02) VALUE SPACES.
+       77  MODO-OPERACAO PIC X(01) VALUE SPACES.
        77  WS-LIMPA    PIC X(50) VALUE SPACES.
        77  CONTADOR    PIC 9(03) VALUE 1.
        77  CONTADOR-F  PIC ZZ9   VALUE '1'.
@@ -67,7 +80,7 @@
            VALUE "NOME NAO PODER FICAR EM BRANCO".
        01  MSG-ERRO-3.
            02 LINE 08 COLUMN 12
-           VALUE "ESTOQUE ACIMA OU IGUAL A 10".
+           VALUE "ATENCAO: ESTOQUE ABAIXO DE 10".
        01  MSG-ERRO-4.
            02 LINE 08 COLUMN 12
            VALUE "CUSTO UNITARIO DIFERENTE DE ZERO".
@@ -75,12 +88,17 @@
        PROCEDURE DIVISION.
        INICIO.
            DISPLAY LIMPA-TELA.
+           DISPLAY "1-ENTRADA MANUAL  2-IMPORTACAO EM LOTE" AT 0102.
+           ACCEPT MODO-OPERACAO AT 0142.
            OPEN OUTPUT CRIA01.
            IF WS-STATUS = "00"
                NEXT SENTENCE
            ELSE
                DISPLAY "Erro de abertura" AT 2029
+               CALL "LOGERRO" USING "EXER6" "ABERTURA CRIA01" WS-STATUS
                STOP RUN.
+           IF MODO-OPERACAO = "2"
+               GO TO IMPORTACAO-LOTE.
            ACCEPT DATA-SISTEMA FROM DATE.
        LIMPA-DADOS.
            DISPLAY WS-LIMPA AT 0320.
@@ -120,9 +138,6 @@
                DISPLAY MSG-ERRO-3
                ACCEPT CONFIRMA AT 2022
                DISPLAY WS-LIMPA AT 0812
-               GO TO CONSISTENCIA-C
-           ELSE
-               NEXT SENTENCE
            END-IF.
        CONSISTENCIA-D.
            ACCEPT FD-CUSTO-UNITARIO AT 0617.
@@ -145,6 +160,7 @@
                NEXT SENTENCE
            ELSE
                DISPLAY "ERRO DE GRAVACAO" WS-STATUS AT 2029
+               CALL "LOGERRO" USING "EXER6" "GRAVACAO CRIA01" WS-STATUS
                STOP RUN
            END-IF.
            ADD 1 TO CONTADOR.
@@ -160,4 +176,30 @@
        FIM.
            CLOSE CRIA01.
            STOP RUN.
+       IMPORTACAO-LOTE.
+           OPEN INPUT ARQ-ENTRADA.
+           IF WS-STATUS-ENT NOT = "00"
+               DISPLAY "ARQUIVO DE IMPORTACAO NAO ENCONTRADO" AT 0812
+               CALL "LOGERRO" USING "EXER6" "ABERTURA ARQ-ENTRADA"
+                       WS-STATUS-ENT
+               CLOSE CRIA01
+               STOP RUN.
+           PERFORM LER-IMPORTACAO UNTIL WS-STATUS-ENT = "10".
+           CLOSE ARQ-ENTRADA CRIA01.
+           DISPLAY "IMPORTACAO CONCLUIDA" AT 0812.
+           ACCEPT CONFIRMA AT 0833.
+           STOP RUN.
+       LER-IMPORTACAO.
+           READ ARQ-ENTRADA
+               AT END
+                   MOVE "10" TO WS-STATUS-ENT
+               NOT AT END
+                   MOVE ENT-CODIGO-PRODUTO     TO FD-CODIGO-PRODUTO
+                   MOVE ENT-NOME-PRODUTO       TO FD-NOME-PRODUTO
+                   MOVE ENT-QUANTIDADE-ESTOQUE TO FD-QUANTIDADE-ESTOQUE
+                   MOVE ENT-CUSTO-UNITARIO     TO FD-CUSTO-UNITARIO
+                   COMPUTE FD-CUSTO-TOTAL =
+                       FD-QUANTIDADE-ESTOQUE * FD-CUSTO-UNITARIO
+                   WRITE REG-CRIA01
+           END-READ.
        END PROGRAM EXER6.

@@ -14,8 +14,8 @@
        FILE SECTION.
        WORKING-STORAGE SECTION.
        77  CONFIRMA    PIC X(01) VALUE SPACES.
-       77  RESULTADO   PIC 9(03) VALUE ZEROS.
-       77  BISSEXTO    PIC 9(02) VALUE ZEROS.
+       77  WS-STATUS-DT   PIC 9(02) VALUE ZEROS.
+       77  WS-BISSEXTO-DT PIC X(01) VALUE SPACES.
        01  DATA-SISTEMA.
            02   ANO    PIC 9(02) VALUE ZEROS.
            02   MES    PIC 9(02) VALUE ZEROS.
@@ -23,7 +23,7 @@
        01  DATA-CONSISTIR.
            02   DIA-C  PIC 9(02) VALUE ZEROS.
            02   MES-C  PIC 9(02) VALUE ZEROS.
-           02   ANO-C  PIC 9(02) VALUE ZEROS.
+           02   ANO-C  PIC 9(04) VALUE ZEROS.
        SCREEN SECTION.
        01  LIMPA-TELA.
            02 BLANK SCREEN.
@@ -59,44 +59,35 @@
            ACCEPT DATA-CONSISTIR AT 0819.
            DISPLAY DIA-C AT 0819 '/' MES-C '/' ANO-C.
        CONSISTENCIA-A.
-           IF DIA-C <=0 OR >31
+           CALL "DTVALID" USING DIA-C MES-C ANO-C WS-STATUS-DT
+                   WS-BISSEXTO-DT.
+           IF WS-STATUS-DT = 01
                DISPLAY MSG-ERRO-DIA
                ACCEPT CONFIRMA AT 1050
-               GO TO INICIO.
+               GO TO INICIO
+           END-IF.
        CONSISTENCIA-B.
-           IF MES-C <=0 OR > 12
+           IF WS-STATUS-DT = 02
                DISPLAY MSG-ERRO-MES
                ACCEPT CONFIRMA AT 1050
-               GO TO INICIO.
+               GO TO INICIO
+           END-IF.
        CONSISTENCIA-C.
-           IF DIA-C = 31
-               IF MES-C = 1 OR 3 OR 5 OR 7 OR 8 OR 10 OR 12
-                   GO TO NEXT SENTENCE
-               ELSE
-                   DISPLAY MSG-ERRO-MES-2
-                   ACCEPT CONFIRMA AT 1050
-                   GO TO INICIO
-               END-IF
-           ELSE
-               GO TO NEXT SENTENCE
+           IF WS-STATUS-DT = 03
+               DISPLAY MSG-ERRO-MES-2
+               ACCEPT CONFIRMA AT 1050
+               GO TO INICIO
            END-IF.
        CONSISTENCIA-D.
-           IF MES-C = 2
-               IF DIA-C > 29
-                   DISPLAY MSG-ERRO-DIA-2
-                   ACCEPT CONFIRMA AT 1050
-                   GO TO INICIO
-               END-IF
-               IF DIA-C = 29
-                   GO TO VERIFICA-BISSEXTO
-               END-IF
-           GO TO FINALIZA
+           IF WS-STATUS-DT = 04 OR WS-STATUS-DT = 05
+               DISPLAY MSG-ERRO-DIA-2
+               ACCEPT CONFIRMA AT 1050
+               GO TO INICIO
            END-IF.
        VERIFICA-BISSEXTO.
-           DISPLAY "VERIFICA BISSEXT0" AT 1020.
-           DIVIDE ANO-C BY 4 GIVING RESULTADO REMAINDER BISSEXTO.
-           IF BISSEXTO = 0
-            DISPLAY "ESTE ANO E' BISSEXTO" AT 0829.
+           IF MES-C = 2 AND DIA-C = 29 AND WS-BISSEXTO-DT = 'S'
+               DISPLAY "ESTE ANO E' BISSEXTO" AT 0829
+           END-IF.
        FINALIZA.
            DISPLAY "DATA CONSISTENTE, DESEJA TESTAR OUTRA DATA ? S-SIM"
            AT 1012.
